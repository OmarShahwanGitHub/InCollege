@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INCOLLEGE-CSV-EXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *> Creating file variables
+       FILE-CONTROL.
+           SELECT PROFILE-FILE ASSIGN TO "profiles.doc"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PR-USERNAME
+               FILE STATUS IS WS-PROFILE-STATUS.
+           SELECT JOBS-FILE ASSIGN TO "jobs.doc"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS JR-ID
+               FILE STATUS IS WS-JOBS-FILE-STATUS.
+           SELECT PROFILES-CSV-FILE ASSIGN TO "profiles.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILES-CSV-STATUS.
+           SELECT JOBS-CSV-FILE ASSIGN TO "jobs.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROFILE-FILE.
+       01  PROFILE-RECORD.
+           05  PR-USERNAME        PIC X(20).
+           05  PR-FIRST-NAME      PIC X(20).
+           05  PR-LAST-NAME       PIC X(20).
+           05  PR-UNIVERSITY      PIC X(30).
+           05  PR-MAJOR           PIC X(30).
+           05  PR-GRAD-YEAR       PIC 9(4).
+           05  PR-ABOUT-ME        PIC X(200).
+           05  PR-EXP-COUNT       PIC 99.
+           05  PR-EXP OCCURS 10 TIMES
+               INDEXED BY PR-EXP-IDX.
+               10 PR-EXP-TITLE    PIC X(30).
+               10 PR-EXP-COMPANY  PIC X(30).
+               10 PR-EXP-DATES    PIC X(20).
+               10 PR-EXP-DESC     PIC X(100).
+           05  PR-EDU-COUNT          PIC 99.
+           05  PR-EDU OCCURS 10 TIMES
+               INDEXED BY PR-EDU-IDX.
+               10 PR-EDU-DEGREE PIC X(30).
+               10 PR-EDU-SCHOOL PIC X(30).
+               10 PR-EDU-YEARS PIC X(10).
+           05  PR-RESUME-LINK     PIC X(100).
+           05  PR-PROGRAMMING-COMPLETE PIC X(01) VALUE "N".
+           05  PR-VISIBILITY           PIC X(01) VALUE "A".
+
+       FD JOBS-FILE.
+       01 JOBS-FILE-RECORD.
+           05 JR-ID              PIC 9(4) VALUE 0.
+           05 JR-TITLE           PIC X(20).
+           05 JR-DESC            PIC X(200).
+           05 JR-EMPLOYER        PIC X(20).
+           05 JR-LOCATION        PIC X(20).
+           05 JR-SALARY          PIC X(20).
+           05 JR-AUTHOR-USERNAME PIC X(20).
+           05 JR-STATUS          PIC X(01) VALUE "O".
+           05 JR-POSTED-DATE     PIC 9(8) VALUE 0.
+           05 JR-VERIFIED         PIC X(01) VALUE "N".
+
+       FD PROFILES-CSV-FILE.
+       01 PROFILES-CSV-RECORD PIC X(600).
+
+       FD JOBS-CSV-FILE.
+       01 JOBS-CSV-RECORD PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       77  WS-PROFILE-STATUS      PIC XX.
+       77  WS-JOBS-FILE-STATUS    PIC XX.
+       77  WS-PROFILES-CSV-STATUS PIC XX.
+       77  WS-JOBS-CSV-STATUS     PIC XX.
+
+       77  WS-PROFILE-EOF     PIC X VALUE "N".
+       77  WS-JOBS-FILE-EOF   PIC X VALUE "N".
+
+       77  WS-PROFILE-EXPORT-COUNT PIC 9(6) VALUE 0.
+       77  WS-JOBS-EXPORT-COUNT    PIC 9(6) VALUE 0.
+
+      *> FIELD-BY-FIELD CSV QUOTING WORK AREAS -- EACH SOURCE FIELD IS
+      *> QUOTED SEPARATELY SO EMBEDDED COMMAS (E.G. IN JR-DESC) DO NOT
+      *> SPLIT THE OUTPUT LINE INTO THE WRONG NUMBER OF COLUMNS
+       77  WS-CSV-FIELD-IN    PIC X(200).
+       77  WS-CSV-FIELD-OUT   PIC X(210).
+       77  WS-GRAD-YEAR-DISPLAY PIC 9(4).
+       77  WS-JOB-ID-DISPLAY     PIC 9(4).
+       77  WS-POSTED-DATE-DISPLAY PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM EXPORT-PROFILES-CSV
+           PERFORM EXPORT-JOBS-CSV
+           DISPLAY "Profiles exported: " WS-PROFILE-EXPORT-COUNT
+           DISPLAY "Jobs exported:     " WS-JOBS-EXPORT-COUNT
+           STOP RUN.
+
+      *> WRAPS A RAW FIELD IN DOUBLE QUOTES SO EMBEDDED COMMAS DON'T
+      *> SPLIT THE OUTPUT LINE INTO THE WRONG NUMBER OF COLUMNS
+       QUOTE-CSV-FIELD.
+           MOVE SPACES TO WS-CSV-FIELD-OUT
+           STRING '"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIELD-IN) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               INTO WS-CSV-FIELD-OUT
+           .
+
+       EXPORT-PROFILES-CSV.
+           OPEN OUTPUT PROFILES-CSV-FILE
+           MOVE "Username,First Name,Last Name,University,Major,"
+               TO PROFILES-CSV-RECORD
+           STRING FUNCTION TRIM(PROFILES-CSV-RECORD)
+               "Grad Year,Resume Link" DELIMITED BY SIZE
+               INTO PROFILES-CSV-RECORD
+           WRITE PROFILES-CSV-RECORD
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROFILE-STATUS = "00"
+               MOVE "N" TO WS-PROFILE-EOF
+               PERFORM UNTIL WS-PROFILE-EOF = "Y"
+                   READ PROFILE-FILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-PROFILE-EOF
+                       NOT AT END
+                           PERFORM WRITE-PROFILE-CSV-LINE
+                           ADD 1 TO WS-PROFILE-EXPORT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PROFILE-FILE
+           END-IF
+           CLOSE PROFILES-CSV-FILE
+           .
+
+       WRITE-PROFILE-CSV-LINE.
+           MOVE SPACES TO PROFILES-CSV-RECORD
+           MOVE PR-USERNAME TO WS-CSV-FIELD-IN
+           PERFORM QUOTE-CSV-FIELD
+           STRING FUNCTION TRIM(WS-CSV-FIELD-OUT) DELIMITED BY SIZE
+               INTO PROFILES-CSV-RECORD
+           MOVE PR-FIRST-NAME TO WS-CSV-FIELD-IN
+           PERFORM QUOTE-CSV-FIELD
+           STRING FUNCTION TRIM(PROFILES-CSV-RECORD) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIELD-OUT) DELIMITED BY SIZE
+               INTO PROFILES-CSV-RECORD
+           MOVE PR-LAST-NAME TO WS-CSV-FIELD-IN
+           PERFORM QUOTE-CSV-FIELD
+           STRING FUNCTION TRIM(PROFILES-CSV-RECORD) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIELD-OUT) DELIMITED BY SIZE
+               INTO PROFILES-CSV-RECORD
+           MOVE PR-UNIVERSITY TO WS-CSV-FIELD-IN
+           PERFORM QUOTE-CSV-FIELD
+           STRING FUNCTION TRIM(PROFILES-CSV-RECORD) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIELD-OUT) DELIMITED BY SIZE
+               INTO PROFILES-CSV-RECORD
+           MOVE PR-MAJOR TO WS-CSV-FIELD-IN
+           PERFORM QUOTE-CSV-FIELD
+           STRING FUNCTION TRIM(PROFILES-CSV-RECORD) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIELD-OUT) DELIMITED BY SIZE
+               INTO PROFILES-CSV-RECORD
+           MOVE PR-GRAD-YEAR TO WS-GRAD-YEAR-DISPLAY
+           STRING FUNCTION TRIM(PROFILES-CSV-RECORD) "," DELIMITED BY SIZE
+               WS-GRAD-YEAR-DISPLAY DELIMITED BY SIZE
+               INTO PROFILES-CSV-RECORD
+           MOVE PR-RESUME-LINK TO WS-CSV-FIELD-IN
+           PERFORM QUOTE-CSV-FIELD
+           STRING FUNCTION TRIM(PROFILES-CSV-RECORD) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIELD-OUT) DELIMITED BY SIZE
+               INTO PROFILES-CSV-RECORD
+           WRITE PROFILES-CSV-RECORD
+           .
+
+       EXPORT-JOBS-CSV.
+           OPEN OUTPUT JOBS-CSV-FILE
+           MOVE "Job ID,Title,Description,Employer,Location,Salary,"
+               TO JOBS-CSV-RECORD
+           STRING FUNCTION TRIM(JOBS-CSV-RECORD)
+               "Author,Status,Posted Date" DELIMITED BY SIZE
+               INTO JOBS-CSV-RECORD
+           WRITE JOBS-CSV-RECORD
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-FILE-STATUS = "00"
+               MOVE "N" TO WS-JOBS-FILE-EOF
+               PERFORM UNTIL WS-JOBS-FILE-EOF = "Y"
+                   READ JOBS-FILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-JOBS-FILE-EOF
+                       NOT AT END
+                           PERFORM WRITE-JOB-CSV-LINE
+                           ADD 1 TO WS-JOBS-EXPORT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE JOBS-FILE
+           END-IF
+           CLOSE JOBS-CSV-FILE
+           .
+
+       WRITE-JOB-CSV-LINE.
+           MOVE SPACES TO JOBS-CSV-RECORD
+           MOVE JR-ID TO WS-JOB-ID-DISPLAY
+           STRING WS-JOB-ID-DISPLAY DELIMITED BY SIZE
+               INTO JOBS-CSV-RECORD
+           MOVE JR-TITLE TO WS-CSV-FIELD-IN
+           PERFORM QUOTE-CSV-FIELD
+           STRING FUNCTION TRIM(JOBS-CSV-RECORD) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIELD-OUT) DELIMITED BY SIZE
+               INTO JOBS-CSV-RECORD
+           MOVE JR-DESC TO WS-CSV-FIELD-IN
+           PERFORM QUOTE-CSV-FIELD
+           STRING FUNCTION TRIM(JOBS-CSV-RECORD) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIELD-OUT) DELIMITED BY SIZE
+               INTO JOBS-CSV-RECORD
+           MOVE JR-EMPLOYER TO WS-CSV-FIELD-IN
+           PERFORM QUOTE-CSV-FIELD
+           STRING FUNCTION TRIM(JOBS-CSV-RECORD) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIELD-OUT) DELIMITED BY SIZE
+               INTO JOBS-CSV-RECORD
+           MOVE JR-LOCATION TO WS-CSV-FIELD-IN
+           PERFORM QUOTE-CSV-FIELD
+           STRING FUNCTION TRIM(JOBS-CSV-RECORD) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIELD-OUT) DELIMITED BY SIZE
+               INTO JOBS-CSV-RECORD
+           MOVE JR-SALARY TO WS-CSV-FIELD-IN
+           PERFORM QUOTE-CSV-FIELD
+           STRING FUNCTION TRIM(JOBS-CSV-RECORD) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIELD-OUT) DELIMITED BY SIZE
+               INTO JOBS-CSV-RECORD
+           MOVE JR-AUTHOR-USERNAME TO WS-CSV-FIELD-IN
+           PERFORM QUOTE-CSV-FIELD
+           STRING FUNCTION TRIM(JOBS-CSV-RECORD) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIELD-OUT) DELIMITED BY SIZE
+               INTO JOBS-CSV-RECORD
+           MOVE JR-STATUS TO WS-CSV-FIELD-IN
+           PERFORM QUOTE-CSV-FIELD
+           STRING FUNCTION TRIM(JOBS-CSV-RECORD) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIELD-OUT) DELIMITED BY SIZE
+               INTO JOBS-CSV-RECORD
+           MOVE JR-POSTED-DATE TO WS-POSTED-DATE-DISPLAY
+           STRING FUNCTION TRIM(JOBS-CSV-RECORD) "," DELIMITED BY SIZE
+               WS-POSTED-DATE-DISPLAY DELIMITED BY SIZE
+               INTO JOBS-CSV-RECORD
+           WRITE JOBS-CSV-RECORD
+           .

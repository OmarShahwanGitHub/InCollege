@@ -14,8 +14,13 @@ IDENTIFICATION DIVISION.
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO "InCollege-Output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+      *> LOCK MODE IS EXCLUSIVE ON THE SHARED DATA FILES SO TWO INCOLLEGE
+      *> SESSIONS (OR A BATCH JOB RUNNING ALONGSIDE ONE) CANNOT HOLD THE
+      *> SAME FILE OPEN FOR UPDATE AT THE SAME TIME AND CLOBBER EACH
+      *> OTHER'S WRITES
            SELECT ACCOUNTS-FILE ASSIGN TO "accounts.doc"
                ORGANIZATION IS LINE SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
                FILE STATUS IS WS-FILE-STATUS.
            SELECT PROFILE-FILE ASSIGN TO "profiles.doc"
       *> NEEDS TO BE INDEXED, RELATIVE ORG IS TOO COMPLEX FOR THAT
@@ -23,29 +28,72 @@ IDENTIFICATION DIVISION.
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS PR-USERNAME
+               LOCK MODE IS EXCLUSIVE
                FILE STATUS IS WS-FILE-STATUS.
            SELECT CONNECTION-REQUESTS-FILE ASSIGN TO "connection_requests.doc"
                ORGANIZATION IS LINE SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
                FILE STATUS IS WS-CONN-REQ-STATUS.
            SELECT CONNECTION-REQUESTS-TEMP-FILE ASSIGN TO "connection_requests.tmp"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-CONN-REQ-TEMP-STATUS.
            SELECT CONNECTIONS-FILE ASSIGN TO "connections.doc"
                ORGANIZATION IS LINE SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
                FILE STATUS IS WS-CONNECTION-STATUS.
            SELECT JOBS-FILE ASSIGN TO "jobs.doc"
-               ORGANIZATION IS LINE SEQUENTIAL
+      *> NEEDS TO BE INDEXED SO POSTED-JOB LOOKUPS/EDITS CAN GO STRAIGHT
+      *> TO THE RECORD BY JR-ID INSTEAD OF SCANNING THE WHOLE FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS JR-ID
+               LOCK MODE IS EXCLUSIVE
                FILE STATUS IS WS-JOBS-FILE-STATUS.
       *> === EPIC 7 NEW FILE ===
       *> For saving job applications (username + job ID)
            SELECT APPLICATIONS-FILE ASSIGN TO "applications.doc"
                ORGANIZATION IS LINE SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
                FILE STATUS IS WS-APPLICATIONS-STATUS.
       *> === EPIC 8 NEW FILE ===
       *> For saving messages (sender, recipient, content, timestamp)
            SELECT MESSAGES-FILE ASSIGN TO "messages.doc"
                ORGANIZATION IS LINE SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
                FILE STATUS IS WS-MESSAGES-STATUS.
+      *> SMALL OPS-EDITABLE CONTROL FILE HOLDING SYSTEM-WIDE LIMITS
+      *> (CURRENTLY JUST THE MAX-ACCOUNTS CEILING) SO THE CEILING CAN
+      *> BE RAISED WITHOUT A CODE CHANGE
+           SELECT CONTROL-FILE ASSIGN TO "control.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS WS-CONTROL-STATUS.
+      *> TEMP FILES USED BY DELETE-MY-ACCOUNT TO REWRITE EACH DATA
+      *> FILE WITHOUT THE DEPARTING USER'S RECORDS, THE SAME WAY
+      *> REMOVE-CONNECTION-REQUEST ALREADY REWRITES connection_requests.doc
+           SELECT ACCOUNTS-TEMP-FILE ASSIGN TO "accounts.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNTS-TEMP-STATUS.
+           SELECT CONNECTIONS-TEMP-FILE ASSIGN TO "connections.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONNECTIONS-TEMP-STATUS.
+           SELECT APPLICATIONS-TEMP-FILE ASSIGN TO "applications.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPLICATIONS-TEMP-STATUS.
+           SELECT MESSAGES-TEMP-FILE ASSIGN TO "messages.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESSAGES-TEMP-STATUS.
+      *> RECORDS HOW MANY INPUT-FILE LINES THIS SIMULATED-TERMINAL
+      *> SESSION HAS FULLY CONSUMED SO A RERUN AGAINST THE SAME
+      *> INPUT-FILE (E.G. AFTER A TRUNCATED BATCH RUN IS COMPLETED AND
+      *> RE-SUBMITTED) CAN FAST-FORWARD PAST PROMPTS ALREADY ANSWERED
+      *> INSTEAD OF REDOING THE WHOLE SESSION -- SEE RESTORE-CHECKPOINT
+      *> AND SAVE-CHECKPOINT. LIKE CONTROL.DOC, THIS IS PLAIN LINE
+      *> SEQUENTIAL AND MEANT TO BE REMOVED BY HAND BEFORE STARTING A
+      *> GENUINELY NEW SESSION AGAINST A DIFFERENT INPUT-FILE
+           SELECT CHECKPOINT-FILE ASSIGN TO "session.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -59,6 +107,9 @@ IDENTIFICATION DIVISION.
        01 ACCOUNT-RECORD.
            05 ACCOUNT-USERNAME PIC X(20).
            05 ACCOUNT-PASSWORD PIC X(12).
+      *> HASHED ANSWER TO THE FORGOT-PASSWORD SECURITY QUESTION, SET AT
+      *> REGISTRATION TIME -- SEE FORGOT-PASSWORD
+           05 ACCOUNT-SECURITY-ANSWER PIC X(12).
        
        FD  PROFILE-FILE.
        01  PROFILE-RECORD.
@@ -69,31 +120,40 @@ IDENTIFICATION DIVISION.
            05  PR-MAJOR           PIC X(30).
            05  PR-GRAD-YEAR       PIC 9(4).
            05  PR-ABOUT-ME        PIC X(200).
-           05  PR-EXP-COUNT       PIC 9.
-      *> ARRAY OF PROFILE-EXPERIENCE OF SIZE 3
+           05  PR-EXP-COUNT       PIC 99.
+      *> ARRAY OF PROFILE-EXPERIENCE OF SIZE 10
       *> ARRAYS START FROM 1 IN COBOL
-           05  PR-EXP OCCURS 3 TIMES
+           05  PR-EXP OCCURS 10 TIMES
                INDEXED BY PR-EXP-IDX.
                10 PR-EXP-TITLE    PIC X(30).
                10 PR-EXP-COMPANY  PIC X(30).
                10 PR-EXP-DATES    PIC X(20).
                10 PR-EXP-DESC     PIC X(100).
-           05  PR-EDU-COUNT          PIC 9.
-           05  PR-EDU OCCURS 3 TIMES
+           05  PR-EDU-COUNT          PIC 99.
+           05  PR-EDU OCCURS 10 TIMES
                INDEXED BY PR-EDU-IDX.
                10 PR-EDU-DEGREE PIC X(30).
                10 PR-EDU-SCHOOL PIC X(30).
                10 PR-EDU-YEARS PIC X(10).
+           05  PR-RESUME-LINK     PIC X(100).
+      *> TRACKS WHETHER THE USER HAS FINISHED THE PROGRAMMING LESSON
+      *> UNDER "LEARN A NEW SKILL" SO PROFILE-VIEW CAN SHOW IT
+           05  PR-PROGRAMMING-COMPLETE PIC X(01) VALUE "N".
+      *> WHO CAN SEE THIS PROFILE THROUGH SEARCH-USER: "A" = EVERYONE,
+      *> "C" = CONNECTIONS ONLY, "P" = PRIVATE (NOBODY BUT THE OWNER)
+           05  PR-VISIBILITY           PIC X(01) VALUE "A".
 
        FD CONNECTION-REQUESTS-FILE.
        01 CONNECTION-REQUEST-RECORD.
-           05 CR-SENDER   PIC X(20).
-           05 CR-RECEIVER PIC X(20).
+           05 CR-SENDER    PIC X(20).
+           05 CR-RECEIVER  PIC X(20).
+           05 CR-TIMESTAMP PIC X(20).
 
        FD CONNECTION-REQUESTS-TEMP-FILE.
        01 CONNECTION-REQUEST-TEMP-RECORD.
-           05 CRT-SENDER   PIC X(20).
-           05 CRT-RECEIVER PIC X(20).
+           05 CRT-SENDER    PIC X(20).
+           05 CRT-RECEIVER  PIC X(20).
+           05 CRT-TIMESTAMP PIC X(20).
 
        FD CONNECTIONS-FILE.
        01 CONNECTION-RECORD.
@@ -109,11 +169,21 @@ IDENTIFICATION DIVISION.
            05 JR-LOCATION        PIC X(20).
            05 JR-SALARY          PIC X(20).
            05 JR-AUTHOR-USERNAME PIC X(20).
+           05 JR-STATUS          PIC X(01) VALUE "O".
+           05 JR-POSTED-DATE     PIC 9(8) VALUE 0.
+      *> SET TO "N" WHEN POSTED, FLIPPED TO "Y" BY THE OFF-HOURS BATCH
+      *> MODE'S JOB-VERIFICATION TRANSACTION (InCollege-BatchJobs.cob)
+      *> -- INFORMATIONAL ONLY, BROWSE-JOBS DOES NOT GATE ON IT
+           05 JR-VERIFIED         PIC X(01) VALUE "N".
       *> === EPIC 7 NEW FILE SECTION ===
        FD APPLICATIONS-FILE.
        01 APPLICATION-RECORD.
            05 APP-USERNAME   PIC X(20).
            05 APP-JOB-ID     PIC 9(4).
+      *> "A" APPLIED, "U" UNDER REVIEW, "I" INTERVIEW, "R" REJECTED,
+      *> "H" HIRED -- SET BY APPLY-FOR-JOB AND ADVANCED BY THE
+      *> EMPLOYER THROUGH MANAGE-JOB-APPLICANTS
+           05 APP-STATUS     PIC X(01) VALUE "A".
       *> === EPIC 8 NEW FILE SECTION ===
        FD MESSAGES-FILE.
        01 MESSAGE-RECORD.
@@ -121,6 +191,50 @@ IDENTIFICATION DIVISION.
            05 MS-RECIPIENT   PIC X(20).
            05 MS-CONTENT     PIC X(200).
            05 MS-TIMESTAMP   PIC X(20).
+           05 MS-STATUS      PIC X(01) VALUE "U".
+
+      *> === CONTROL/PARAMETER FILE ===
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           05 CTL-MAX-ACCOUNTS PIC 9(4).
+      *> HASHED (SAME ALGORITHM AS ACCOUNT-PASSWORD) SO THE OPS CONSOLE
+      *> GATE DOESN'T STORE ITS PASSWORD IN THE CLEAR
+           05 CTL-ADMIN-PASSWORD-HASH PIC X(12).
+      *> LAST JOB ID ASSIGNED BY POST-A-JOB, PERSISTED HERE SO THE NEXT
+      *> ID CAN BE DERIVED WITHOUT A FULL SCAN OF THE INDEXED JOBS-FILE
+           05 CTL-NEXT-JOB-ID PIC 9(4).
+
+      *> === DELETE-MY-ACCOUNT TEMP FILES ===
+       FD ACCOUNTS-TEMP-FILE.
+       01 ACCOUNT-TEMP-RECORD.
+           05 ACT-USERNAME PIC X(20).
+           05 ACT-PASSWORD PIC X(12).
+      *> MUST MIRROR ACCOUNT-RECORD BYTE-FOR-BYTE OR THE GROUP-LEVEL
+      *> MOVES IN REMOVE-USER-FROM-ACCOUNTS TRUNCATE/BLANK THIS FIELD
+           05 ACT-SECURITY-ANSWER PIC X(12).
+
+       FD CONNECTIONS-TEMP-FILE.
+       01 CONNECTIONS-TEMP-RECORD.
+           05 CNT-USER-ONE PIC X(20).
+           05 CNT-USER-TWO PIC X(20).
+
+       FD APPLICATIONS-TEMP-FILE.
+       01 APPLICATION-TEMP-RECORD.
+           05 APPT-USERNAME PIC X(20).
+           05 APPT-JOB-ID   PIC 9(4).
+           05 APPT-STATUS   PIC X(01).
+
+       FD MESSAGES-TEMP-FILE.
+       01 MESSAGE-TEMP-RECORD.
+           05 MST-SENDER    PIC X(20).
+           05 MST-RECIPIENT PIC X(20).
+           05 MST-CONTENT   PIC X(200).
+           05 MST-TIMESTAMP PIC X(20).
+           05 MST-STATUS    PIC X(01).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LINE-COUNT PIC 9(6).
 
        WORKING-STORAGE SECTION.
       *> FLAG FOR THE INPUT-FILE END OF FILE
@@ -135,8 +249,9 @@ IDENTIFICATION DIVISION.
 
        01 WS-EOF-FLAG PIC X VALUE 'N'.
        01 WS-ACCOUNTS-EOF PIC X VALUE 'N'.
+       01 WS-PROFILE-EOF  PIC X VALUE 'N'.
       *> MENU OPTION USER CHOICE
-       01 WS-USER-CHOICE PIC 9.
+       01 WS-USER-CHOICE PIC 99.
        01 WS-USERNAME PIC X(20).
        01 WS-PASSWORD PIC X(12).
        01 WS-LOGIN-SUCCESS PIC X VALUE 'N'.
@@ -144,10 +259,132 @@ IDENTIFICATION DIVISION.
        01 WS-STORED-USERNAME PIC X(20).
        01 WS-STORED-PASSWORD PIC X(12).
        01 WS-MESSAGE PIC X(90).
+       01 WS-SECURITY-ANSWER PIC X(12).
+       01 WS-STORED-SECURITY-ANSWER PIC X(12).
        
-       77  WS-ACCOUNT-COUNT PIC 9 VALUE 0.
-       77  WS-COUNTER       PIC 9 VALUE 0.
+       77  WS-ACCOUNT-COUNT PIC 9(4) VALUE 0.
+       77  WS-COUNTER       PIC 9(4) VALUE 0.
        77  WS-FILE-STATUS   PIC XX.
+       77  WS-CONTROL-STATUS PIC XX.
+       77  WS-MAX-ACCOUNTS  PIC 9(4) VALUE 5.
+       77  WS-ADMIN-PASSWORD-HASH  PIC X(12).
+       77  WS-NEXT-JOB-ID    PIC 9(4) VALUE 0.
+       77  WS-ADMIN-CHOICE         PIC 9 VALUE 0.
+       77  WS-CHECKPOINT-STATUS    PIC XX.
+      *> COUNT OF INPUT-FILE LINES SUCCESSFULLY CONSUMED SO FAR THIS
+      *> RUN -- PERSISTED TO session.ckpt AT EACH TOP-LEVEL MENU
+      *> BOUNDARY SO A RERUN AGAINST THE SAME INPUT-FILE CAN SKIP PAST
+      *> TRANSACTIONS ALREADY COMPLETED. SEE RESTORE-CHECKPOINT.
+       77  WS-INPUT-LINE-COUNT     PIC 9(6) VALUE 0.
+       77  WS-RESUME-LINE-COUNT    PIC 9(6) VALUE 0.
+       77  WS-ACCOUNTS-TEMP-STATUS     PIC XX.
+       77  WS-CONNECTIONS-TEMP-STATUS  PIC XX.
+       77  WS-APPLICATIONS-TEMP-STATUS PIC XX.
+       77  WS-MESSAGES-TEMP-STATUS     PIC XX.
+       77  WS-DELETE-CONFIRM           PIC X VALUE "N".
+       77  WS-MESSAGES-EOF             PIC X VALUE "N".
+       77  WS-MSG-VIEW-COUNT           PIC 9(4) VALUE 0.
+       77  WS-UNREAD-MSG-COUNT         PIC 9(4) VALUE 0.
+       77  WS-PENDING-REQ-COUNT        PIC 9(4) VALUE 0.
+       77  WS-PENDING-REQ-TABLE-COUNT  PIC 9(4) VALUE 0.
+       77  WS-PYMK-UNIVERSITY          PIC X(30).
+       77  WS-PYMK-MAJOR               PIC X(30).
+       77  WS-PYMK-FOUND-ANY           PIC X VALUE "N".
+       77  WS-PYMK-SUGGESTION-COUNT    PIC 9(4) VALUE 0.
+       77  WS-SEARCH-CHOICE            PIC 9 VALUE 0.
+       77  WS-SEARCH-TERM              PIC X(30).
+       77  WS-SEARCH-TERM-UPPER        PIC X(30).
+       77  WS-SEARCH-FIELD-UPPER       PIC X(30).
+       77  WS-SEARCH-TALLY             PIC 9(4) VALUE 0.
+       77  WS-SEARCH-RESULT-COUNT      PIC 9(4) VALUE 0.
+       77  WS-SEARCH-SELECTION         PIC 9(4) VALUE 0.
+       77  WS-SEARCH-DISPLAY-NUM       PIC 9(4) VALUE 0.
+       77  WS-MY-JOBS-COUNT            PIC 9(4) VALUE 0.
+       77  WS-APPLICANT-COUNT          PIC 9(4) VALUE 0.
+       77  WS-EDIT-JOB-ID              PIC 9(4) VALUE 0.
+       77  WS-EDIT-JOB-FOUND           PIC X VALUE "N".
+       77  WS-EDIT-JOB-CHOICE          PIC 9 VALUE 0.
+       01  WS-MY-JOBS-TABLE OCCURS 50 TIMES
+           INDEXED BY WS-MY-JOBS-IDX.
+           05  WS-MY-JOB-ID PIC 9(4).
+       77  WS-JOB-EXPIRATION-DAYS      PIC 9(4) VALUE 60.
+       77  WS-JOB-AGE-DAYS             PIC S9(8) VALUE 0.
+       77  WS-TODAY-DATE               PIC 9(8) VALUE 0.
+       77  WS-MANAGE-APPLICANT-COUNT   PIC 9(4) VALUE 0.
+       77  WS-MANAGE-APP-CHOICE        PIC 9(4) VALUE 0.
+       77  WS-MANAGE-STATUS-CHOICE     PIC 9 VALUE 0.
+       77  WS-MANAGE-APP-FOUND         PIC X VALUE "N".
+       01  WS-APPLICANT-TABLE OCCURS 50 TIMES
+           INDEXED BY WS-APPLICANT-IDX.
+           05  WS-APPLICANT-USERNAME PIC X(20).
+       77  WS-JOB-FILTER-KEYWORD       PIC X(30).
+       77  WS-JOB-FILTER-KEYWORD-UPPER PIC X(30).
+       77  WS-JOB-FILTER-LOCATION      PIC X(20).
+       77  WS-JOB-FILTER-LOCATION-UPPER PIC X(20).
+       77  WS-JOB-FILTER-SALARY        PIC X(20).
+      *> MINIMUM SALARY FIGURE PARSED OUT OF WS-JOB-FILTER-SALARY BY
+      *> PARSE-SALARY-TEXT -- 0 MEANS NO MINIMUM WAS ENTERED
+       77  WS-JOB-FILTER-MIN-SALARY    PIC 9(8) VALUE 0.
+       77  WS-JOB-SALARY-NUMERIC       PIC 9(8) VALUE 0.
+       77  WS-JOB-TEXT-UPPER           PIC X(220).
+       77  WS-JOB-LOCATION-UPPER       PIC X(20).
+       77  WS-JOB-FILTER-TALLY         PIC 9(4) VALUE 0.
+       77  WS-JOB-MATCHES-FILTER       PIC X VALUE "Y".
+      *> SCRATCH FIELDS FOR PARSE-SALARY-TEXT: MOVE THE TEXT TO PULL A
+      *> NUMBER OUT OF INTO WS-SALARY-PARSE-INPUT, PERFORM THE
+      *> PARAGRAPH, THEN READ THE NUMBER BACK FROM WS-SALARY-PARSE-RESULT
+       77  WS-SALARY-PARSE-INPUT       PIC X(20).
+       77  WS-SALARY-PARSE-RESULT      PIC 9(8) VALUE 0.
+       77  WS-SALARY-PARSE-DIGITS      PIC X(20).
+       77  WS-SALARY-PARSE-CHAR        PIC X.
+       77  WS-SALARY-PARSE-STARTED     PIC X VALUE "N".
+       77  WS-SALARY-PARSE-IDX         PIC 99 VALUE 0.
+       77  WS-SALARY-PARSE-OUT-IDX     PIC 99 VALUE 0.
+      *> SORTING/PAGINATION WORKING STORAGE FOR BROWSE-JOBS -- THE
+      *> MATCHING LISTINGS ARE BUFFERED HERE SO THEY CAN BE SORTED AND
+      *> PAGED THROUGH, INSTEAD OF JUST BEING DISPLAYED AS THEY ARE READ
+       77  WS-BROWSE-JOB-COUNT         PIC 9(4) VALUE 0.
+       01  WS-BROWSE-JOB-TABLE OCCURS 50 TIMES
+           INDEXED BY WS-BROWSE-JOB-IDX.
+           05  WS-BROWSE-JOB-ID          PIC 9(4).
+           05  WS-BROWSE-JOB-TITLE       PIC X(20).
+           05  WS-BROWSE-JOB-EMPLOYER    PIC X(20).
+           05  WS-BROWSE-JOB-LOCATION    PIC X(20).
+           05  WS-BROWSE-JOB-SALARY      PIC X(20).
+           05  WS-BROWSE-JOB-POSTED-DATE PIC 9(8).
+       01  WS-BROWSE-JOB-SWAP.
+           05  WS-BROWSE-SWAP-ID            PIC 9(4).
+           05  WS-BROWSE-SWAP-TITLE         PIC X(20).
+           05  WS-BROWSE-SWAP-EMPLOYER      PIC X(20).
+           05  WS-BROWSE-SWAP-LOCATION      PIC X(20).
+           05  WS-BROWSE-SWAP-SALARY        PIC X(20).
+           05  WS-BROWSE-SWAP-POSTED-DATE   PIC 9(8).
+       77  WS-BROWSE-SORT-CHOICE       PIC 9 VALUE 0.
+       77  WS-BROWSE-I                 PIC 9(4) VALUE 0.
+       77  WS-BROWSE-J                 PIC 9(4) VALUE 0.
+       77  WS-BROWSE-PAGE-SIZE         PIC 9(4) VALUE 5.
+       77  WS-BROWSE-PAGE              PIC 9(4) VALUE 1.
+       77  WS-BROWSE-TOTAL-PAGES       PIC 9(4) VALUE 1.
+       77  WS-BROWSE-START-IDX         PIC 9(4) VALUE 0.
+       77  WS-BROWSE-END-IDX           PIC 9(4) VALUE 0.
+       77  WS-BROWSE-DONE              PIC X VALUE "N".
+       77  WS-BROWSE-PAGE-CHOICE       PIC X(80).
+       01  WS-SEARCH-RESULTS-TABLE OCCURS 20 TIMES
+           INDEXED BY WS-SEARCH-IDX.
+           05  WS-SEARCH-RESULT-USERNAME PIC X(20).
+           05  WS-SEARCH-RESULT-FIRST    PIC X(20).
+           05  WS-SEARCH-RESULT-LAST     PIC X(20).
+           05  WS-SEARCH-RESULT-UNIV     PIC X(30).
+           05  WS-SEARCH-RESULT-MAJOR    PIC X(30).
+       01  WS-PENDING-REQ-TABLE OCCURS 100 TIMES
+           INDEXED BY WS-PENDING-REQ-IDX.
+           05  WS-PENDING-REQ-SENDER PIC X(20).
+       01  WS-MSG-VIEW-TABLE OCCURS 100 TIMES
+           INDEXED BY WS-MSG-VIEW-IDX.
+           05  WS-MSG-VIEW-SENDER    PIC X(20).
+           05  WS-MSG-VIEW-CONTENT   PIC X(200).
+           05  WS-MSG-VIEW-TIMESTAMP PIC X(20).
+           05  WS-MSG-VIEW-STATUS    PIC X(01).
        77  WS-CONN-REQ-STATUS PIC XX.
        77  WS-CONN-REQ-TEMP-STATUS PIC XX.
        77  WS-CONNECTION-STATUS PIC XX.
@@ -166,7 +403,8 @@ IDENTIFICATION DIVISION.
        77  WS-ALREADY-CONNECTED PIC X VALUE "N".
        77  WS-PENDING-FOUND   PIC X VALUE "N".
        77  WS-REQUEST-CHOICE  PIC 9 VALUE 0.
-       77  WS-CONN-REQ-OPEN   PIC X VALUE "N".
+       77  WS-USERNAME-TAKEN  PIC X VALUE "N".
+       77  WS-PROFILE-VISIBLE PIC X VALUE "Y".
 
        01  WS-EXISTING-RECORD.
            05 EX-USERNAME   PIC X(20).
@@ -178,15 +416,17 @@ IDENTIFICATION DIVISION.
        01  TEMP-MAJOR         PIC X(30).
        01  TEMP-GRAD-YEAR     PIC X(4).
        01  TEMP-ABOUT-ME      PIC X(200).
-       01  TEMP-EXP-COUNT PIC 9.
-       01  TEMP-EXP OCCURS 3 TIMES
+       01  TEMP-RESUME-LINK   PIC X(100).
+       01  TEMP-VISIBILITY    PIC X(01).
+       01  TEMP-EXP-COUNT PIC 99.
+       01  TEMP-EXP OCCURS 10 TIMES
            INDEXED BY TEMP-EXP-IDX.
            10  TEMP-EXP-TITLE PIC X(30).
            10  TEMP-EXP-COMPANY PIC X(30).
            10  TEMP-EXP-DATES PIC X(20).
            10  TEMP-EXP-DESC   PIC X(100).
-       01  TEMP-EDU-COUNT          PIC 9.
-       01  TEMP-EDU OCCURS 3 TIMES
+       01  TEMP-EDU-COUNT          PIC 99.
+       01  TEMP-EDU OCCURS 10 TIMES
            INDEXED BY TEMP-EDU-IDX.
            10  TEMP-EDU-DEGREE PIC X(30).
            10  TEMP-EDU-SCHOOL PIC X(30).
@@ -202,15 +442,39 @@ IDENTIFICATION DIVISION.
                05 WS-REMOVE-RECEIVER PIC X(20).
        01  FOUND-PROFILE-FLAG PIC X VALUE "N".
        77  WS-VALID-GRAD-YEAR PIC X VALUE "N".
+      *> ROLLING UPPER BOUND FOR GRADUATION YEAR VALIDATION -- CURRENT
+      *> YEAR PLUS A TEN-YEAR WINDOW INSTEAD OF A HARDCODED YEAR THAT
+      *> GOES STALE
+       77  WS-GRAD-YEAR-MAX   PIC 9(4) VALUE 0.
+       77  WS-GRAD-YEAR-MAX-DISPLAY PIC Z(3)9.
+       77  WS-CURRENT-YEAR    PIC 9(4) VALUE 0.
        77  WS-VALID-REQUIRED  PIC X VALUE "N".
+      *> PER-ENTRY EXPERIENCE/EDUCATION EDIT-DELETE WORKING STORAGE
+       77  WS-MANAGE-CHOICE     PIC 9 VALUE 0.
+       77  WS-MANAGE-ENTRY-NUM  PIC 99 VALUE 0.
+       77  WS-MANAGE-ACTION     PIC 9 VALUE 0.
+       77  WS-MANAGE-IDX        PIC 99 VALUE 0.
            77  WS-TEMP-EOF        PIC X VALUE "N".
       *> === EPIC 8 NEW WORKING STORAGE ===
        77  WS-MESSAGES-STATUS     PIC XX.
+      *> === PASSWORD HASHING WORKING STORAGE ===
+      *> ACCOUNTS.DOC NEVER HOLDS A PLAINTEXT PASSWORD - ONLY THE
+      *> NUMERIC HASH BELOW, SO A LEAKED accounts.doc DOES NOT EXPOSE
+      *> REAL CREDENTIALS
+       01  WS-PASSWORD-HASHED     PIC X(12).
+       77  WS-PW-HASH-NUM         PIC 9(12) VALUE 0.
+       77  WS-PW-HASH-IDX         PIC 99    VALUE 0.
+       77  WS-PW-HASH-CHAR        PIC 9(3)  VALUE 0.
        77  WS-MSG-CHOICE          PIC 9.
        77  WS-MSG-RECIPIENT      PIC X(20).
        77  WS-MSG-CONTENT        PIC X(200).
        77  WS-CONNECTED-FLAG      PIC X VALUE "N".
        77  WS-TIMESTAMP          PIC X(20).
+      *> COUNTS OF MALFORMED LINES FOUND WHILE WALKING accounts.doc AND
+      *> profiles.doc AT STARTUP -- SURFACED AS A WARNING RATHER THAN
+      *> FAILING STARTUP, SINCE THE REST OF THE FILE MAY STILL BE GOOD
+       77  WS-MALFORMED-ACCOUNT-COUNT PIC 9(4) VALUE 0.
+       77  WS-MALFORMED-PROFILE-COUNT PIC 9(4) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -223,6 +487,7 @@ IDENTIFICATION DIVISION.
        INITIALIZE-PROGRAM.
            OPEN INPUT INPUT-FILE
            OPEN OUTPUT OUTPUT-FILE
+           PERFORM RESTORE-CHECKPOINT
            OPEN INPUT ACCOUNTS-FILE
       *> "00" FILE STATUS CODE MEANS OPENED SUCCESSFULY
       *> IF IT'S NOT "00" CHANCES ARE THAT FILE DOESN'T EXIST
@@ -240,14 +505,29 @@ IDENTIFICATION DIVISION.
       *> COUNTING HOW MANY ACCOUNTS ALREADY SAVED IN THE
       *> ACCOUNTS.DOC FILE TO ENFORCE MAX 5 ACCOUNTS RULE
            MOVE 0 TO WS-ACCOUNT-COUNT
+           MOVE 0 TO WS-MALFORMED-ACCOUNT-COUNT
            MOVE "N" TO WS-ACCOUNTS-EOF
            PERFORM UNTIL WS-ACCOUNTS-EOF = "Y"
               READ ACCOUNTS-FILE INTO WS-EXISTING-RECORD
                  AT END MOVE "Y" TO WS-ACCOUNTS-EOF
-                 NOT AT END ADD 1 TO WS-ACCOUNT-COUNT
+                 NOT AT END
+                    ADD 1 TO WS-ACCOUNT-COUNT
+      *> A WELL-FORMED ACCOUNT LINE HAS A NON-BLANK USERNAME AND A
+      *> 12-DIGIT NUMERIC HASHED PASSWORD (SEE HASH-PASSWORD)
+                    IF EX-USERNAME = SPACES OR EX-PASSWORD NOT NUMERIC
+                        ADD 1 TO WS-MALFORMED-ACCOUNT-COUNT
+                    END-IF
               END-READ
            END-PERFORM
            CLOSE ACCOUNTS-FILE
+           IF WS-MALFORMED-ACCOUNT-COUNT > 0
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "WARNING: " WS-MALFORMED-ACCOUNT-COUNT
+                   " malformed record(s) found in accounts.doc"
+                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+               DISPLAY FUNCTION TRIM(OUTPUT-RECORD)
+               WRITE OUTPUT-RECORD
+           END-IF
 
       *> IF THE FILE DOESN'T EXIST, CREATE ONE
            OPEN I-O PROFILE-FILE
@@ -258,6 +538,34 @@ IDENTIFICATION DIVISION.
            END-IF
            CLOSE PROFILE-FILE
 
+      *> WALK profiles.doc LOOKING FOR A BLANK USERNAME OR A
+      *> NON-NUMERIC GRADUATION YEAR, EITHER OF WHICH MEANS THE RECORD
+      *> GOT WRITTEN OR EDITED OUTSIDE OF NORMAL PROGRAM FLOW
+           MOVE 0 TO WS-MALFORMED-PROFILE-COUNT
+           OPEN INPUT PROFILE-FILE
+           IF WS-FILE-STATUS = "00"
+               MOVE "N" TO WS-PROFILE-EOF
+               PERFORM UNTIL WS-PROFILE-EOF = "Y"
+                   READ PROFILE-FILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-PROFILE-EOF
+                       NOT AT END
+                           IF PR-USERNAME = SPACES
+                               OR PR-GRAD-YEAR NOT NUMERIC
+                               ADD 1 TO WS-MALFORMED-PROFILE-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PROFILE-FILE
+           END-IF
+           IF WS-MALFORMED-PROFILE-COUNT > 0
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "WARNING: " WS-MALFORMED-PROFILE-COUNT
+                   " malformed record(s) found in profiles.doc"
+                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+               DISPLAY FUNCTION TRIM(OUTPUT-RECORD)
+               WRITE OUTPUT-RECORD
+           END-IF
+
            OPEN INPUT CONNECTION-REQUESTS-FILE
            IF WS-CONN-REQ-STATUS NOT = "00"
              OPEN OUTPUT CONNECTION-REQUESTS-FILE
@@ -274,11 +582,11 @@ IDENTIFICATION DIVISION.
            END-IF
            CLOSE CONNECTIONS-FILE
 
-           OPEN INPUT JOBS-FILE
+           OPEN I-O JOBS-FILE
            IF WS-JOBS-FILE-STATUS NOT = "00"
-             OPEN OUTPUT JOBS-FILE 
+             OPEN OUTPUT JOBS-FILE
              CLOSE JOBS-FILE
-             OPEN INPUT JOBS-FILE
+             OPEN I-O JOBS-FILE
            END-IF
            CLOSE JOBS-FILE
 
@@ -299,8 +607,106 @@ IDENTIFICATION DIVISION.
            END-IF
            CLOSE MESSAGES-FILE
 
+      *> READ THE MAX-ACCOUNTS CEILING FROM THE CONTROL FILE, CREATING
+      *> IT WITH THE HISTORICAL DEFAULT OF 5 THE FIRST TIME IT IS MISSING
+           MOVE 5 TO WS-MAX-ACCOUNTS
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS NOT = "00"
+             OPEN OUTPUT CONTROL-FILE
+             MOVE 5 TO CTL-MAX-ACCOUNTS
+      *> HISTORICAL DEFAULT OPS CONSOLE PASSWORD -- CHANGE IT BY
+      *> EDITING control.doc'S CTL-ADMIN-PASSWORD-HASH WITH A NEW HASH
+             MOVE "InCollege#1" TO WS-PASSWORD
+             PERFORM HASH-PASSWORD
+             MOVE WS-PASSWORD-HASHED TO CTL-ADMIN-PASSWORD-HASH
+             MOVE 0 TO CTL-NEXT-JOB-ID
+             WRITE CONTROL-RECORD
+             CLOSE CONTROL-FILE
+             OPEN INPUT CONTROL-FILE
+           END-IF
+           READ CONTROL-FILE INTO CONTROL-RECORD
+               AT END MOVE 5 TO WS-MAX-ACCOUNTS
+               NOT AT END
+                   MOVE CTL-MAX-ACCOUNTS TO WS-MAX-ACCOUNTS
+                   MOVE CTL-ADMIN-PASSWORD-HASH TO WS-ADMIN-PASSWORD-HASH
+                   IF CTL-NEXT-JOB-ID NUMERIC
+                       MOVE CTL-NEXT-JOB-ID TO WS-NEXT-JOB-ID
+                   ELSE
+                       MOVE 0 TO WS-NEXT-JOB-ID
+                   END-IF
+           END-READ
+           CLOSE CONTROL-FILE
+           IF WS-MAX-ACCOUNTS = 0
+               MOVE 5 TO WS-MAX-ACCOUNTS
+           END-IF
        .
-       
+
+      *> REWRITES control.doc WITH THE CURRENT IN-MEMORY SETTINGS SO
+      *> WS-NEXT-JOB-ID SURVIVES ACROSS RUNS -- CALLED AFTER POST-A-JOB
+      *> ASSIGNS A NEW JOB ID
+       PERSIST-NEXT-JOB-ID.
+           OPEN OUTPUT CONTROL-FILE
+           MOVE WS-MAX-ACCOUNTS TO CTL-MAX-ACCOUNTS
+           MOVE WS-ADMIN-PASSWORD-HASH TO CTL-ADMIN-PASSWORD-HASH
+           MOVE WS-NEXT-JOB-ID TO CTL-NEXT-JOB-ID
+           WRITE CONTROL-RECORD
+           CLOSE CONTROL-FILE
+           .
+
+      *> IF session.ckpt SURVIVES FROM AN EARLIER RUN AGAINST THIS SAME
+      *> INPUT-FILE, FAST-FORWARD PAST THE LINES THAT RUN ALREADY
+      *> CONSUMED SO THE PROMPTS IT ANSWERED ARE NOT REPEATED. A
+      *> CHECKPOINT IS ONLY EVER WRITTEN BACK AT THE MAIN MENU PROMPT
+      *> (SEE MAIN-MENU), SO THE NEXT UN-SKIPPED LINE IS ALWAYS A MAIN
+      *> MENU CHOICE -- NEVER A PARTIALLY-ANSWERED SUB-PROMPT
+       RESTORE-CHECKPOINT.
+           MOVE 0 TO WS-INPUT-LINE-COUNT
+           MOVE 0 TO WS-RESUME-LINE-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CKPT-LINE-COUNT NUMERIC
+                           MOVE CKPT-LINE-COUNT TO WS-RESUME-LINE-COUNT
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESUME-LINE-COUNT > 0
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "Resuming session, skipping " DELIMITED BY SIZE
+                   WS-RESUME-LINE-COUNT DELIMITED BY SIZE
+                   " already-completed line(s) of input" DELIMITED BY SIZE
+                   INTO OUTPUT-RECORD
+               DISPLAY FUNCTION TRIM(OUTPUT-RECORD)
+               WRITE OUTPUT-RECORD
+               PERFORM SKIP-CHECKPOINTED-INPUT-LINE
+                   UNTIL WS-INPUT-LINE-COUNT >= WS-RESUME-LINE-COUNT
+                       OR WS-EOF-FLAG = "Y"
+           END-IF
+           .
+
+       SKIP-CHECKPOINTED-INPUT-LINE.
+           READ INPUT-FILE
+               AT END MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+           END-READ
+           .
+
+      *> PERSISTS HOW MANY INPUT-FILE LINES HAVE BEEN FULLY PROCESSED
+      *> SO FAR -- CALLED ONLY FROM MAIN-MENU, THE ONE POINT IN THE
+      *> PROGRAM WHERE THE NEXT LINE IS GUARANTEED TO BE A FRESH
+      *> TOP-LEVEL MENU CHOICE. A STALE CHECKPOINT IS EXPECTED TO BE
+      *> REMOVED BY HAND (LIKE control.doc'S SETTINGS) BEFORE STARTING
+      *> A SESSION AGAINST A DIFFERENT INPUT-FILE
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-INPUT-LINE-COUNT TO CKPT-LINE-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
        MAIN-MENU.
            MOVE "==== INCOLLEGE MAIN MENU ====" TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
@@ -318,18 +724,24 @@ IDENTIFICATION DIVISION.
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
-      *> COMMENT THIS BEFORE DEPLOYMENT!
-      *> MOVE "0. DEVELOPER MODE FOR DEGUBBING" TO OUTPUT-RECORD
-      *> DISPLAY OUTPUT-RECORD
-      *> WRITE OUTPUT-RECORD
+           MOVE "3. Forgot Password" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+      *> OPS/ADMIN CONSOLE, PASSWORD-GATED SEPARATELY FROM A USER
+      *> ACCOUNT LOGIN -- SEE ADMIN-LOGIN
+           MOVE "0. Admin Console" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
 
            MOVE "Enter your choice:" TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
-           
+
            READ INPUT-FILE INTO WS-TEMP-INPUT
                AT END MOVE "Y" TO WS-EOF-FLAG
                NOT AT END
+                   ADD 1 TO WS-INPUT-LINE-COUNT
       *> (1:1) = (start:length) = SUBSTRING
       *> means (1'st index:take one character starting from that index)
                    MOVE WS-TEMP-INPUT(1:1) TO WS-USER-CHOICE
@@ -338,23 +750,31 @@ IDENTIFICATION DIVISION.
                            PERFORM LOGIN-PROCESS
                        WHEN 2
                            PERFORM REGISTRATION
-      *> COMMENT THIS BEFORE DEPLOYMENT!
-      *> WHEN 0
-      *> PERFORM DEBUG-JOBS
+                       WHEN 3
+                           PERFORM FORGOT-PASSWORD
+                       WHEN 0
+                           PERFORM ADMIN-LOGIN
                        WHEN OTHER
                            MOVE "Invalid choice, please try again" TO OUTPUT-RECORD
                            DISPLAY OUTPUT-RECORD
                            WRITE OUTPUT-RECORD
                    END-EVALUATE
+      *> CHECKPOINT ONLY HERE, BACK AT THE TOP-LEVEL MENU PROMPT,
+      *> SINCE THIS IS THE ONLY POINT WHERE A RESTART CAN SAFELY
+      *> RE-ENTER THE SESSION (THE NEXT INPUT-FILE LINE IS ALWAYS A
+      *> MAIN MENU CHOICE, NOT A PARTIALLY-ANSWERED SUB-PROMPT)
+                   PERFORM SAVE-CHECKPOINT
            END-READ.
-       
-       REGISTRATION.
-      *> OPENED AS EXTEND TO APPEND TO THE END OF THE FILE INSTEAD OF
-      *> OVERWRITING EXISTING RECORDS
-           OPEN EXTEND ACCOUNTS-FILE
 
-           IF WS-ACCOUNT-COUNT >= 5
-              MOVE "All permitted accounts have been created, Max 5 accounts." TO OUTPUT-RECORD
+       REGISTRATION.
+           IF WS-ACCOUNT-COUNT >= WS-MAX-ACCOUNTS
+              MOVE SPACES TO WS-MESSAGE
+              STRING "All permitted accounts have been created, Max " DELIMITED BY SIZE
+                     WS-MAX-ACCOUNTS DELIMITED BY SIZE
+                     " accounts." DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+              END-STRING
+              MOVE WS-MESSAGE TO OUTPUT-RECORD
               DISPLAY OUTPUT-RECORD
               WRITE OUTPUT-RECORD
               EXIT PARAGRAPH
@@ -366,9 +786,28 @@ IDENTIFICATION DIVISION.
            IF WS-EOF-FLAG NOT = "Y"
              READ INPUT-FILE INTO WS-USERNAME
                  AT END MOVE "Y" TO WS-EOF-FLAG
+                 NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
              END-READ
            END-IF
-     
+
+           IF WS-EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+      *> REJECT A USERNAME THAT ALREADY HAS AN ACCOUNT BEFORE WE EVER
+      *> GET TO THE PASSWORD PROMPT
+           PERFORM CHECK-USERNAME-TAKEN
+           IF WS-USERNAME-TAKEN = "Y"
+               MOVE "That username is already taken. Please choose another." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+      *> OPENED AS EXTEND TO APPEND TO THE END OF THE FILE INSTEAD OF
+      *> OVERWRITING EXISTING RECORDS
+           OPEN EXTEND ACCOUNTS-FILE
+
       *> PASS VALIDATION
            MOVE "N" TO WS-VALID-PASS
            PERFORM UNTIL WS-VALID-PASS = "Y" OR WS-EOF-FLAG = "Y"
@@ -378,6 +817,7 @@ IDENTIFICATION DIVISION.
                IF WS-EOF-FLAG NOT = "Y"
                  READ INPUT-FILE INTO WS-PASSWORD
                     AT END MOVE "Y" TO WS-EOF-FLAG
+                    NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
                  END-READ
                END-IF
                PERFORM VALIDATE-PASSWORD
@@ -396,7 +836,25 @@ IDENTIFICATION DIVISION.
              EXIT PARAGRAPH
            END-IF
            MOVE WS-USERNAME TO ACCOUNT-USERNAME
-           MOVE WS-PASSWORD TO ACCOUNT-PASSWORD
+           PERFORM HASH-PASSWORD
+           MOVE WS-PASSWORD-HASHED TO ACCOUNT-PASSWORD
+
+      *> CAPTURE A SECURITY ANSWER SO A FORGOTTEN PASSWORD CAN BE RESET
+      *> WITHOUT AN ADMIN -- HASHED WITH HASH-PASSWORD, THE SAME AS THE
+      *> ACCOUNT PASSWORD ITSELF, SEE FORGOT-PASSWORD
+           MOVE "In what city were you born? (answer):" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           IF WS-EOF-FLAG NOT = "Y"
+             READ INPUT-FILE INTO WS-SECURITY-ANSWER
+                 AT END MOVE "Y" TO WS-EOF-FLAG
+                 NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+             END-READ
+           END-IF
+           MOVE WS-SECURITY-ANSWER TO WS-PASSWORD
+           PERFORM HASH-PASSWORD
+           MOVE WS-PASSWORD-HASHED TO ACCOUNT-SECURITY-ANSWER
+
            WRITE ACCOUNT-RECORD
 
       *> KEEP TRACK OF THE NUMBER ACCOUNTS TO ENFORE 5 MAX RULE
@@ -408,6 +866,36 @@ IDENTIFICATION DIVISION.
            CLOSE ACCOUNTS-FILE
            .
 
+       HASH-PASSWORD.
+      *> ROLLS WS-PASSWORD INTO A 12-DIGIT NUMERIC HASH STORED IN
+      *> WS-PASSWORD-HASHED. THE SAME PARAGRAPH IS USED TO HASH A
+      *> PASSWORD AT REGISTRATION TIME AND TO HASH WHATEVER THE USER
+      *> TYPES AT LOGIN TIME SO THE TWO HASHES CAN BE COMPARED.
+           MOVE 0 TO WS-PW-HASH-NUM
+           PERFORM VARYING WS-PW-HASH-IDX FROM 1 BY 1 UNTIL WS-PW-HASH-IDX > 12
+               MOVE FUNCTION ORD(WS-PASSWORD(WS-PW-HASH-IDX:1)) TO WS-PW-HASH-CHAR
+               COMPUTE WS-PW-HASH-NUM =
+                   FUNCTION MOD((WS-PW-HASH-NUM * 31) + WS-PW-HASH-CHAR, 999999999999)
+           END-PERFORM
+           MOVE WS-PW-HASH-NUM TO WS-PASSWORD-HASHED
+           .
+
+       CHECK-USERNAME-TAKEN.
+           MOVE "N" TO WS-USERNAME-TAKEN
+           MOVE "N" TO WS-ACCOUNTS-EOF
+           OPEN INPUT ACCOUNTS-FILE
+           PERFORM UNTIL WS-ACCOUNTS-EOF = "Y" OR WS-USERNAME-TAKEN = "Y"
+              READ ACCOUNTS-FILE INTO WS-EXISTING-RECORD
+                 AT END MOVE "Y" TO WS-ACCOUNTS-EOF
+                 NOT AT END
+                    IF EX-USERNAME = WS-USERNAME
+                       MOVE "Y" TO WS-USERNAME-TAKEN
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE
+           .
+
        VALIDATE-PASSWORD.
       *> RESETING WORKING VARIABLES
            MOVE "N" TO WS-VALID-PASS
@@ -466,109 +954,550 @@ IDENTIFICATION DIVISION.
            END-IF
            .
 
-       LOGIN-PROCESS.
-           MOVE "N" TO WS-LOGIN-SUCCESS
-           
-           MOVE "Please enter your username:" TO OUTPUT-RECORD
+       CHANGE-PASSWORD.
+      *> RE-RUNS VALIDATE-PASSWORD AGAINST A NEW VALUE AND REWRITES
+      *> THE MATCHING ACCOUNT-RECORD INSTEAD OF MAKING THE USER
+      *> RECREATE THEIR WHOLE ACCOUNT
+           MOVE "N" TO WS-VALID-PASS
+           PERFORM UNTIL WS-VALID-PASS = "Y" OR WS-EOF-FLAG = "Y"
+               MOVE "Enter your new password:" TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               IF WS-EOF-FLAG NOT = "Y"
+                 READ INPUT-FILE INTO WS-PASSWORD
+                    AT END MOVE "Y" TO WS-EOF-FLAG
+                    NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                 END-READ
+               END-IF
+               PERFORM VALIDATE-PASSWORD
+           END-PERFORM
+
+           IF WS-VALID-PASS NOT = "Y"
+               MOVE "Failed to change password." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM HASH-PASSWORD
+
+      *> REWRITE THE MATCHING ACCOUNT-RECORD IN PLACE
+           OPEN I-O ACCOUNTS-FILE
+           MOVE "N" TO WS-ACCOUNTS-EOF
+           PERFORM UNTIL WS-ACCOUNTS-EOF = "Y"
+               READ ACCOUNTS-FILE INTO ACCOUNT-RECORD
+                   AT END MOVE "Y" TO WS-ACCOUNTS-EOF
+                   NOT AT END
+                       IF ACCOUNT-USERNAME = CURRENT-USERNAME
+                           MOVE WS-PASSWORD-HASHED TO ACCOUNT-PASSWORD
+                           REWRITE ACCOUNT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE
+
+           MOVE "Password changed successfully." TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
+           .
 
+       FORGOT-PASSWORD.
+      *> LETS A USER RESET THEIR PASSWORD FROM THE MAIN MENU (BEFORE
+      *> LOGGING IN) BY ANSWERING THE SECURITY QUESTION THEY SET AT
+      *> REGISTRATION TIME, INSTEAD OF NEEDING AN ADMIN TO STEP IN
+           MOVE "Enter your username:" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
            IF WS-EOF-FLAG NOT = "Y"
              READ INPUT-FILE INTO WS-USERNAME
                  AT END MOVE "Y" TO WS-EOF-FLAG
+                 NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
              END-READ
            END-IF
 
-           MOVE "Please enter your password:" TO OUTPUT-RECORD
-           DISPLAY OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           IF WS-EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
 
-           IF WS-EOF-FLAG NOT = "Y"
-               READ INPUT-FILE INTO WS-PASSWORD
-                   AT END MOVE "Y" TO WS-EOF-FLAG
+           MOVE "N" TO WS-USERNAME-TAKEN
+           MOVE "N" TO WS-ACCOUNTS-EOF
+           OPEN INPUT ACCOUNTS-FILE
+           PERFORM UNTIL WS-ACCOUNTS-EOF = "Y" OR WS-USERNAME-TAKEN = "Y"
+               READ ACCOUNTS-FILE INTO ACCOUNT-RECORD
+                   AT END MOVE "Y" TO WS-ACCOUNTS-EOF
+                   NOT AT END
+                       IF ACCOUNT-USERNAME = WS-USERNAME
+                           MOVE "Y" TO WS-USERNAME-TAKEN
+                           MOVE ACCOUNT-SECURITY-ANSWER
+                               TO WS-STORED-SECURITY-ANSWER
+                       END-IF
                END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE
+
+           IF WS-USERNAME-TAKEN NOT = "Y"
+               MOVE "No account found with that username." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
            END-IF
-           
+
+           MOVE "In what city were you born? (answer):" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
            IF WS-EOF-FLAG NOT = "Y"
-               PERFORM VALIDATE-LOGIN
-               
-               MOVE WS-USERNAME TO CURRENT-USERNAME
-               IF WS-LOGIN-SUCCESS = "Y"
-      *> EMPTYING THE VARIALBE
-                   MOVE SPACES TO WS-MESSAGE
-      *> CONCATINATING STRINGS TO DISPLAY AND WRITE WELCOME MESSAGE INTO
-      *> A FILE
-                   STRING "Welcome " DELIMITED BY SIZE
-                       WS-USERNAME DELIMITED BY SPACE
-                       "!" DELIMITED BY SIZE
-                       INTO WS-MESSAGE
-                   END-STRING
+             READ INPUT-FILE INTO WS-SECURITY-ANSWER
+                 AT END MOVE "Y" TO WS-EOF-FLAG
+                 NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+             END-READ
+           END-IF
 
-                   DISPLAY WS-MESSAGE
-                   MOVE WS-MESSAGE TO OUTPUT-RECORD
-                   WRITE OUTPUT-RECORD
+           IF WS-EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
 
-      *> 9 = Log Out in POST-LOGIN-MENU 
-                   PERFORM POST-LOGIN-MENU UNTIL WS-USER-CHOICE = 9 OR WS-EOF-FLAG = "Y"
-               ELSE
-                   MOVE "Incorrect username/password, try again." TO OUTPUT-RECORD
-                   DISPLAY OUTPUT-RECORD
-                   WRITE OUTPUT-RECORD
-               END-IF
+           MOVE WS-SECURITY-ANSWER TO WS-PASSWORD
+           PERFORM HASH-PASSWORD
+
+           IF WS-PASSWORD-HASHED NOT = WS-STORED-SECURITY-ANSWER
+               MOVE "That answer does not match our records." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
            END-IF
-           .
 
-       POST-LOGIN-MENU.
-           MOVE "==== PROFILE MENU ====" TO OUTPUT-RECORD
-           DISPLAY OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           MOVE "N" TO WS-VALID-PASS
+           PERFORM UNTIL WS-VALID-PASS = "Y" OR WS-EOF-FLAG = "Y"
+               MOVE "Enter your new password:" TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               IF WS-EOF-FLAG NOT = "Y"
+                 READ INPUT-FILE INTO WS-PASSWORD
+                    AT END MOVE "Y" TO WS-EOF-FLAG
+                    NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                 END-READ
+               END-IF
+               PERFORM VALIDATE-PASSWORD
+           END-PERFORM
 
-           MOVE "1. Create/Edit My Profile" TO OUTPUT-RECORD
-           DISPLAY OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           IF WS-VALID-PASS NOT = "Y"
+               MOVE "Failed to reset password." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
+           END-IF
 
-           MOVE "2. View My Profile" TO OUTPUT-RECORD
-           DISPLAY OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           PERFORM HASH-PASSWORD
 
-           MOVE "3. Search for a job" TO OUTPUT-RECORD
-           DISPLAY OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           OPEN I-O ACCOUNTS-FILE
+           MOVE "N" TO WS-ACCOUNTS-EOF
+           PERFORM UNTIL WS-ACCOUNTS-EOF = "Y"
+               READ ACCOUNTS-FILE INTO ACCOUNT-RECORD
+                   AT END MOVE "Y" TO WS-ACCOUNTS-EOF
+                   NOT AT END
+                       IF ACCOUNT-USERNAME = WS-USERNAME
+                           MOVE WS-PASSWORD-HASHED TO ACCOUNT-PASSWORD
+                           REWRITE ACCOUNT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE
 
-           MOVE "4. Find someone you know" TO OUTPUT-RECORD
+           MOVE "Password reset successfully. You can now log in." TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
+           .
 
-           MOVE "5. Learn a new skill" TO OUTPUT-RECORD
+       DELETE-MY-ACCOUNT.
+      *> CLOSES OUT AN ACCOUNT AND EVERY FILE THAT REFERENCES IT SO WE
+      *> NEVER LEAVE DANGLING CN-USER-ONE/TWO OR CR-SENDER/RECEIVER
+      *> ROWS BEHIND
+           MOVE "N" TO WS-DELETE-CONFIRM
+           MOVE "Type DELETE to permanently close your account, anything else to cancel:" TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
-           MOVE "6. View My Pending Connection Requests" TO OUTPUT-RECORD
-           DISPLAY OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           IF WS-EOF-FLAG NOT = "Y"
+               READ INPUT-FILE INTO WS-TEMP-INPUT
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+               END-READ
+           END-IF
 
-           MOVE "7. View My Network" TO OUTPUT-RECORD
-           DISPLAY OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           IF WS-EOF-FLAG = "Y" OR FUNCTION UPPER-CASE(WS-TEMP-INPUT) NOT = "DELETE"
+               MOVE "Account deletion cancelled." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
+           END-IF
 
-      *> === EPIC 8 NEW MENU OPTION ===
-           MOVE "8. Messages" TO OUTPUT-RECORD
-           DISPLAY OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           PERFORM REMOVE-USER-FROM-ACCOUNTS
+           PERFORM REMOVE-USER-FROM-PROFILES
+           PERFORM REMOVE-USER-FROM-CONNECTIONS
+           PERFORM REMOVE-USER-FROM-CONNECTION-REQUESTS
+           PERFORM REMOVE-USER-FROM-APPLICATIONS
+           PERFORM REMOVE-USER-FROM-MESSAGES
 
-           MOVE "9. Logout" TO OUTPUT-RECORD
-           DISPLAY OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           IF WS-ACCOUNT-COUNT > 0
+               SUBTRACT 1 FROM WS-ACCOUNT-COUNT
+           END-IF
 
-           MOVE "Enter your choice:" TO OUTPUT-RECORD
+           MOVE "Y" TO WS-DELETE-CONFIRM
+           MOVE "Your account and all associated data have been removed." TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
+           .
 
-           IF WS-EOF-FLAG NOT = "Y"
+       REMOVE-USER-FROM-ACCOUNTS.
+           OPEN INPUT ACCOUNTS-FILE
+           OPEN OUTPUT ACCOUNTS-TEMP-FILE
+           MOVE "N" TO WS-ACCOUNTS-EOF
+           PERFORM UNTIL WS-ACCOUNTS-EOF = "Y"
+               READ ACCOUNTS-FILE INTO ACCOUNT-RECORD
+                   AT END MOVE "Y" TO WS-ACCOUNTS-EOF
+                   NOT AT END
+                       IF ACCOUNT-USERNAME NOT = CURRENT-USERNAME
+                           MOVE ACCOUNT-RECORD TO ACCOUNT-TEMP-RECORD
+                           WRITE ACCOUNT-TEMP-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE
+           CLOSE ACCOUNTS-TEMP-FILE
+
+           OPEN OUTPUT ACCOUNTS-FILE
+           OPEN INPUT ACCOUNTS-TEMP-FILE
+           MOVE "N" TO WS-ACCOUNTS-EOF
+           PERFORM UNTIL WS-ACCOUNTS-EOF = "Y"
+               READ ACCOUNTS-TEMP-FILE INTO ACCOUNT-TEMP-RECORD
+                   AT END MOVE "Y" TO WS-ACCOUNTS-EOF
+                   NOT AT END
+                       MOVE ACCOUNT-TEMP-RECORD TO ACCOUNT-RECORD
+                       WRITE ACCOUNT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE
+           CLOSE ACCOUNTS-TEMP-FILE
+           .
+
+       REMOVE-USER-FROM-PROFILES.
+      *> PROFILE-FILE IS INDEXED ON PR-USERNAME SO WE CAN DELETE THE
+      *> MATCHING RECORD DIRECTLY INSTEAD OF REWRITING THE WHOLE FILE
+           OPEN I-O PROFILE-FILE
+           MOVE CURRENT-USERNAME TO PR-USERNAME
+           DELETE PROFILE-FILE RECORD
+               INVALID KEY CONTINUE
+           END-DELETE
+           CLOSE PROFILE-FILE
+           .
+
+       REMOVE-USER-FROM-CONNECTIONS.
+           OPEN INPUT CONNECTIONS-FILE
+           OPEN OUTPUT CONNECTIONS-TEMP-FILE
+           MOVE "N" TO WS-CONNECTIONS-EOF
+           PERFORM UNTIL WS-CONNECTIONS-EOF = "Y"
+               READ CONNECTIONS-FILE INTO CONNECTION-RECORD
+                   AT END MOVE "Y" TO WS-CONNECTIONS-EOF
+                   NOT AT END
+                       IF CN-USER-ONE NOT = CURRENT-USERNAME
+                          AND CN-USER-TWO NOT = CURRENT-USERNAME
+                           MOVE CONNECTION-RECORD TO CONNECTIONS-TEMP-RECORD
+                           WRITE CONNECTIONS-TEMP-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTIONS-FILE
+           CLOSE CONNECTIONS-TEMP-FILE
+
+           OPEN OUTPUT CONNECTIONS-FILE
+           OPEN INPUT CONNECTIONS-TEMP-FILE
+           MOVE "N" TO WS-CONNECTIONS-EOF
+           PERFORM UNTIL WS-CONNECTIONS-EOF = "Y"
+               READ CONNECTIONS-TEMP-FILE INTO CONNECTIONS-TEMP-RECORD
+                   AT END MOVE "Y" TO WS-CONNECTIONS-EOF
+                   NOT AT END
+                       MOVE CONNECTIONS-TEMP-RECORD TO CONNECTION-RECORD
+                       WRITE CONNECTION-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTIONS-FILE
+           CLOSE CONNECTIONS-TEMP-FILE
+           .
+
+       REMOVE-USER-FROM-CONNECTION-REQUESTS.
+           OPEN INPUT CONNECTION-REQUESTS-FILE
+           OPEN OUTPUT CONNECTION-REQUESTS-TEMP-FILE
+           MOVE "N" TO WS-TEMP-EOF
+           PERFORM UNTIL WS-TEMP-EOF = "Y"
+               READ CONNECTION-REQUESTS-FILE INTO CONNECTION-REQUEST-RECORD
+                   AT END MOVE "Y" TO WS-TEMP-EOF
+                   NOT AT END
+                       IF CR-SENDER NOT = CURRENT-USERNAME
+                          AND CR-RECEIVER NOT = CURRENT-USERNAME
+                           MOVE CONNECTION-REQUEST-RECORD TO CONNECTION-REQUEST-TEMP-RECORD
+                           WRITE CONNECTION-REQUEST-TEMP-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTION-REQUESTS-FILE
+           CLOSE CONNECTION-REQUESTS-TEMP-FILE
+
+           OPEN OUTPUT CONNECTION-REQUESTS-FILE
+           OPEN INPUT CONNECTION-REQUESTS-TEMP-FILE
+           MOVE "N" TO WS-TEMP-EOF
+           PERFORM UNTIL WS-TEMP-EOF = "Y"
+               READ CONNECTION-REQUESTS-TEMP-FILE INTO CONNECTION-REQUEST-TEMP-RECORD
+                   AT END MOVE "Y" TO WS-TEMP-EOF
+                   NOT AT END
+                       MOVE CONNECTION-REQUEST-TEMP-RECORD TO CONNECTION-REQUEST-RECORD
+                       WRITE CONNECTION-REQUEST-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTION-REQUESTS-FILE
+           CLOSE CONNECTION-REQUESTS-TEMP-FILE
+
+           OPEN OUTPUT CONNECTION-REQUESTS-TEMP-FILE
+           CLOSE CONNECTION-REQUESTS-TEMP-FILE
+           .
+
+       REMOVE-USER-FROM-APPLICATIONS.
+           OPEN INPUT APPLICATIONS-FILE
+           OPEN OUTPUT APPLICATIONS-TEMP-FILE
+           MOVE "N" TO WS-APPLICATIONS-EOF
+           PERFORM UNTIL WS-APPLICATIONS-EOF = "Y"
+               READ APPLICATIONS-FILE INTO APPLICATION-RECORD
+                   AT END MOVE "Y" TO WS-APPLICATIONS-EOF
+                   NOT AT END
+                       IF APP-USERNAME NOT = CURRENT-USERNAME
+                           MOVE APPLICATION-RECORD TO APPLICATION-TEMP-RECORD
+                           WRITE APPLICATION-TEMP-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE APPLICATIONS-FILE
+           CLOSE APPLICATIONS-TEMP-FILE
+
+           OPEN OUTPUT APPLICATIONS-FILE
+           OPEN INPUT APPLICATIONS-TEMP-FILE
+           MOVE "N" TO WS-APPLICATIONS-EOF
+           PERFORM UNTIL WS-APPLICATIONS-EOF = "Y"
+               READ APPLICATIONS-TEMP-FILE INTO APPLICATION-TEMP-RECORD
+                   AT END MOVE "Y" TO WS-APPLICATIONS-EOF
+                   NOT AT END
+                       MOVE APPLICATION-TEMP-RECORD TO APPLICATION-RECORD
+                       WRITE APPLICATION-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE APPLICATIONS-FILE
+           CLOSE APPLICATIONS-TEMP-FILE
+           .
+
+       REMOVE-USER-FROM-MESSAGES.
+           OPEN INPUT MESSAGES-FILE
+           OPEN OUTPUT MESSAGES-TEMP-FILE
+           MOVE "N" TO WS-MESSAGES-EOF
+           PERFORM UNTIL WS-MESSAGES-EOF = "Y"
+               READ MESSAGES-FILE INTO MESSAGE-RECORD
+                   AT END MOVE "Y" TO WS-MESSAGES-EOF
+                   NOT AT END
+                       IF MS-SENDER NOT = CURRENT-USERNAME
+                          AND MS-RECIPIENT NOT = CURRENT-USERNAME
+                           MOVE MESSAGE-RECORD TO MESSAGE-TEMP-RECORD
+                           WRITE MESSAGE-TEMP-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MESSAGES-FILE
+           CLOSE MESSAGES-TEMP-FILE
+
+           OPEN OUTPUT MESSAGES-FILE
+           OPEN INPUT MESSAGES-TEMP-FILE
+           MOVE "N" TO WS-MESSAGES-EOF
+           PERFORM UNTIL WS-MESSAGES-EOF = "Y"
+               READ MESSAGES-TEMP-FILE INTO MESSAGE-TEMP-RECORD
+                   AT END MOVE "Y" TO WS-MESSAGES-EOF
+                   NOT AT END
+                       MOVE MESSAGE-TEMP-RECORD TO MESSAGE-RECORD
+                       WRITE MESSAGE-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE MESSAGES-FILE
+           CLOSE MESSAGES-TEMP-FILE
+           .
+
+       LOGIN-PROCESS.
+           MOVE "N" TO WS-LOGIN-SUCCESS
+           
+           MOVE "Please enter your username:" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           IF WS-EOF-FLAG NOT = "Y"
+             READ INPUT-FILE INTO WS-USERNAME
+                 AT END MOVE "Y" TO WS-EOF-FLAG
+                 NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+             END-READ
+           END-IF
+
+           MOVE "Please enter your password:" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           IF WS-EOF-FLAG NOT = "Y"
+               READ INPUT-FILE INTO WS-PASSWORD
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+               END-READ
+           END-IF
+           
+           IF WS-EOF-FLAG NOT = "Y"
+               PERFORM VALIDATE-LOGIN
+               
+               MOVE WS-USERNAME TO CURRENT-USERNAME
+               IF WS-LOGIN-SUCCESS = "Y"
+      *> EMPTYING THE VARIALBE
+                   MOVE SPACES TO WS-MESSAGE
+      *> CONCATINATING STRINGS TO DISPLAY AND WRITE WELCOME MESSAGE INTO
+      *> A FILE
+                   STRING "Welcome " DELIMITED BY SIZE
+                       WS-USERNAME DELIMITED BY SPACE
+                       "!" DELIMITED BY SIZE
+                       INTO WS-MESSAGE
+                   END-STRING
+
+                   DISPLAY WS-MESSAGE
+                   MOVE WS-MESSAGE TO OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+
+                   PERFORM SHOW-LOGIN-SUMMARY
+
+      *> 9 = Log Out in POST-LOGIN-MENU
+                   PERFORM POST-LOGIN-MENU UNTIL WS-USER-CHOICE = 12 OR WS-EOF-FLAG = "Y"
+               ELSE
+                   MOVE "Incorrect username/password, try again." TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+               END-IF
+           END-IF
+           .
+
+       SHOW-LOGIN-SUMMARY.
+      *> COUNTS UNREAD MESSAGES AND PENDING CONNECTION REQUESTS SO THE
+      *> USER SEES THEM RIGHT AWAY INSTEAD OF HAVING TO GO LOOK
+           MOVE 0 TO WS-UNREAD-MSG-COUNT
+           MOVE "N" TO WS-MESSAGES-EOF
+           OPEN INPUT MESSAGES-FILE
+           PERFORM UNTIL WS-MESSAGES-EOF = "Y"
+               READ MESSAGES-FILE INTO MESSAGE-RECORD
+                   AT END MOVE "Y" TO WS-MESSAGES-EOF
+                   NOT AT END
+                       IF MS-RECIPIENT = CURRENT-USERNAME AND MS-STATUS = "U"
+                           ADD 1 TO WS-UNREAD-MSG-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MESSAGES-FILE
+
+           MOVE 0 TO WS-PENDING-REQ-COUNT
+           MOVE "N" TO WS-TEMP-EOF
+           OPEN INPUT CONNECTION-REQUESTS-FILE
+           PERFORM UNTIL WS-TEMP-EOF = "Y"
+               READ CONNECTION-REQUESTS-FILE INTO CONNECTION-REQUEST-RECORD
+                   AT END MOVE "Y" TO WS-TEMP-EOF
+                   NOT AT END
+                       IF CR-RECEIVER = CURRENT-USERNAME
+                           ADD 1 TO WS-PENDING-REQ-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTION-REQUESTS-FILE
+
+           MOVE SPACES TO WS-MESSAGE
+           STRING "You have " DELIMITED BY SIZE
+                  WS-UNREAD-MSG-COUNT DELIMITED BY SIZE
+                  " unread message(s) and " DELIMITED BY SIZE
+                  WS-PENDING-REQ-COUNT DELIMITED BY SIZE
+                  " pending connection request(s)." DELIMITED BY SIZE
+                  INTO WS-MESSAGE
+           END-STRING
+           DISPLAY WS-MESSAGE
+           MOVE WS-MESSAGE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           .
+
+       POST-LOGIN-MENU.
+           MOVE "==== PROFILE MENU ====" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "1. Create/Edit My Profile" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "2. View My Profile" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "3. Search for a job" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "4. Find someone you know" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "5. Learn a new skill" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "6. View My Pending Connection Requests" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "7. View My Network" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+      *> === EPIC 8 NEW MENU OPTION ===
+           MOVE "8. Messages" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+      *> === NEW MENU OPTION: CHANGE PASSWORD ===
+           MOVE "9. Change Password" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+      *> === NEW MENU OPTION: PEOPLE YOU MAY KNOW ===
+           MOVE "10. People You May Know" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+      *> === NEW MENU OPTION: DELETE MY ACCOUNT ===
+           MOVE "11. Delete My Account" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "12. Logout" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+      *> === NEW MENU OPTION: PER-ENTRY EXPERIENCE/EDUCATION EDIT ===
+           MOVE "13. Manage Experience/Education Entries" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "Enter your choice:" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           IF WS-EOF-FLAG NOT = "Y"
            READ INPUT-FILE INTO WS-TEMP-INPUT
                AT END MOVE "Y" TO WS-EOF-FLAG
                NOT AT END
-                   MOVE WS-TEMP-INPUT(1:1) TO WS-USER-CHOICE
+                   ADD 1 TO WS-INPUT-LINE-COUNT
+      *> TWO-DIGIT MENU NOW THAT THERE ARE MORE THAN 9 OPTIONS
+                   MOVE FUNCTION NUMVAL(WS-TEMP-INPUT) TO WS-USER-CHOICE
                    EVALUATE WS-USER-CHOICE
                        WHEN 1
                            PERFORM CREATE-EDIT-PROFILE
@@ -588,11 +1517,23 @@ IDENTIFICATION DIVISION.
                        WHEN 8
                            PERFORM MESSAGES-MENU UNTIL WS-MSG-CHOICE = 3 OR WS-EOF-FLAG = "Y"
                        WHEN 9
+                           PERFORM CHANGE-PASSWORD
+                       WHEN 10
+                           PERFORM SHOW-PEOPLE-YOU-MAY-KNOW
+                       WHEN 11
+                           PERFORM DELETE-MY-ACCOUNT
+                           IF WS-DELETE-CONFIRM = "Y"
+                               MOVE 12 TO WS-USER-CHOICE
+                               EXIT PARAGRAPH
+                           END-IF
+                       WHEN 12
                            MOVE "Logging out." TO OUTPUT-RECORD
                            DISPLAY OUTPUT-RECORD
                            WRITE OUTPUT-RECORD
 
                            EXIT PARAGRAPH
+                       WHEN 13
+                           PERFORM MANAGE-PROFILE-ENTRIES
                        WHEN OTHER
                            MOVE "Invalid choice, please try again" TO OUTPUT-RECORD
                            DISPLAY OUTPUT-RECORD
@@ -671,6 +1612,14 @@ IDENTIFICATION DIVISION.
                    WRITE OUTPUT-RECORD
            END-IF
 
+           IF PR-RESUME-LINK NOT = SPACES
+               MOVE SPACES TO OUTPUT-RECORD
+                   STRING "Resume/Portfolio: " PR-RESUME-LINK
+                       DELIMITED BY SIZE INTO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+           END-IF
+
            IF PR-EXP-COUNT > 0
                MOVE "Experience:" TO OUTPUT-RECORD
                DISPLAY OUTPUT-RECORD
@@ -734,6 +1683,12 @@ IDENTIFICATION DIVISION.
                END-PERFORM
            END-IF
 
+           IF PR-PROGRAMMING-COMPLETE = "Y"
+               MOVE "Skills Completed: Programming" TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-IF
+
            MOVE "--- END OF PROFILE VIEW ---" TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
@@ -788,10 +1743,24 @@ IDENTIFICATION DIVISION.
            MOVE SPACES TO TEMP-EXP (1)
            MOVE SPACES TO TEMP-EXP (2)
            MOVE SPACES TO TEMP-EXP (3)
+           MOVE SPACES TO TEMP-EXP (4)
+           MOVE SPACES TO TEMP-EXP (5)
+           MOVE SPACES TO TEMP-EXP (6)
+           MOVE SPACES TO TEMP-EXP (7)
+           MOVE SPACES TO TEMP-EXP (8)
+           MOVE SPACES TO TEMP-EXP (9)
+           MOVE SPACES TO TEMP-EXP (10)
       *> THIS WILL FILL SPACES TO ANY ELEMENTS INSIDE TEMP-EDU ARRAY, EX: TEMP-EDU-DEGREE, etc.
            MOVE SPACES TO TEMP-EDU (1)
            MOVE SPACES TO TEMP-EDU (2)
            MOVE SPACES TO TEMP-EDU (3)
+           MOVE SPACES TO TEMP-EDU (4)
+           MOVE SPACES TO TEMP-EDU (5)
+           MOVE SPACES TO TEMP-EDU (6)
+           MOVE SPACES TO TEMP-EDU (7)
+           MOVE SPACES TO TEMP-EDU (8)
+           MOVE SPACES TO TEMP-EDU (9)
+           MOVE SPACES TO TEMP-EDU (10)
 
       *>REQUIRED
            MOVE "Enter First Name: " TO OUTPUT-RECORD
@@ -815,6 +1784,7 @@ IDENTIFICATION DIVISION.
                IF WS-EOF-FLAG NOT = "Y"
                    READ INPUT-FILE INTO TEMP-FIRST-NAME
                        AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
                    END-READ
                END-IF
                IF TEMP-FIRST-NAME = SPACES AND FOUND-PROFILE-FLAG = "Y"
@@ -849,6 +1819,7 @@ IDENTIFICATION DIVISION.
                IF WS-EOF-FLAG NOT = "Y"
                  READ INPUT-FILE INTO TEMP-LAST-NAME
                      AT END MOVE "Y" TO WS-EOF-FLAG
+                     NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
                  END-READ
                END-IF
 
@@ -884,6 +1855,7 @@ IDENTIFICATION DIVISION.
                IF WS-EOF-FLAG NOT = "Y"
                  READ INPUT-FILE INTO TEMP-UNIVERSITY
                      AT END MOVE "Y" TO WS-EOF-FLAG
+                     NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
                  END-READ
                END-IF
 
@@ -919,6 +1891,7 @@ IDENTIFICATION DIVISION.
                IF WS-EOF-FLAG NOT = "Y"
                  READ INPUT-FILE INTO TEMP-MAJOR
                      AT END MOVE "Y" TO WS-EOF-FLAG
+                     NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
                  END-READ
                END-IF
                IF TEMP-MAJOR = SPACES AND FOUND-PROFILE-FLAG = "Y"
@@ -947,6 +1920,9 @@ IDENTIFICATION DIVISION.
            END-IF
       *>Graduation year validation
            MOVE "N" TO WS-VALID-GRAD-YEAR
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-CURRENT-YEAR
+           COMPUTE WS-GRAD-YEAR-MAX = WS-CURRENT-YEAR + 10
+           MOVE WS-GRAD-YEAR-MAX TO WS-GRAD-YEAR-MAX-DISPLAY
            PERFORM UNTIL WS-VALID-GRAD-YEAR = "Y"
                IF WS-EOF-FLAG = "Y"
                    EXIT PARAGRAPH
@@ -954,6 +1930,7 @@ IDENTIFICATION DIVISION.
                IF WS-EOF-FLAG NOT = "Y"
                    READ INPUT-FILE INTO TEMP-GRAD-YEAR
                        AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
                    END-READ
                END-IF
                IF TEMP-GRAD-YEAR = SPACES AND FOUND-PROFILE-FLAG = "Y"
@@ -964,10 +1941,13 @@ IDENTIFICATION DIVISION.
       *> INTEGER
                IF TEMP-GRAD-YEAR IS NUMERIC AND
                    FUNCTION NUMVAL(TEMP-GRAD-YEAR) >= 1925 AND
-                   FUNCTION NUMVAL(TEMP-GRAD-YEAR) <= 2035
+                   FUNCTION NUMVAL(TEMP-GRAD-YEAR) <= WS-GRAD-YEAR-MAX
                    MOVE "Y" TO WS-VALID-GRAD-YEAR
                ELSE
-                   MOVE "Please enter a valid graduation year. (1925-2035)" TO OUTPUT-RECORD
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "Please enter a valid graduation year. (1925-"
+                       FUNCTION TRIM(WS-GRAD-YEAR-MAX-DISPLAY) ")"
+                       DELIMITED BY SIZE INTO OUTPUT-RECORD
                    DISPLAY OUTPUT-RECORD
                    WRITE OUTPUT-RECORD
                END-IF
@@ -984,116 +1964,174 @@ IDENTIFICATION DIVISION.
            IF WS-EOF-FLAG NOT = "Y"
                READ INPUT-FILE INTO TEMP-ABOUT-ME
                    AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
                END-READ
            END-IF
            IF TEMP-ABOUT-ME NOT = SPACES
                MOVE TEMP-ABOUT-ME TO PR-ABOUT-ME
            END-IF
 
-           MOVE 0 TO TEMP-EXP-COUNT
-           PERFORM UNTIL TEMP-EXP-COUNT >= 3 OR WS-EOF-FLAG = "Y"
-               MOVE "=== Add Experience (optional, max 3 entries. Enter 'DONE' to finish) ===" TO OUTPUT-RECORD
-               DISPLAY OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
-
-               ADD 1 TO TEMP-EXP-COUNT
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "Experience #" TEMP-EXP-COUNT " - Title:" 
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
-               DISPLAY OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
-               IF WS-EOF-FLAG NOT = "Y"
-                   READ INPUT-FILE INTO TEMP-EXP-TITLE (TEMP-EXP-COUNT)
-                       AT END MOVE "Y" TO WS-EOF-FLAG
-                   END-READ
-                   IF FUNCTION UPPER-CASE(TEMP-EXP-TITLE(TEMP-EXP-COUNT)) = "DONE"
-                       SUBTRACT 1 FROM TEMP-EXP-COUNT
-                       EXIT PERFORM
+           MOVE SPACES TO TEMP-RESUME-LINK
+           MOVE "Resume/Portfolio Link (optional, blank = skip/keep): " TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           IF WS-EOF-FLAG NOT = "Y"
+               READ INPUT-FILE INTO TEMP-RESUME-LINK
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+               END-READ
+           END-IF
+           IF TEMP-RESUME-LINK NOT = SPACES
+               MOVE TEMP-RESUME-LINK TO PR-RESUME-LINK
+           END-IF
+
+           IF FOUND-PROFILE-FLAG = "N"
+               MOVE "A" TO PR-VISIBILITY
+           END-IF
+           MOVE SPACES TO TEMP-VISIBILITY
+           MOVE "Who can view your profile in search? 1. Everyone  2. Connections Only  3. Just Me (optional, blank = keep current): " TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           IF WS-EOF-FLAG NOT = "Y"
+               READ INPUT-FILE INTO TEMP-VISIBILITY
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+               END-READ
+           END-IF
+           EVALUATE TEMP-VISIBILITY(1:1)
+               WHEN "1"
+                   MOVE "A" TO PR-VISIBILITY
+               WHEN "2"
+                   MOVE "C" TO PR-VISIBILITY
+               WHEN "3"
+                   MOVE "P" TO PR-VISIBILITY
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+      *> EXPERIENCE/EDUCATION ARE ONLY COLLECTED HERE WHEN THE PROFILE IS
+      *> BRAND NEW -- AN EXISTING PROFILE'S ENTRIES ARE LEFT AS LOAD-PROFILE
+      *> READ THEM, SINCE OPTION 13 (MANAGE-PROFILE-ENTRIES) IS NOW WHERE
+      *> INDIVIDUAL ENTRIES GET ADDED, EDITED, OR DELETED; RE-RUNNING THIS
+      *> ALL-OR-NOTHING COLLECTOR ON AN EDIT WOULD WIPE THEM OUT THE MOMENT
+      *> THE USER TYPED "DONE" TO KEEP WHAT WAS ALREADY THERE
+           IF FOUND-PROFILE-FLAG = "N"
+               MOVE 0 TO TEMP-EXP-COUNT
+               PERFORM UNTIL TEMP-EXP-COUNT >= 10 OR WS-EOF-FLAG = "Y"
+                   MOVE "=== Add Experience (optional, max 10 entries. Enter 'DONE' to finish) ===" TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+
+                   ADD 1 TO TEMP-EXP-COUNT
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "Experience #" TEMP-EXP-COUNT " - Title:"
+                       DELIMITED BY SIZE INTO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+                   IF WS-EOF-FLAG NOT = "Y"
+                       READ INPUT-FILE INTO TEMP-EXP-TITLE (TEMP-EXP-COUNT)
+                           AT END MOVE "Y" TO WS-EOF-FLAG
+                           NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                       END-READ
+                       IF FUNCTION UPPER-CASE(TEMP-EXP-TITLE(TEMP-EXP-COUNT)) = "DONE"
+                           SUBTRACT 1 FROM TEMP-EXP-COUNT
+                           EXIT PERFORM
+                       END-IF
                    END-IF
-               END-IF
 
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "Experience #" TEMP-EXP-COUNT " - Company/Organization:" 
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
-               DISPLAY OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
-               IF WS-EOF-FLAG NOT = "Y"
-                   READ INPUT-FILE INTO TEMP-EXP-COMPANY (TEMP-EXP-COUNT)
-                       AT END MOVE "Y" TO WS-EOF-FLAG
-                   END-READ
-               END-IF
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "Experience #" TEMP-EXP-COUNT " - Company/Organization:"
+                       DELIMITED BY SIZE INTO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+                   IF WS-EOF-FLAG NOT = "Y"
+                       READ INPUT-FILE INTO TEMP-EXP-COMPANY (TEMP-EXP-COUNT)
+                           AT END MOVE "Y" TO WS-EOF-FLAG
+                           NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                       END-READ
+                   END-IF
 
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "Experience #" TEMP-EXP-COUNT " - Dates (e.g., Summer 2024):" 
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
-               DISPLAY OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
-               IF WS-EOF-FLAG NOT = "Y"
-                   READ INPUT-FILE INTO TEMP-EXP-DATES (TEMP-EXP-COUNT)
-                       AT END MOVE "Y" TO WS-EOF-FLAG
-                   END-READ
-               END-IF
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "Experience #" TEMP-EXP-COUNT " - Dates (e.g., Summer 2024):"
+                       DELIMITED BY SIZE INTO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+                   IF WS-EOF-FLAG NOT = "Y"
+                       READ INPUT-FILE INTO TEMP-EXP-DATES (TEMP-EXP-COUNT)
+                           AT END MOVE "Y" TO WS-EOF-FLAG
+                           NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                       END-READ
+                   END-IF
 
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "Experience #" TEMP-EXP-COUNT " - Description (optional, max 100 chars, blank to skip):" 
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
-               DISPLAY OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
-               IF WS-EOF-FLAG NOT = "Y"
-                   READ INPUT-FILE INTO TEMP-EXP-DESC (TEMP-EXP-COUNT)
-                       AT END MOVE "Y" TO WS-EOF-FLAG
-                   END-READ
-               END-IF
-               MOVE TEMP-EXP(TEMP-EXP-COUNT) TO PR-EXP(TEMP-EXP-COUNT)
-               MOVE TEMP-EXP-COUNT TO PR-EXP-COUNT
-           END-PERFORM
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "Experience #" TEMP-EXP-COUNT " - Description (optional, max 100 chars, blank to skip):"
+                       DELIMITED BY SIZE INTO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+                   IF WS-EOF-FLAG NOT = "Y"
+                       READ INPUT-FILE INTO TEMP-EXP-DESC (TEMP-EXP-COUNT)
+                           AT END MOVE "Y" TO WS-EOF-FLAG
+                           NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                       END-READ
+                   END-IF
+                   MOVE TEMP-EXP(TEMP-EXP-COUNT) TO PR-EXP(TEMP-EXP-COUNT)
+                   MOVE TEMP-EXP-COUNT TO PR-EXP-COUNT
+               END-PERFORM
 
-           MOVE 0 TO TEMP-EDU-COUNT
-           PERFORM UNTIL TEMP-EDU-COUNT >= 3 OR WS-EOF-FLAG = "Y"
-               MOVE "Add Education (optional, max 3 entries. Enter 'DONE' to finish):" TO OUTPUT-RECORD
-               DISPLAY OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
+               MOVE 0 TO TEMP-EDU-COUNT
+               PERFORM UNTIL TEMP-EDU-COUNT >= 10 OR WS-EOF-FLAG = "Y"
+                   MOVE "Add Education (optional, max 10 entries. Enter 'DONE' to finish):" TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
 
-               ADD 1 TO TEMP-EDU-COUNT
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "Education #" TEMP-EDU-COUNT " - Degree:" 
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
-               DISPLAY OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
-               IF WS-EOF-FLAG NOT = "Y"
-                   READ INPUT-FILE INTO TEMP-EDU-DEGREE(TEMP-EDU-COUNT)
-                       AT END MOVE "Y" TO WS-EOF-FLAG
-                   END-READ
-                   IF FUNCTION UPPER-CASE(TEMP-EDU-DEGREE(TEMP-EDU-COUNT)) = "DONE"
-                       SUBTRACT 1 FROM TEMP-EDU-COUNT
-                       EXIT PERFORM
+                   ADD 1 TO TEMP-EDU-COUNT
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "Education #" TEMP-EDU-COUNT " - Degree:"
+                       DELIMITED BY SIZE INTO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+                   IF WS-EOF-FLAG NOT = "Y"
+                       READ INPUT-FILE INTO TEMP-EDU-DEGREE(TEMP-EDU-COUNT)
+                           AT END MOVE "Y" TO WS-EOF-FLAG
+                           NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                       END-READ
+                       IF FUNCTION UPPER-CASE(TEMP-EDU-DEGREE(TEMP-EDU-COUNT)) = "DONE"
+                           SUBTRACT 1 FROM TEMP-EDU-COUNT
+                           EXIT PERFORM
+                       END-IF
                    END-IF
-               END-IF
 
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "Education #" TEMP-EDU-COUNT " - University/College:" 
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
-               DISPLAY OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
-               IF WS-EOF-FLAG NOT = "Y"
-                   READ INPUT-FILE INTO TEMP-EDU-SCHOOL(TEMP-EDU-COUNT)
-                       AT END MOVE "Y" TO WS-EOF-FLAG
-                   END-READ
-               END-IF
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "Education #" TEMP-EDU-COUNT " - University/College:"
+                       DELIMITED BY SIZE INTO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+                   IF WS-EOF-FLAG NOT = "Y"
+                       READ INPUT-FILE INTO TEMP-EDU-SCHOOL(TEMP-EDU-COUNT)
+                           AT END MOVE "Y" TO WS-EOF-FLAG
+                           NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                       END-READ
+                   END-IF
 
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "Education #" TEMP-EDU-COUNT " - Years Attended (e.g., 2023-2025):" 
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "Education #" TEMP-EDU-COUNT " - Years Attended (e.g., 2023-2025):"
+                       DELIMITED BY SIZE INTO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+                   IF WS-EOF-FLAG NOT = "Y"
+                       READ INPUT-FILE INTO TEMP-EDU-YEARS(TEMP-EDU-COUNT)
+                           AT END MOVE "Y" TO WS-EOF-FLAG
+                           NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                       END-READ
+                   END-IF
+                   MOVE TEMP-EDU(TEMP-EDU-COUNT) TO PR-EDU(TEMP-EDU-COUNT)
+                   MOVE TEMP-EDU-COUNT TO PR-EDU-COUNT
+               END-PERFORM
+           ELSE
+               MOVE "Experience and education entries are unchanged here. Use option 13, Manage Experience/Education Entries, to add, edit, or delete them." TO OUTPUT-RECORD
                DISPLAY OUTPUT-RECORD
                WRITE OUTPUT-RECORD
-               IF WS-EOF-FLAG NOT = "Y"
-                   READ INPUT-FILE INTO TEMP-EDU-YEARS(TEMP-EDU-COUNT)
-                       AT END MOVE "Y" TO WS-EOF-FLAG
-                   END-READ
-               END-IF
-               MOVE TEMP-EDU(TEMP-EDU-COUNT) TO PR-EDU(TEMP-EDU-COUNT)
-               MOVE TEMP-EDU-COUNT TO PR-EDU-COUNT
-           END-PERFORM
+           END-IF
 
            MOVE CURRENT-USERNAME TO PR-USERNAME
            IF FOUND-PROFILE-FLAG = "Y"
@@ -1114,123 +2152,573 @@ IDENTIFICATION DIVISION.
            CLOSE PROFILE-FILE
            .
 
-       SEARCH-USER.
-           MOVE "Enter the full name of the person you are looking for:" TO OUTPUT-RECORD
+      *> LETS A USER EDIT OR DELETE A SINGLE EXPERIENCE/EDUCATION ENTRY
+      *> WITHOUT RETYPING THE WHOLE PROFILE, UNLIKE CREATE-EDIT-PROFILE
+      *> WHICH ALWAYS WALKS THROUGH EVERY FIELD
+       MANAGE-PROFILE-ENTRIES.
+           PERFORM LOAD-PROFILE
+           IF FOUND-PROFILE-FLAG = "N"
+               CLOSE PROFILE-FILE
+               MOVE "You don't have a profile yet. Create one first." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "1. Edit/Delete an Experience Entry" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "2. Edit/Delete an Education Entry" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "9. Back" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "Enter your choice:" TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
-           IF WS-EOF-FLAG NOT = "Y"
-               READ INPUT-FILE INTO WS-TEMP-INPUT
-                   AT END MOVE "Y" TO WS-EOF-FLAG
-               END-READ
-           END-IF
+           MOVE 9 TO WS-MANAGE-CHOICE
+           READ INPUT-FILE INTO WS-TEMP-INPUT
+               AT END MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-INPUT-LINE-COUNT
+                   MOVE WS-TEMP-INPUT(1:1) TO WS-MANAGE-CHOICE
+           END-READ
 
-           UNSTRING WS-TEMP-INPUT DELIMITED BY SPACE
-               INTO TEMP-FIRST-NAME TEMP-LAST-NAME
-           END-UNSTRING
+           EVALUATE WS-MANAGE-CHOICE
+               WHEN 1
+                   PERFORM MANAGE-EXPERIENCE-ENTRY
+               WHEN 2
+                   PERFORM MANAGE-EDUCATION-ENTRY
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
 
-           MOVE "N" TO FOUND-PROFILE-FLAG
-           OPEN INPUT PROFILE-FILE
-           PERFORM UNTIL WS-EOF-FLAG = "Y" OR FOUND-PROFILE-FLAG = "Y"
-               READ PROFILE-FILE NEXT RECORD
-                   AT END EXIT PERFORM
-                   NOT AT END
-                       IF PR-FIRST-NAME = TEMP-FIRST-NAME
-                          AND PR-LAST-NAME = TEMP-LAST-NAME
-                          MOVE "Y" TO FOUND-PROFILE-FLAG
-                       END-IF
-               END-READ
-           END-PERFORM
            CLOSE PROFILE-FILE
+           .
 
-           IF FOUND-PROFILE-FLAG = "Y"
-               MOVE "--- Found User Profile ---" TO OUTPUT-RECORD
+       MANAGE-EXPERIENCE-ENTRY.
+           IF PR-EXP-COUNT = 0
+               MOVE "You have no experience entries to manage." TO OUTPUT-RECORD
                DISPLAY OUTPUT-RECORD
                WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
+           END-IF
 
+           MOVE "Your Experience Entries:" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE 1 TO WS-MANAGE-IDX
+           PERFORM UNTIL WS-MANAGE-IDX > PR-EXP-COUNT
                MOVE SPACES TO OUTPUT-RECORD
-               STRING "Name: " DELIMITED BY SIZE
-                       PR-FIRST-NAME DELIMITED BY SPACE
-                       " " DELIMITED BY SIZE
-                       PR-LAST-NAME DELIMITED BY SPACE
-                       INTO OUTPUT-RECORD
-               END-STRING
+               STRING WS-MANAGE-IDX DELIMITED BY SIZE
+                      ". " DELIMITED BY SIZE
+                      PR-EXP-TITLE(WS-MANAGE-IDX) DELIMITED BY SPACE
+                      " - " DELIMITED BY SIZE
+                      PR-EXP-COMPANY(WS-MANAGE-IDX) DELIMITED BY SPACE
+                      INTO OUTPUT-RECORD
                DISPLAY OUTPUT-RECORD
                WRITE OUTPUT-RECORD
+               ADD 1 TO WS-MANAGE-IDX
+           END-PERFORM
 
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "University: " PR-UNIVERSITY
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
-               DISPLAY OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
+           MOVE "Enter entry number to edit/delete (0 to cancel):" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
 
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "Major: " PR-MAJOR
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
-               DISPLAY OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
+           MOVE 0 TO WS-MANAGE-ENTRY-NUM
+           READ INPUT-FILE INTO WS-TEMP-INPUT
+               AT END MOVE "Y" TO WS-EOF-FLAG
+      *> TWO-DIGIT ENTRY NUMBER, SAME NUMVAL APPROACH AS THE TWO-DIGIT
+      *> POST-LOGIN-MENU CHOICE
+               NOT AT END
+                   ADD 1 TO WS-INPUT-LINE-COUNT
+                   MOVE FUNCTION NUMVAL(WS-TEMP-INPUT) TO WS-MANAGE-ENTRY-NUM
+           END-READ
 
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "Graduation Year: " PR-GRAD-YEAR
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+           IF WS-MANAGE-ENTRY-NUM < 1 OR WS-MANAGE-ENTRY-NUM > PR-EXP-COUNT
+               MOVE "Cancelled." TO OUTPUT-RECORD
                DISPLAY OUTPUT-RECORD
                WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
+           END-IF
 
-               IF PR-ABOUT-ME NOT = SPACES
-                   MOVE SPACES TO OUTPUT-RECORD
-                   STRING "About Me: " PR-ABOUT-ME
-                       DELIMITED BY SIZE INTO OUTPUT-RECORD
+           MOVE "1. Edit this entry  2. Delete this entry  9. Cancel" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE 9 TO WS-MANAGE-ACTION
+           READ INPUT-FILE INTO WS-TEMP-INPUT
+               AT END MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-INPUT-LINE-COUNT
+                   MOVE WS-TEMP-INPUT(1:1) TO WS-MANAGE-ACTION
+           END-READ
+
+           EVALUATE WS-MANAGE-ACTION
+               WHEN 1
+                   MOVE "Title (blank to keep current):" TO OUTPUT-RECORD
                    DISPLAY OUTPUT-RECORD
                    WRITE OUTPUT-RECORD
-               END-IF
+                   READ INPUT-FILE INTO TEMP-EXP-TITLE(1)
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                   END-READ
+                   IF TEMP-EXP-TITLE(1) NOT = SPACES
+                       MOVE TEMP-EXP-TITLE(1) TO PR-EXP-TITLE(WS-MANAGE-ENTRY-NUM)
+                   END-IF
 
-               IF PR-EXP-COUNT > 0
-                   MOVE "Experience:" TO OUTPUT-RECORD
+                   MOVE "Company/Organization (blank to keep current):" TO OUTPUT-RECORD
                    DISPLAY OUTPUT-RECORD
                    WRITE OUTPUT-RECORD
-                   MOVE 1 TO TEMP-EXP-COUNT
-                   PERFORM UNTIL TEMP-EXP-COUNT > PR-EXP-COUNT
-                       MOVE SPACES TO OUTPUT-RECORD
-                       STRING "  Title: " PR-EXP-TITLE(TEMP-EXP-COUNT)
-                           DELIMITED BY SIZE INTO OUTPUT-RECORD
-                       DISPLAY OUTPUT-RECORD
-                       WRITE OUTPUT-RECORD
+                   READ INPUT-FILE INTO TEMP-EXP-COMPANY(1)
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                   END-READ
+                   IF TEMP-EXP-COMPANY(1) NOT = SPACES
+                       MOVE TEMP-EXP-COMPANY(1) TO PR-EXP-COMPANY(WS-MANAGE-ENTRY-NUM)
+                   END-IF
 
-                       MOVE SPACES TO OUTPUT-RECORD
-                       STRING "  Company: " PR-EXP-COMPANY(TEMP-EXP-COUNT)
-                           DELIMITED BY SIZE INTO OUTPUT-RECORD
-                       DISPLAY OUTPUT-RECORD
-                       WRITE OUTPUT-RECORD
+                   MOVE "Dates (blank to keep current):" TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+                   READ INPUT-FILE INTO TEMP-EXP-DATES(1)
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                   END-READ
+                   IF TEMP-EXP-DATES(1) NOT = SPACES
+                       MOVE TEMP-EXP-DATES(1) TO PR-EXP-DATES(WS-MANAGE-ENTRY-NUM)
+                   END-IF
 
-                       MOVE SPACES TO OUTPUT-RECORD
-                       STRING "  Dates: " PR-EXP-DATES(TEMP-EXP-COUNT)
-                           DELIMITED BY SIZE INTO OUTPUT-RECORD
-                       DISPLAY OUTPUT-RECORD
-                       WRITE OUTPUT-RECORD
+                   MOVE "Description (blank to keep current):" TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+                   READ INPUT-FILE INTO TEMP-EXP-DESC(1)
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                   END-READ
+                   IF TEMP-EXP-DESC(1) NOT = SPACES
+                       MOVE TEMP-EXP-DESC(1) TO PR-EXP-DESC(WS-MANAGE-ENTRY-NUM)
+                   END-IF
 
-                       IF PR-EXP-DESC(TEMP-EXP-COUNT) NOT = SPACES
-                           MOVE SPACES TO OUTPUT-RECORD
-                           STRING "  Description: " PR-EXP-DESC(TEMP-EXP-COUNT)
-                               DELIMITED BY SIZE INTO OUTPUT-RECORD
-                           DISPLAY OUTPUT-RECORD
-                           WRITE OUTPUT-RECORD
-                       END-IF
-                       ADD 1 TO TEMP-EXP-COUNT
+                   REWRITE PROFILE-RECORD
+                   MOVE "Experience entry updated." TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+
+               WHEN 2
+      *> SHIFT EVERY LATER ENTRY DOWN ONE SLOT, THEN CLEAR THE NOW-UNUSED
+      *> LAST SLOT AND SHRINK THE COUNT
+                   MOVE WS-MANAGE-ENTRY-NUM TO WS-MANAGE-IDX
+                   PERFORM UNTIL WS-MANAGE-IDX >= PR-EXP-COUNT
+                       MOVE PR-EXP(WS-MANAGE-IDX + 1) TO PR-EXP(WS-MANAGE-IDX)
+                       ADD 1 TO WS-MANAGE-IDX
                    END-PERFORM
-               ELSE
-                   MOVE "Experience: None" TO OUTPUT-RECORD
+                   MOVE SPACES TO PR-EXP(PR-EXP-COUNT)
+                   SUBTRACT 1 FROM PR-EXP-COUNT
+                   REWRITE PROFILE-RECORD
+                   MOVE "Experience entry deleted." TO OUTPUT-RECORD
                    DISPLAY OUTPUT-RECORD
                    WRITE OUTPUT-RECORD
-               END-IF
 
-               IF PR-EDU-COUNT > 0
-                   MOVE "Education:" TO OUTPUT-RECORD
+               WHEN OTHER
+                   MOVE "Cancelled." TO OUTPUT-RECORD
                    DISPLAY OUTPUT-RECORD
                    WRITE OUTPUT-RECORD
+           END-EVALUATE
+           .
 
-                   MOVE 1 TO TEMP-EDU-COUNT
-                   PERFORM UNTIL TEMP-EDU-COUNT > PR-EDU-COUNT
-                       MOVE SPACES TO OUTPUT-RECORD
+       MANAGE-EDUCATION-ENTRY.
+           IF PR-EDU-COUNT = 0
+               MOVE "You have no education entries to manage." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Your Education Entries:" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE 1 TO WS-MANAGE-IDX
+           PERFORM UNTIL WS-MANAGE-IDX > PR-EDU-COUNT
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING WS-MANAGE-IDX DELIMITED BY SIZE
+                      ". " DELIMITED BY SIZE
+                      PR-EDU-DEGREE(WS-MANAGE-IDX) DELIMITED BY SPACE
+                      " - " DELIMITED BY SIZE
+                      PR-EDU-SCHOOL(WS-MANAGE-IDX) DELIMITED BY SPACE
+                      INTO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               ADD 1 TO WS-MANAGE-IDX
+           END-PERFORM
+
+           MOVE "Enter entry number to edit/delete (0 to cancel):" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE 0 TO WS-MANAGE-ENTRY-NUM
+           READ INPUT-FILE INTO WS-TEMP-INPUT
+               AT END MOVE "Y" TO WS-EOF-FLAG
+      *> TWO-DIGIT ENTRY NUMBER, SAME NUMVAL APPROACH AS THE TWO-DIGIT
+      *> POST-LOGIN-MENU CHOICE
+               NOT AT END
+                   ADD 1 TO WS-INPUT-LINE-COUNT
+                   MOVE FUNCTION NUMVAL(WS-TEMP-INPUT) TO WS-MANAGE-ENTRY-NUM
+           END-READ
+
+           IF WS-MANAGE-ENTRY-NUM < 1 OR WS-MANAGE-ENTRY-NUM > PR-EDU-COUNT
+               MOVE "Cancelled." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "1. Edit this entry  2. Delete this entry  9. Cancel" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE 9 TO WS-MANAGE-ACTION
+           READ INPUT-FILE INTO WS-TEMP-INPUT
+               AT END MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-INPUT-LINE-COUNT
+                   MOVE WS-TEMP-INPUT(1:1) TO WS-MANAGE-ACTION
+           END-READ
+
+           EVALUATE WS-MANAGE-ACTION
+               WHEN 1
+                   MOVE "Degree (blank to keep current):" TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+                   READ INPUT-FILE INTO TEMP-EDU-DEGREE(1)
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                   END-READ
+                   IF TEMP-EDU-DEGREE(1) NOT = SPACES
+                       MOVE TEMP-EDU-DEGREE(1) TO PR-EDU-DEGREE(WS-MANAGE-ENTRY-NUM)
+                   END-IF
+
+                   MOVE "University/College (blank to keep current):" TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+                   READ INPUT-FILE INTO TEMP-EDU-SCHOOL(1)
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                   END-READ
+                   IF TEMP-EDU-SCHOOL(1) NOT = SPACES
+                       MOVE TEMP-EDU-SCHOOL(1) TO PR-EDU-SCHOOL(WS-MANAGE-ENTRY-NUM)
+                   END-IF
+
+                   MOVE "Years Attended (blank to keep current):" TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+                   READ INPUT-FILE INTO TEMP-EDU-YEARS(1)
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                   END-READ
+                   IF TEMP-EDU-YEARS(1) NOT = SPACES
+                       MOVE TEMP-EDU-YEARS(1) TO PR-EDU-YEARS(WS-MANAGE-ENTRY-NUM)
+                   END-IF
+
+                   REWRITE PROFILE-RECORD
+                   MOVE "Education entry updated." TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+
+               WHEN 2
+                   MOVE WS-MANAGE-ENTRY-NUM TO WS-MANAGE-IDX
+                   PERFORM UNTIL WS-MANAGE-IDX >= PR-EDU-COUNT
+                       MOVE PR-EDU(WS-MANAGE-IDX + 1) TO PR-EDU(WS-MANAGE-IDX)
+                       ADD 1 TO WS-MANAGE-IDX
+                   END-PERFORM
+                   MOVE SPACES TO PR-EDU(PR-EDU-COUNT)
+                   SUBTRACT 1 FROM PR-EDU-COUNT
+                   REWRITE PROFILE-RECORD
+                   MOVE "Education entry deleted." TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+
+               WHEN OTHER
+                   MOVE "Cancelled." TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+           END-EVALUATE
+           .
+
+       SEARCH-USER.
+           MOVE "Search by: 1. Name  2. University  3. Major" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "Enter your choice:" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE 1 TO WS-SEARCH-CHOICE
+           IF WS-EOF-FLAG NOT = "Y"
+               READ INPUT-FILE INTO WS-TEMP-INPUT
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-LINE-COUNT
+                       MOVE WS-TEMP-INPUT(1:1) TO WS-SEARCH-CHOICE
+               END-READ
+           END-IF
+
+           IF WS-EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE WS-SEARCH-CHOICE
+               WHEN 2
+                   MOVE "Enter part or all of the university name:" TO OUTPUT-RECORD
+               WHEN 3
+                   MOVE "Enter part or all of the major:" TO OUTPUT-RECORD
+               WHEN OTHER
+                   MOVE 1 TO WS-SEARCH-CHOICE
+                   MOVE "Enter part or all of the person's name:" TO OUTPUT-RECORD
+           END-EVALUATE
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           IF WS-EOF-FLAG NOT = "Y"
+               READ INPUT-FILE INTO WS-SEARCH-TERM
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+               END-READ
+           END-IF
+
+           IF WS-EOF-FLAG = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(WS-SEARCH-TERM) TO WS-SEARCH-TERM-UPPER
+
+      *> SCAN EVERY PROFILE, MATCHING THE SEARCH TERM AS A SUBSTRING OF
+      *> THE RELEVANT FIELD(S) RATHER THAN REQUIRING AN EXACT MATCH
+           MOVE "N" TO FOUND-PROFILE-FLAG
+           MOVE 0 TO WS-SEARCH-RESULT-COUNT
+           OPEN INPUT PROFILE-FILE
+           PERFORM UNTIL WS-EOF-FLAG = "Y" OR WS-SEARCH-RESULT-COUNT >= 20
+               READ PROFILE-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       MOVE "N" TO FOUND-PROFILE-FLAG
+                       EVALUATE WS-SEARCH-CHOICE
+                           WHEN 2
+                               MOVE FUNCTION UPPER-CASE(PR-UNIVERSITY) TO WS-SEARCH-FIELD-UPPER
+                               MOVE 0 TO WS-SEARCH-TALLY
+                               INSPECT WS-SEARCH-FIELD-UPPER TALLYING WS-SEARCH-TALLY
+                                   FOR ALL FUNCTION TRIM(WS-SEARCH-TERM-UPPER)
+                               IF WS-SEARCH-TALLY > 0
+                                   MOVE "Y" TO FOUND-PROFILE-FLAG
+                               END-IF
+                           WHEN 3
+                               MOVE FUNCTION UPPER-CASE(PR-MAJOR) TO WS-SEARCH-FIELD-UPPER
+                               MOVE 0 TO WS-SEARCH-TALLY
+                               INSPECT WS-SEARCH-FIELD-UPPER TALLYING WS-SEARCH-TALLY
+                                   FOR ALL FUNCTION TRIM(WS-SEARCH-TERM-UPPER)
+                               IF WS-SEARCH-TALLY > 0
+                                   MOVE "Y" TO FOUND-PROFILE-FLAG
+                               END-IF
+                           WHEN OTHER
+                               MOVE SPACES TO WS-SEARCH-FIELD-UPPER
+                               STRING FUNCTION UPPER-CASE(PR-FIRST-NAME) DELIMITED BY SPACE
+                                      " " DELIMITED BY SIZE
+                                      FUNCTION UPPER-CASE(PR-LAST-NAME) DELIMITED BY SPACE
+                                      INTO WS-SEARCH-FIELD-UPPER
+                               END-STRING
+                               MOVE 0 TO WS-SEARCH-TALLY
+                               INSPECT WS-SEARCH-FIELD-UPPER TALLYING WS-SEARCH-TALLY
+                                   FOR ALL FUNCTION TRIM(WS-SEARCH-TERM-UPPER)
+                               IF WS-SEARCH-TALLY > 0
+                                   MOVE "Y" TO FOUND-PROFILE-FLAG
+                               END-IF
+                       END-EVALUATE
+
+                       IF FOUND-PROFILE-FLAG = "Y"
+      *> DON'T LET A MATCH ON A PRIVATE OR CONNECTIONS-ONLY PROFILE
+      *> EVEN REACH THE RESULTS LIST -- CHECK-PROFILE-VISIBILITY USES
+      *> WHATEVER PROFILE-RECORD THIS READ JUST POPULATED
+                           PERFORM CHECK-PROFILE-VISIBILITY
+                           IF WS-PROFILE-VISIBLE = "Y"
+                               ADD 1 TO WS-SEARCH-RESULT-COUNT
+                               MOVE PR-USERNAME TO WS-SEARCH-RESULT-USERNAME(WS-SEARCH-RESULT-COUNT)
+                               MOVE PR-FIRST-NAME TO WS-SEARCH-RESULT-FIRST(WS-SEARCH-RESULT-COUNT)
+                               MOVE PR-LAST-NAME TO WS-SEARCH-RESULT-LAST(WS-SEARCH-RESULT-COUNT)
+                               MOVE PR-UNIVERSITY TO WS-SEARCH-RESULT-UNIV(WS-SEARCH-RESULT-COUNT)
+                               MOVE PR-MAJOR TO WS-SEARCH-RESULT-MAJOR(WS-SEARCH-RESULT-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PROFILE-FILE
+
+           MOVE "N" TO FOUND-PROFILE-FLAG
+           IF WS-SEARCH-RESULT-COUNT = 0
+               MOVE "No matching profiles could be found." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "--- Matching Profiles ---" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           SET WS-SEARCH-IDX TO 1
+           MOVE 0 TO WS-SEARCH-DISPLAY-NUM
+           PERFORM WS-SEARCH-RESULT-COUNT TIMES
+               ADD 1 TO WS-SEARCH-DISPLAY-NUM
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING WS-SEARCH-DISPLAY-NUM DELIMITED BY SIZE
+                      ". " DELIMITED BY SIZE
+                      WS-SEARCH-RESULT-FIRST(WS-SEARCH-IDX) DELIMITED BY SPACE
+                      " " DELIMITED BY SIZE
+                      WS-SEARCH-RESULT-LAST(WS-SEARCH-IDX) DELIMITED BY SPACE
+                      " (University: " DELIMITED BY SIZE
+                      WS-SEARCH-RESULT-UNIV(WS-SEARCH-IDX) DELIMITED BY SPACE
+                      ", Major: " DELIMITED BY SIZE
+                      WS-SEARCH-RESULT-MAJOR(WS-SEARCH-IDX) DELIMITED BY SPACE
+                      ")" DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+               END-STRING
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               SET WS-SEARCH-IDX UP BY 1
+           END-PERFORM
+
+           MOVE "Enter the number of the profile to view, or 0 to cancel:" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE 0 TO WS-SEARCH-SELECTION
+           IF WS-EOF-FLAG NOT = "Y"
+               READ INPUT-FILE INTO WS-TEMP-INPUT
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-LINE-COUNT
+                       MOVE FUNCTION NUMVAL(WS-TEMP-INPUT) TO WS-SEARCH-SELECTION
+               END-READ
+           END-IF
+
+           IF WS-SEARCH-SELECTION > 0 AND WS-SEARCH-SELECTION <= WS-SEARCH-RESULT-COUNT
+               SET WS-SEARCH-IDX TO WS-SEARCH-SELECTION
+               OPEN INPUT PROFILE-FILE
+               MOVE WS-SEARCH-RESULT-USERNAME(WS-SEARCH-IDX) TO PR-USERNAME
+               READ PROFILE-FILE KEY IS PR-USERNAME
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY MOVE "Y" TO FOUND-PROFILE-FLAG
+               END-READ
+               CLOSE PROFILE-FILE
+           END-IF
+
+           MOVE "Y" TO WS-PROFILE-VISIBLE
+           IF FOUND-PROFILE-FLAG = "Y"
+               PERFORM CHECK-PROFILE-VISIBILITY
+           END-IF
+
+           IF FOUND-PROFILE-FLAG = "Y" AND WS-PROFILE-VISIBLE = "N"
+               MOVE "This user has set their profile to private." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           ELSE IF FOUND-PROFILE-FLAG = "Y"
+               MOVE "--- Found User Profile ---" TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "Name: " DELIMITED BY SIZE
+                       PR-FIRST-NAME DELIMITED BY SPACE
+                       " " DELIMITED BY SIZE
+                       PR-LAST-NAME DELIMITED BY SPACE
+                       INTO OUTPUT-RECORD
+               END-STRING
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "University: " PR-UNIVERSITY
+                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "Major: " PR-MAJOR
+                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "Graduation Year: " PR-GRAD-YEAR
+                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               IF PR-ABOUT-ME NOT = SPACES
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "About Me: " PR-ABOUT-ME
+                       DELIMITED BY SIZE INTO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+               END-IF
+
+               IF PR-RESUME-LINK NOT = SPACES
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "Resume/Portfolio: " PR-RESUME-LINK
+                       DELIMITED BY SIZE INTO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+               END-IF
+
+               IF PR-EXP-COUNT > 0
+                   MOVE "Experience:" TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+                   MOVE 1 TO TEMP-EXP-COUNT
+                   PERFORM UNTIL TEMP-EXP-COUNT > PR-EXP-COUNT
+                       MOVE SPACES TO OUTPUT-RECORD
+                       STRING "  Title: " PR-EXP-TITLE(TEMP-EXP-COUNT)
+                           DELIMITED BY SIZE INTO OUTPUT-RECORD
+                       DISPLAY OUTPUT-RECORD
+                       WRITE OUTPUT-RECORD
+
+                       MOVE SPACES TO OUTPUT-RECORD
+                       STRING "  Company: " PR-EXP-COMPANY(TEMP-EXP-COUNT)
+                           DELIMITED BY SIZE INTO OUTPUT-RECORD
+                       DISPLAY OUTPUT-RECORD
+                       WRITE OUTPUT-RECORD
+
+                       MOVE SPACES TO OUTPUT-RECORD
+                       STRING "  Dates: " PR-EXP-DATES(TEMP-EXP-COUNT)
+                           DELIMITED BY SIZE INTO OUTPUT-RECORD
+                       DISPLAY OUTPUT-RECORD
+                       WRITE OUTPUT-RECORD
+
+                       IF PR-EXP-DESC(TEMP-EXP-COUNT) NOT = SPACES
+                           MOVE SPACES TO OUTPUT-RECORD
+                           STRING "  Description: " PR-EXP-DESC(TEMP-EXP-COUNT)
+                               DELIMITED BY SIZE INTO OUTPUT-RECORD
+                           DISPLAY OUTPUT-RECORD
+                           WRITE OUTPUT-RECORD
+                       END-IF
+                       ADD 1 TO TEMP-EXP-COUNT
+                   END-PERFORM
+               ELSE
+                   MOVE "Experience: None" TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+               END-IF
+
+               IF PR-EDU-COUNT > 0
+                   MOVE "Education:" TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+
+                   MOVE 1 TO TEMP-EDU-COUNT
+                   PERFORM UNTIL TEMP-EDU-COUNT > PR-EDU-COUNT
+                       MOVE SPACES TO OUTPUT-RECORD
                        STRING "  Degree: " PR-EDU-DEGREE(TEMP-EDU-COUNT)
                            DELIMITED BY SIZE INTO OUTPUT-RECORD
                        DISPLAY OUTPUT-RECORD
@@ -1273,6 +2761,7 @@ IDENTIFICATION DIVISION.
                    READ INPUT-FILE INTO WS-TEMP-INPUT
                        AT END MOVE "Y" TO WS-EOF-FLAG
                        NOT AT END
+                           ADD 1 TO WS-INPUT-LINE-COUNT
                            MOVE WS-TEMP-INPUT(1:1) TO WS-REQUEST-CHOICE
                            EVALUATE WS-REQUEST-CHOICE
                                WHEN 1
@@ -1287,11 +2776,49 @@ IDENTIFICATION DIVISION.
                    END-READ
                END-IF
            ELSE
-               MOVE "No one by that name could be found." TO OUTPUT-RECORD
+               MOVE "Selection cancelled." TO OUTPUT-RECORD
                DISPLAY OUTPUT-RECORD
                WRITE OUTPUT-RECORD
            END-IF.
 
+      *> PR-VISIBILITY GATES WHETHER SEARCH-USER MAY SHOW THIS PROFILE
+      *> TO THE CURRENT VIEWER: "A" EVERYONE, "C" CONNECTIONS ONLY,
+      *> "P" PRIVATE. THE OWNER CAN ALWAYS SEE THEIR OWN PROFILE.
+       CHECK-PROFILE-VISIBILITY.
+           MOVE "Y" TO WS-PROFILE-VISIBLE
+           IF PR-USERNAME = CURRENT-USERNAME
+               EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE PR-VISIBILITY
+               WHEN "P"
+                   MOVE "N" TO WS-PROFILE-VISIBLE
+               WHEN "C"
+                   MOVE "N" TO WS-ALREADY-CONNECTED
+                   MOVE "N" TO WS-CONNECTIONS-EOF
+                   OPEN INPUT CONNECTIONS-FILE
+                   IF WS-CONNECTION-STATUS = "35"
+                       MOVE "Y" TO WS-CONNECTIONS-EOF
+                   END-IF
+                   PERFORM UNTIL WS-CONNECTIONS-EOF = "Y" OR WS-ALREADY-CONNECTED = "Y"
+                       READ CONNECTIONS-FILE INTO CONNECTION-RECORD
+                           AT END MOVE "Y" TO WS-CONNECTIONS-EOF
+                           NOT AT END
+                               IF (CN-USER-ONE = CURRENT-USERNAME AND CN-USER-TWO = PR-USERNAME)
+                                   OR (CN-USER-ONE = PR-USERNAME AND CN-USER-TWO = CURRENT-USERNAME)
+                                   MOVE "Y" TO WS-ALREADY-CONNECTED
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE CONNECTIONS-FILE
+                   IF WS-ALREADY-CONNECTED NOT = "Y"
+                       MOVE "N" TO WS-PROFILE-VISIBLE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
        SEND-CONNECTION-REQUEST.
            MOVE PR-USERNAME TO WS-TARGET-USERNAME
            IF WS-TARGET-USERNAME = CURRENT-USERNAME
@@ -1368,6 +2895,8 @@ IDENTIFICATION DIVISION.
            OPEN EXTEND CONNECTION-REQUESTS-FILE
            MOVE CURRENT-USERNAME TO CR-SENDER
            MOVE WS-TARGET-USERNAME TO CR-RECEIVER
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP TO CR-TIMESTAMP
            WRITE CONNECTION-REQUEST-RECORD
            CLOSE CONNECTION-REQUESTS-FILE
 
@@ -1389,73 +2918,82 @@ IDENTIFICATION DIVISION.
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
+      *> GATHER ALL PENDING SENDERS FIRST SO WE CAN WORK THROUGH EVERY
+      *> ONE OF THEM IN THIS VISIT INSTEAD OF STOPPING AFTER THE FIRST
            MOVE "N" TO WS-PENDING-FOUND
            MOVE "N" TO WS-PENDING-EOF
+           MOVE 0 TO WS-PENDING-REQ-TABLE-COUNT
            OPEN INPUT CONNECTION-REQUESTS-FILE
            IF WS-CONN-REQ-STATUS = "35"
                MOVE "Y" TO WS-PENDING-EOF
-               MOVE "N" TO WS-CONN-REQ-OPEN
-           ELSE
-               MOVE "Y" TO WS-CONN-REQ-OPEN
            END-IF
            PERFORM UNTIL WS-PENDING-EOF = "Y"
                READ CONNECTION-REQUESTS-FILE INTO CONNECTION-REQUEST-RECORD
                    AT END MOVE "Y" TO WS-PENDING-EOF
                    NOT AT END
                        IF CR-RECEIVER = CURRENT-USERNAME
-                           MOVE "Y" TO WS-PENDING-FOUND
-                           MOVE CR-SENDER TO WS-CURRENT-REQUEST-SENDER
-                           MOVE CR-RECEIVER TO WS-CURRENT-REQUEST-RECEIVER
-                           MOVE SPACES TO OUTPUT-RECORD
-                           STRING "Request from: " DELIMITED BY SIZE
-                                  CR-SENDER DELIMITED BY SPACE
-                                  INTO OUTPUT-RECORD
-                           END-STRING
-                           DISPLAY OUTPUT-RECORD
-                           WRITE OUTPUT-RECORD
-                           
-                           MOVE "1. Accept" TO OUTPUT-RECORD
-                           DISPLAY OUTPUT-RECORD
-                           WRITE OUTPUT-RECORD
-                           
-                           MOVE "2. Reject" TO OUTPUT-RECORD
-                           DISPLAY OUTPUT-RECORD
-                           WRITE OUTPUT-RECORD
-                           
-                           MOVE SPACES TO OUTPUT-RECORD
-                           STRING "Enter your choice for " DELIMITED BY SIZE
-                                  CR-SENDER DELIMITED BY SPACE
-                                  ":" DELIMITED BY SIZE
-                                  INTO OUTPUT-RECORD
-                           END-STRING
-                           DISPLAY OUTPUT-RECORD
-                           WRITE OUTPUT-RECORD
-                           
-                           IF WS-EOF-FLAG NOT = "Y"
-                               READ INPUT-FILE INTO WS-TEMP-INPUT
-                                   AT END MOVE "Y" TO WS-EOF-FLAG
-                                   NOT AT END
-                                       MOVE WS-TEMP-INPUT(1:1) TO WS-REQUEST-CHOICE
-                                       EVALUATE WS-REQUEST-CHOICE
-                                           WHEN 1
-                                               PERFORM CLOSE-PENDING-REQUEST-FILE
-                                               PERFORM ACCEPT-CONNECTION-REQUEST
-                                           WHEN 2
-                                               PERFORM CLOSE-PENDING-REQUEST-FILE
-                                               PERFORM REJECT-CONNECTION-REQUEST
-                                           WHEN OTHER
-                                               MOVE "Invalid choice, skipping this request." TO OUTPUT-RECORD
-                                               DISPLAY OUTPUT-RECORD
-                                               WRITE OUTPUT-RECORD
-                                       END-EVALUATE
-                               END-READ
-                           END-IF
-      *> Exit after processing one request
-                           MOVE "Y" TO WS-PENDING-EOF
+                          AND WS-PENDING-REQ-TABLE-COUNT < 100
+                           ADD 1 TO WS-PENDING-REQ-TABLE-COUNT
+                           MOVE CR-SENDER TO WS-PENDING-REQ-SENDER(WS-PENDING-REQ-TABLE-COUNT)
                        END-IF
                END-READ
            END-PERFORM
-           PERFORM CLOSE-PENDING-REQUEST-FILE
+           CLOSE CONNECTION-REQUESTS-FILE
+
+           IF WS-PENDING-REQ-TABLE-COUNT > 0
+               MOVE "Y" TO WS-PENDING-FOUND
+           END-IF
+
+           SET WS-PENDING-REQ-IDX TO 1
+           PERFORM WS-PENDING-REQ-TABLE-COUNT TIMES
+               MOVE WS-PENDING-REQ-SENDER(WS-PENDING-REQ-IDX) TO WS-CURRENT-REQUEST-SENDER
+               MOVE CURRENT-USERNAME TO WS-CURRENT-REQUEST-RECEIVER
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "Request from: " DELIMITED BY SIZE
+                      WS-CURRENT-REQUEST-SENDER DELIMITED BY SPACE
+                      INTO OUTPUT-RECORD
+               END-STRING
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE "1. Accept" TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE "2. Reject" TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "Enter your choice for " DELIMITED BY SIZE
+                      WS-CURRENT-REQUEST-SENDER DELIMITED BY SPACE
+                      ":" DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+               END-STRING
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               IF WS-EOF-FLAG NOT = "Y"
+                   READ INPUT-FILE INTO WS-TEMP-INPUT
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-INPUT-LINE-COUNT
+                           MOVE WS-TEMP-INPUT(1:1) TO WS-REQUEST-CHOICE
+                           EVALUATE WS-REQUEST-CHOICE
+                               WHEN 1
+                                   PERFORM ACCEPT-CONNECTION-REQUEST
+                               WHEN 2
+                                   PERFORM REJECT-CONNECTION-REQUEST
+                               WHEN OTHER
+                                   MOVE "Invalid choice, skipping this request." TO OUTPUT-RECORD
+                                   DISPLAY OUTPUT-RECORD
+                                   WRITE OUTPUT-RECORD
+                           END-EVALUATE
+                   END-READ
+               END-IF
+
+               SET WS-PENDING-REQ-IDX UP BY 1
+           END-PERFORM
 
            IF WS-PENDING-FOUND = "N"
                MOVE "You have no pending connection requests at this time." TO OUTPUT-RECORD
@@ -1468,13 +3006,6 @@ IDENTIFICATION DIVISION.
            WRITE OUTPUT-RECORD
            .
 
-       CLOSE-PENDING-REQUEST-FILE.
-           IF WS-CONN-REQ-OPEN = "Y"
-               CLOSE CONNECTION-REQUESTS-FILE
-               MOVE "N" TO WS-CONN-REQ-OPEN
-           END-IF
-           .
-
        VIEW-MY-NETWORK.
            MOVE "--- Your Network ---" TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
@@ -1538,6 +3069,139 @@ IDENTIFICATION DIVISION.
            MOVE "--------------------" TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
+
+           IF WS-PENDING-FOUND = "Y"
+               MOVE "Enter a username above to remove them from your network, or press Enter to skip:" TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               IF WS-EOF-FLAG NOT = "Y"
+                   READ INPUT-FILE INTO WS-TARGET-USERNAME
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                   END-READ
+               END-IF
+
+               IF WS-EOF-FLAG NOT = "Y" AND WS-TARGET-USERNAME NOT = SPACES
+                   PERFORM REMOVE-CONNECTION
+                   MOVE "Connection removed." TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+               END-IF
+           END-IF
+           .
+
+       REMOVE-CONNECTION.
+      *> FILTERS CONNECTIONS.DOC DOWN TO EVERY ROW EXCEPT THE ONE
+      *> BETWEEN CURRENT-USERNAME AND WS-TARGET-USERNAME, IN EITHER
+      *> ORDER, SAME REWRITE PATTERN AS REMOVE-CONNECTION-REQUEST
+           OPEN INPUT CONNECTIONS-FILE
+           IF WS-CONNECTION-STATUS = "35"
+               CLOSE CONNECTIONS-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT CONNECTIONS-TEMP-FILE
+           MOVE "N" TO WS-CONNECTIONS-EOF
+           PERFORM UNTIL WS-CONNECTIONS-EOF = "Y"
+               READ CONNECTIONS-FILE INTO CONNECTION-RECORD
+                   AT END MOVE "Y" TO WS-CONNECTIONS-EOF
+                   NOT AT END
+                       IF (CN-USER-ONE = CURRENT-USERNAME AND CN-USER-TWO = WS-TARGET-USERNAME)
+                          OR (CN-USER-TWO = CURRENT-USERNAME AND CN-USER-ONE = WS-TARGET-USERNAME)
+                           CONTINUE
+                       ELSE
+                           MOVE CONNECTION-RECORD TO CONNECTIONS-TEMP-RECORD
+                           WRITE CONNECTIONS-TEMP-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTIONS-FILE
+           CLOSE CONNECTIONS-TEMP-FILE
+
+           OPEN OUTPUT CONNECTIONS-FILE
+           OPEN INPUT CONNECTIONS-TEMP-FILE
+           MOVE "N" TO WS-CONNECTIONS-EOF
+           PERFORM UNTIL WS-CONNECTIONS-EOF = "Y"
+               READ CONNECTIONS-TEMP-FILE INTO CONNECTIONS-TEMP-RECORD
+                   AT END MOVE "Y" TO WS-CONNECTIONS-EOF
+                   NOT AT END
+                       MOVE CONNECTIONS-TEMP-RECORD TO CONNECTION-RECORD
+                       WRITE CONNECTION-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTIONS-FILE
+           CLOSE CONNECTIONS-TEMP-FILE
+
+           OPEN OUTPUT CONNECTIONS-TEMP-FILE
+           CLOSE CONNECTIONS-TEMP-FILE
+           .
+
+       SHOW-PEOPLE-YOU-MAY-KNOW.
+      *> SUGGESTS OTHER USERS WHO SHARE CURRENT-USERNAME'S UNIVERSITY
+      *> OR MAJOR, SKIPPING CURRENT-USERNAME ITSELF AND ANYONE ALREADY
+      *> CONNECTED TO THEM
+           MOVE "--- People You May Know ---" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           OPEN INPUT PROFILE-FILE
+           MOVE CURRENT-USERNAME TO PR-USERNAME
+           READ PROFILE-FILE KEY IS PR-USERNAME
+               INVALID KEY
+                   CLOSE PROFILE-FILE
+                   MOVE "Create your profile first to see suggestions." TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE PR-UNIVERSITY TO WS-PYMK-UNIVERSITY
+           MOVE PR-MAJOR TO WS-PYMK-MAJOR
+           CLOSE PROFILE-FILE
+
+           MOVE "N" TO WS-PYMK-FOUND-ANY
+           MOVE 0 TO WS-PYMK-SUGGESTION-COUNT
+           OPEN INPUT PROFILE-FILE
+           PERFORM UNTIL WS-EOF-FLAG = "Y" OR WS-PYMK-SUGGESTION-COUNT >= 10
+               READ PROFILE-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF PR-USERNAME NOT = CURRENT-USERNAME
+                          AND (PR-UNIVERSITY = WS-PYMK-UNIVERSITY
+                               OR PR-MAJOR = WS-PYMK-MAJOR)
+                           MOVE PR-USERNAME TO WS-MSG-RECIPIENT
+                           PERFORM CHECK-IF-CONNECTED
+                           IF WS-CONNECTED-FLAG = "N"
+                               MOVE "Y" TO WS-PYMK-FOUND-ANY
+                               ADD 1 TO WS-PYMK-SUGGESTION-COUNT
+                               MOVE SPACES TO OUTPUT-RECORD
+                               STRING PR-FIRST-NAME DELIMITED BY SPACE
+                                      " " DELIMITED BY SIZE
+                                      PR-LAST-NAME DELIMITED BY SPACE
+                                      " (University: " DELIMITED BY SIZE
+                                      PR-UNIVERSITY DELIMITED BY SPACE
+                                      ", Major: " DELIMITED BY SIZE
+                                      PR-MAJOR DELIMITED BY SPACE
+                                      ")" DELIMITED BY SIZE
+                                      INTO OUTPUT-RECORD
+                               END-STRING
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PROFILE-FILE
+
+           IF WS-PYMK-FOUND-ANY = "N"
+               MOVE "No suggestions available at this time." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-IF
+
+           MOVE "-----------------------------" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
            .
 
        LOAD-CONNECTED-USER-PROFILE.
@@ -1679,12 +3343,11 @@ IDENTIFICATION DIVISION.
            READ INPUT-FILE INTO WS-TEMP-INPUT
                AT END MOVE "Y" TO WS-EOF-FLAG
                NOT AT END
+                   ADD 1 TO WS-INPUT-LINE-COUNT
                    MOVE WS-TEMP-INPUT(1:1) TO WS-USER-CHOICE
                    EVALUATE WS-USER-CHOICE
                        WHEN 1
-                           MOVE "Programming is under construction." TO OUTPUT-RECORD
-                           DISPLAY OUTPUT-RECORD
-                           WRITE OUTPUT-RECORD
+                           PERFORM LEARN-PROGRAMMING-SKILL
                        WHEN 2
                            MOVE "Data Analysis is under construction." TO OUTPUT-RECORD
                            DISPLAY OUTPUT-RECORD
@@ -1712,7 +3375,56 @@ IDENTIFICATION DIVISION.
                    END-EVALUATE
            END-READ
            END-IF.
-       
+
+       LEARN-PROGRAMMING-SKILL.
+      *> FIRST "LEARN A NEW SKILL" OPTION WITH REAL CONTENT -- A SHORT
+      *> SELF-PACED INTRO TO PROGRAMMING, DISPLAYED ONE SCREEN AT A TIME,
+      *> THAT RECORDS COMPLETION ON THE USER'S PROFILE WHEN FINISHED
+           MOVE "--- Programming: Lesson 1 of 3 ---" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "A program is a list of instructions a computer follows" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "step by step, such as reading input and printing output." TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "--- Programming: Lesson 2 of 3 ---" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "Variables store values so a program can use them later," TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "and conditionals (IF/ELSE) let a program make decisions." TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "--- Programming: Lesson 3 of 3 ---" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "Loops let a program repeat steps instead of writing them" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "out again, which is how InCollege itself scans its files." TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           PERFORM LOAD-PROFILE
+           IF FOUND-PROFILE-FLAG = "Y"
+               MOVE "Y" TO PR-PROGRAMMING-COMPLETE
+               REWRITE PROFILE-RECORD
+               MOVE "Lesson complete! This is now noted on your profile." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           ELSE
+               MOVE "Lesson complete! Create a profile to save this progress." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-IF
+           CLOSE PROFILE-FILE
+           .
+
        VALIDATE-LOGIN.
            MOVE "N" TO WS-LOGIN-SUCCESS
            MOVE "N" TO WS-ACCOUNTS-EOF
@@ -1721,26 +3433,57 @@ IDENTIFICATION DIVISION.
            OPEN INPUT ACCOUNTS-FILE
            CLOSE ACCOUNTS-FILE
            OPEN INPUT ACCOUNTS-FILE
-           
+
+      *> HASH WHATEVER THE USER TYPED SO IT CAN BE COMPARED AGAINST
+      *> THE HASHES STORED IN ACCOUNTS.DOC
+           PERFORM HASH-PASSWORD
+
            PERFORM UNTIL WS-ACCOUNTS-EOF = "Y" OR WS-LOGIN-SUCCESS = "Y"
-             OR WS-COUNTER > 5
+             OR WS-COUNTER > WS-MAX-ACCOUNTS
                ADD 1 TO WS-COUNTER
                READ ACCOUNTS-FILE INTO ACCOUNT-RECORD
                    AT END MOVE "Y" TO WS-ACCOUNTS-EOF
                END-READ
                MOVE ACCOUNT-USERNAME TO WS-STORED-USERNAME
                MOVE ACCOUNT-PASSWORD TO WS-STORED-PASSWORD
-                       
-               IF WS-ACCOUNTS-EOF = 'N' AND 
+
+               IF WS-ACCOUNTS-EOF = 'N' AND
                   WS-USERNAME = WS-STORED-USERNAME AND
-                  WS-PASSWORD = WS-STORED-PASSWORD
+                  WS-PASSWORD-HASHED = WS-STORED-PASSWORD
                   MOVE "Y" TO WS-LOGIN-SUCCESS
                END-IF
            END-PERFORM
            
            CLOSE ACCOUNTS-FILE.
        
+       EXPIRE-OLD-JOB-LISTINGS.
+      *> HOUSEKEEPING PASS RUN EACH TIME THE JOB MENU IS ENTERED: CLOSES
+      *> OUT ANY LISTING OLDER THAN WS-JOB-EXPIRATION-DAYS SO STALE
+      *> POSTINGS DROP OUT OF BROWSE-JOBS ON THEIR OWN
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           OPEN I-O JOBS-FILE
+           MOVE 'N' TO WS-JOBS-FILE-EOF
+           PERFORM UNTIL WS-JOBS-FILE-EOF = 'Y'
+               READ JOBS-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-JOBS-FILE-EOF
+                   NOT AT END
+                       IF JR-STATUS = "O" AND JR-POSTED-DATE NUMERIC
+                           AND JR-POSTED-DATE > 0
+                           COMPUTE WS-JOB-AGE-DAYS =
+                               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE) -
+                               FUNCTION INTEGER-OF-DATE (JR-POSTED-DATE)
+                           IF WS-JOB-AGE-DAYS > WS-JOB-EXPIRATION-DAYS
+                               MOVE "E" TO JR-STATUS
+                               REWRITE JOBS-FILE-RECORD
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOBS-FILE
+           .
+
        JOB-MENU.
+           PERFORM EXPIRE-OLD-JOB-LISTINGS
            MOVE "==== Job Search/Internship Menu ====" TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
@@ -1758,13 +3501,18 @@ IDENTIFICATION DIVISION.
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
-           MOVE "4. Back to Main Menu" TO OUTPUT-RECORD
+           MOVE "4. View My Posted Jobs" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "5. Back to Main Menu" TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
            READ INPUT-FILE INTO WS-USER-CHOICE
              AT END MOVE "Y" TO WS-EOF-FLAG
              NOT AT END
+                 ADD 1 TO WS-INPUT-LINE-COUNT
                EVALUATE WS-USER-CHOICE
                  WHEN 1
                    MOVE "Posting a job..." TO OUTPUT-RECORD
@@ -1778,6 +3526,8 @@ IDENTIFICATION DIVISION.
                  WHEN 3
                    PERFORM VIEW-MY-APPLICATIONS
                  WHEN 4
+                   PERFORM VIEW-MY-POSTED-JOBS
+                 WHEN 5
                    MOVE "Returning back to MAIN MENU..." TO OUTPUT-RECORD
                    DISPLAY OUTPUT-RECORD
                    WRITE OUTPUT-RECORD
@@ -1797,22 +3547,14 @@ IDENTIFICATION DIVISION.
        .
        
        POST-A-JOB.
-      *> MAKE SURE JOBS-FILE IS CLOSED BEFORE JOBS-FILE OPENS AS INPUT
-      *> CLOSE JOBS-FILE
-           OPEN INPUT JOBS-FILE
-           MOVE 'N' TO WS-JOBS-FILE-EOF
-           PERFORM UNTIL WS-JOBS-FILE-EOF = 'Y'
-             READ JOBS-FILE
-               AT END 
-                 MOVE 'Y' TO WS-JOBS-FILE-EOF
-               NOT AT END
-                 MOVE JR-ID OF JOBS-FILE-RECORD TO TEMP-LAST-JOB-ID
-             END-READ
-           END-PERFORM
-           CLOSE JOBS-FILE
-
-           OPEN EXTEND JOBS-FILE
-           ADD 1 TO TEMP-LAST-JOB-ID
+      *> JOBS-FILE IS INDEXED ON JR-ID, SO THE NEXT ID IS KEPT IN
+      *> CTL-NEXT-JOB-ID (CONTROL-FILE) INSTEAD OF BEING DERIVED BY
+      *> SCANNING EVERY RECORD ON EVERY POST
+           ADD 1 TO WS-NEXT-JOB-ID
+           MOVE WS-NEXT-JOB-ID TO TEMP-LAST-JOB-ID
+           PERFORM PERSIST-NEXT-JOB-ID
+
+           OPEN I-O JOBS-FILE
            MOVE TEMP-LAST-JOB-ID TO JR-ID
 
            MOVE "Job Titile: " TO OUTPUT-RECORD
@@ -1825,6 +3567,7 @@ IDENTIFICATION DIVISION.
                IF WS-EOF-FLAG NOT = "Y"
                    READ INPUT-FILE INTO JR-TITLE
                        AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
                    END-READ
                END-IF
                IF WS-EOF-FLAG = "Y"
@@ -1852,6 +3595,7 @@ IDENTIFICATION DIVISION.
                IF WS-EOF-FLAG NOT = "Y"
                    READ INPUT-FILE INTO JR-DESC
                        AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
                    END-READ
                END-IF
                IF WS-EOF-FLAG = "Y"
@@ -1879,6 +3623,7 @@ IDENTIFICATION DIVISION.
                IF WS-EOF-FLAG NOT = "Y"
                    READ INPUT-FILE INTO JR-EMPLOYER
                        AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
                    END-READ
                END-IF
                IF WS-EOF-FLAG = "Y"
@@ -1906,6 +3651,7 @@ IDENTIFICATION DIVISION.
                IF WS-EOF-FLAG NOT = "Y"
                    READ INPUT-FILE INTO JR-LOCATION
                        AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
                    END-READ
                END-IF
                IF WS-EOF-FLAG = "Y"
@@ -1929,12 +3675,17 @@ IDENTIFICATION DIVISION.
            IF WS-EOF-FLAG NOT = "Y"
              READ INPUT-FILE INTO JR-SALARY
                  AT END MOVE "Y" TO WS-EOF-FLAG
+                 NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
              END-READ
            END-IF
 
       *> IF WS-USERNAME CHANGES DURING EXECUTION
       *> TRY USING CURRENT-USERNAME
            MOVE WS-USERNAME TO JR-AUTHOR-USERNAME
+           MOVE "O" TO JR-STATUS
+           MOVE FUNCTION CURRENT-DATE (1:8) TO JR-POSTED-DATE
+      *> NEWLY POSTED, NOT YET PICKED UP BY A BATCH VERIFICATION PASS
+           MOVE "N" TO JR-VERIFIED
 
            WRITE JOBS-FILE-RECORD
 
@@ -1949,208 +3700,881 @@ IDENTIFICATION DIVISION.
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
+           MOVE SPACES TO WS-JOB-FILTER-KEYWORD
+           MOVE "Filter by keyword in title/description (optional, blank = any): " TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           IF WS-EOF-FLAG NOT = "Y"
+               READ INPUT-FILE INTO WS-JOB-FILTER-KEYWORD
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+               END-READ
+           END-IF
+           MOVE FUNCTION UPPER-CASE(WS-JOB-FILTER-KEYWORD) TO WS-JOB-FILTER-KEYWORD-UPPER
+
+           MOVE SPACES TO WS-JOB-FILTER-LOCATION
+           MOVE "Filter by location (optional, blank = any): " TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           IF WS-EOF-FLAG NOT = "Y"
+               READ INPUT-FILE INTO WS-JOB-FILTER-LOCATION
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+               END-READ
+           END-IF
+           MOVE FUNCTION UPPER-CASE(WS-JOB-FILTER-LOCATION) TO WS-JOB-FILTER-LOCATION-UPPER
+
+           MOVE SPACES TO WS-JOB-FILTER-SALARY
+           MOVE "Filter by minimum salary, e.g. 50000 (optional, blank = any): " TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           IF WS-EOF-FLAG NOT = "Y"
+               READ INPUT-FILE INTO WS-JOB-FILTER-SALARY
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+               END-READ
+           END-IF
+      *> PULL OUT WHATEVER NUMBER THE USER TYPED SO A STRAY "$" OR
+      *> "/YR" DOESN'T BLOW UP FUNCTION NUMVAL
+           MOVE WS-JOB-FILTER-SALARY TO WS-SALARY-PARSE-INPUT
+           PERFORM PARSE-SALARY-TEXT
+           MOVE WS-SALARY-PARSE-RESULT TO WS-JOB-FILTER-MIN-SALARY
+
+           MOVE 0 TO WS-BROWSE-JOB-COUNT
            OPEN INPUT JOBS-FILE
            MOVE 1 TO TEMP-LAST-JOB-ID
            MOVE 'N' TO WS-JOBS-FILE-EOF
            PERFORM UNTIL WS-JOBS-FILE-EOF = 'Y'
-               READ JOBS-FILE INTO JOBS-FILE-RECORD
+               READ JOBS-FILE NEXT RECORD
                    AT END MOVE 'Y' TO WS-JOBS-FILE-EOF
                    NOT AT END
-                       MOVE SPACES TO OUTPUT-RECORD
-      *>FUNCTION TRIM(JR-TITLE TRAILING) rightmost whitespaces
-                       STRING TEMP-LAST-JOB-ID ". " FUNCTION TRIM(JR-TITLE TRAILING)
-                       " at " FUNCTION TRIM(JR-EMPLOYER TRAILING)
-                       " (" FUNCTION TRIM(JR-LOCATION TRAILING) ")" INTO OUTPUT-RECORD
-                       END-STRING
-                       DISPLAY OUTPUT-RECORD
-                       WRITE OUTPUT-RECORD
+                       MOVE "Y" TO WS-JOB-MATCHES-FILTER
+
+                       IF WS-JOB-FILTER-KEYWORD-UPPER NOT = SPACES
+                           MOVE SPACES TO WS-JOB-TEXT-UPPER
+                           STRING FUNCTION UPPER-CASE(JR-TITLE)
+                               FUNCTION UPPER-CASE(JR-DESC) INTO WS-JOB-TEXT-UPPER
+                           MOVE 0 TO WS-JOB-FILTER-TALLY
+                           INSPECT WS-JOB-TEXT-UPPER TALLYING WS-JOB-FILTER-TALLY
+                               FOR ALL FUNCTION TRIM(WS-JOB-FILTER-KEYWORD-UPPER)
+                           IF WS-JOB-FILTER-TALLY = 0
+                               MOVE "N" TO WS-JOB-MATCHES-FILTER
+                           END-IF
+                       END-IF
+
+                       IF WS-JOB-MATCHES-FILTER = "Y"
+                           AND WS-JOB-FILTER-LOCATION-UPPER NOT = SPACES
+                           MOVE FUNCTION UPPER-CASE(JR-LOCATION) TO WS-JOB-LOCATION-UPPER
+                           MOVE 0 TO WS-JOB-FILTER-TALLY
+                           INSPECT WS-JOB-LOCATION-UPPER TALLYING WS-JOB-FILTER-TALLY
+                               FOR ALL FUNCTION TRIM(WS-JOB-FILTER-LOCATION-UPPER)
+                           IF WS-JOB-FILTER-TALLY = 0
+                               MOVE "N" TO WS-JOB-MATCHES-FILTER
+                           END-IF
+                       END-IF
+
+                       IF WS-JOB-MATCHES-FILTER = "Y"
+                           AND WS-JOB-FILTER-MIN-SALARY > 0
+      *> JR-SALARY IS FREE TEXT (E.G. "$50,000/YEAR"), SO PULL THE
+      *> NUMBER OUT OF IT THE SAME WAY THE FILTER VALUE WAS PARSED
+                           MOVE JR-SALARY TO WS-SALARY-PARSE-INPUT
+                           PERFORM PARSE-SALARY-TEXT
+                           MOVE WS-SALARY-PARSE-RESULT TO WS-JOB-SALARY-NUMERIC
+                           IF WS-JOB-SALARY-NUMERIC < WS-JOB-FILTER-MIN-SALARY
+                               MOVE "N" TO WS-JOB-MATCHES-FILTER
+                           END-IF
+                       END-IF
+
+                       IF JR-STATUS NOT = "C" AND JR-STATUS NOT = "E"
+                           AND WS-JOB-MATCHES-FILTER = "Y"
+                           AND WS-BROWSE-JOB-COUNT < 50
+                           ADD 1 TO WS-BROWSE-JOB-COUNT
+                           MOVE JR-ID TO WS-BROWSE-JOB-ID(WS-BROWSE-JOB-COUNT)
+                           MOVE JR-TITLE TO WS-BROWSE-JOB-TITLE(WS-BROWSE-JOB-COUNT)
+                           MOVE JR-EMPLOYER TO WS-BROWSE-JOB-EMPLOYER(WS-BROWSE-JOB-COUNT)
+                           MOVE JR-LOCATION TO WS-BROWSE-JOB-LOCATION(WS-BROWSE-JOB-COUNT)
+                           MOVE JR-SALARY TO WS-BROWSE-JOB-SALARY(WS-BROWSE-JOB-COUNT)
+                           MOVE JR-POSTED-DATE TO WS-BROWSE-JOB-POSTED-DATE(WS-BROWSE-JOB-COUNT)
+                       END-IF
                        ADD 1 TO TEMP-LAST-JOB-ID
                END-READ
            END-PERFORM
-           CLOSE JOBS-FILE
+           CLOSE JOBS-FILE
+
+           IF WS-BROWSE-JOB-COUNT = 0
+               MOVE "No jobs match those filters." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Sort by: 1. Newest Posted  2. Title A-Z  3. Salary  4. No Sorting" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE 4 TO WS-BROWSE-SORT-CHOICE
+           IF WS-EOF-FLAG NOT = "Y"
+               READ INPUT-FILE INTO WS-TEMP-INPUT
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-LINE-COUNT
+                       IF WS-TEMP-INPUT(1:1) IS NUMERIC
+                           MOVE FUNCTION NUMVAL(WS-TEMP-INPUT(1:1)) TO WS-BROWSE-SORT-CHOICE
+                       END-IF
+               END-READ
+           END-IF
+           PERFORM SORT-BROWSE-JOB-TABLE
+
+           MOVE 1 TO WS-BROWSE-PAGE
+           DIVIDE WS-BROWSE-JOB-COUNT BY WS-BROWSE-PAGE-SIZE
+               GIVING WS-BROWSE-TOTAL-PAGES REMAINDER WS-BROWSE-I
+           IF WS-BROWSE-I > 0
+               ADD 1 TO WS-BROWSE-TOTAL-PAGES
+           END-IF
+           IF WS-BROWSE-TOTAL-PAGES = 0
+               MOVE 1 TO WS-BROWSE-TOTAL-PAGES
+           END-IF
+
+           MOVE "N" TO WS-BROWSE-DONE
+           PERFORM UNTIL WS-BROWSE-DONE = "Y" OR WS-EOF-FLAG = "Y"
+               PERFORM DISPLAY-BROWSE-JOB-PAGE
+               PERFORM UNTIL WS-BROWSE-DONE = "Y" OR WS-EOF-FLAG = "Y"
+                   READ INPUT-FILE INTO WS-BROWSE-PAGE-CHOICE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-INPUT-LINE-COUNT
+                           MOVE FUNCTION UPPER-CASE(WS-BROWSE-PAGE-CHOICE) TO WS-BROWSE-PAGE-CHOICE
+                           IF WS-BROWSE-PAGE-CHOICE(1:1) = "N"
+                               IF WS-BROWSE-PAGE < WS-BROWSE-TOTAL-PAGES
+                                   ADD 1 TO WS-BROWSE-PAGE
+                                   PERFORM DISPLAY-BROWSE-JOB-PAGE
+                               ELSE
+                                   MOVE "Already on the last page." TO OUTPUT-RECORD
+                                   DISPLAY OUTPUT-RECORD
+                                   WRITE OUTPUT-RECORD
+                               END-IF
+                           ELSE IF WS-BROWSE-PAGE-CHOICE(1:1) = "P"
+                               IF WS-BROWSE-PAGE > 1
+                                   SUBTRACT 1 FROM WS-BROWSE-PAGE
+                                   PERFORM DISPLAY-BROWSE-JOB-PAGE
+                               ELSE
+                                   MOVE "Already on the first page." TO OUTPUT-RECORD
+                                   DISPLAY OUTPUT-RECORD
+                                   WRITE OUTPUT-RECORD
+                               END-IF
+                           ELSE IF WS-BROWSE-PAGE-CHOICE(1:1) = "0"
+                               MOVE "Y" TO WS-BROWSE-DONE
+                           ELSE IF FUNCTION NUMVAL(WS-BROWSE-PAGE-CHOICE) > 0
+                               AND FUNCTION NUMVAL(WS-BROWSE-PAGE-CHOICE) <= WS-BROWSE-JOB-COUNT
+                               MOVE FUNCTION NUMVAL(WS-BROWSE-PAGE-CHOICE) TO WS-BROWSE-I
+                               MOVE WS-BROWSE-JOB-ID(WS-BROWSE-I) TO WS-TARGET-JOB-ID
+                               PERFORM VIEW-JOB-DETAILS
+                               MOVE "Y" TO WS-BROWSE-DONE
+                           ELSE
+                               MOVE "Invalid choice, please try again" TO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+                           END-IF
+                           END-IF
+                           END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-PERFORM
+           .
+
+      *> BUBBLE SORT OVER THE BUFFERED BROWSE-JOBS MATCHES -- THE TABLE
+      *> IS CAPPED AT 50 ENTRIES SO A SIMPLE SWAP SORT IS PLENTY FAST
+       SORT-BROWSE-JOB-TABLE.
+           IF WS-BROWSE-SORT-CHOICE = 4 OR WS-BROWSE-JOB-COUNT < 2
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-BROWSE-I FROM 1 BY 1
+                   UNTIL WS-BROWSE-I >= WS-BROWSE-JOB-COUNT
+               PERFORM VARYING WS-BROWSE-J FROM 1 BY 1
+                       UNTIL WS-BROWSE-J > WS-BROWSE-JOB-COUNT - WS-BROWSE-I
+                   MOVE "N" TO WS-VALID-REQUIRED
+                   EVALUATE WS-BROWSE-SORT-CHOICE
+                       WHEN 1
+                           IF WS-BROWSE-JOB-POSTED-DATE(WS-BROWSE-J)
+                               < WS-BROWSE-JOB-POSTED-DATE(WS-BROWSE-J + 1)
+                               MOVE "Y" TO WS-VALID-REQUIRED
+                           END-IF
+                       WHEN 2
+                           IF WS-BROWSE-JOB-TITLE(WS-BROWSE-J)
+                               > WS-BROWSE-JOB-TITLE(WS-BROWSE-J + 1)
+                               MOVE "Y" TO WS-VALID-REQUIRED
+                           END-IF
+                       WHEN 3
+                           IF WS-BROWSE-JOB-SALARY(WS-BROWSE-J)
+                               > WS-BROWSE-JOB-SALARY(WS-BROWSE-J + 1)
+                               MOVE "Y" TO WS-VALID-REQUIRED
+                           END-IF
+                   END-EVALUATE
+                   IF WS-VALID-REQUIRED = "Y"
+                       MOVE WS-BROWSE-JOB-TABLE(WS-BROWSE-J) TO WS-BROWSE-JOB-SWAP
+                       MOVE WS-BROWSE-JOB-TABLE(WS-BROWSE-J + 1) TO WS-BROWSE-JOB-TABLE(WS-BROWSE-J)
+                       MOVE WS-BROWSE-JOB-SWAP TO WS-BROWSE-JOB-TABLE(WS-BROWSE-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+      *> PULLS THE FIRST RUN OF DIGITS OUT OF WS-SALARY-PARSE-INPUT AND
+      *> RETURNS IT AS A NUMBER IN WS-SALARY-PARSE-RESULT, SKIPPING OVER
+      *> PUNCTUATION LIKE "$" AND "," SO TEXT SUCH AS "$50,000/YEAR" OR
+      *> "40/HR" CAN BE COMPARED AGAINST A PLAIN NUMERIC MINIMUM -- A
+      *> FIELD WITH NO DIGITS AT ALL (BLANK OR "NEGOTIABLE") RESULTS IN 0
+       PARSE-SALARY-TEXT.
+           MOVE 0 TO WS-SALARY-PARSE-RESULT
+           MOVE SPACES TO WS-SALARY-PARSE-DIGITS
+           MOVE "N" TO WS-SALARY-PARSE-STARTED
+           MOVE 0 TO WS-SALARY-PARSE-OUT-IDX
+           PERFORM VARYING WS-SALARY-PARSE-IDX FROM 1 BY 1
+                   UNTIL WS-SALARY-PARSE-IDX > 20
+               MOVE WS-SALARY-PARSE-INPUT(WS-SALARY-PARSE-IDX:1)
+                   TO WS-SALARY-PARSE-CHAR
+               IF WS-SALARY-PARSE-CHAR IS NUMERIC
+                   ADD 1 TO WS-SALARY-PARSE-OUT-IDX
+                   MOVE WS-SALARY-PARSE-CHAR
+                       TO WS-SALARY-PARSE-DIGITS(WS-SALARY-PARSE-OUT-IDX:1)
+                   MOVE "Y" TO WS-SALARY-PARSE-STARTED
+               ELSE
+                   IF WS-SALARY-PARSE-CHAR = ","
+                       CONTINUE
+                   ELSE
+                       IF WS-SALARY-PARSE-STARTED = "Y"
+                           MOVE 21 TO WS-SALARY-PARSE-IDX
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-SALARY-PARSE-DIGITS NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-SALARY-PARSE-DIGITS)
+                   TO WS-SALARY-PARSE-RESULT
+           END-IF
+           .
+
+      *> SHOWS ONE PAGE (WS-BROWSE-PAGE-SIZE ENTRIES) OF THE SORTED
+      *> WS-BROWSE-JOB-TABLE, WITH THE OVERALL MATCH NUMBER OUT FRONT
+       DISPLAY-BROWSE-JOB-PAGE.
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "--- Page " WS-BROWSE-PAGE " of " WS-BROWSE-TOTAL-PAGES
+               " (" WS-BROWSE-JOB-COUNT " matching jobs) ---" INTO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           COMPUTE WS-BROWSE-START-IDX = ((WS-BROWSE-PAGE - 1) * WS-BROWSE-PAGE-SIZE) + 1
+           COMPUTE WS-BROWSE-END-IDX = WS-BROWSE-PAGE * WS-BROWSE-PAGE-SIZE
+           IF WS-BROWSE-END-IDX > WS-BROWSE-JOB-COUNT
+               MOVE WS-BROWSE-JOB-COUNT TO WS-BROWSE-END-IDX
+           END-IF
+
+           PERFORM VARYING WS-BROWSE-I FROM WS-BROWSE-START-IDX BY 1
+                   UNTIL WS-BROWSE-I > WS-BROWSE-END-IDX
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING WS-BROWSE-I ". " FUNCTION TRIM(WS-BROWSE-JOB-TITLE(WS-BROWSE-I) TRAILING)
+                   " at " FUNCTION TRIM(WS-BROWSE-JOB-EMPLOYER(WS-BROWSE-I) TRAILING)
+                   " (" FUNCTION TRIM(WS-BROWSE-JOB-LOCATION(WS-BROWSE-I) TRAILING) ")" INTO OUTPUT-RECORD
+               END-STRING
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-PERFORM
+
+           MOVE "Enter a job number for details, N)ext page, P)revious page, or 0 to go back:"
+               TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           .
+
+       VIEW-JOB-DETAILS.
+           OPEN INPUT JOBS-FILE
+           MOVE 'N' TO WS-TARGET-JOB-ID-FOUND
+           MOVE WS-TARGET-JOB-ID TO JR-ID
+           READ JOBS-FILE KEY IS JR-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-TARGET-JOB-ID-FOUND
+               NOT INVALID KEY
+                           MOVE 'Y' TO WS-TARGET-JOB-ID-FOUND
+
+                           IF JR-STATUS = "C" OR JR-STATUS = "E"
+                               MOVE "This job listing is no longer accepting applications." TO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+                           ELSE
+                               MOVE "=== Job Details ===" TO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+
+                               MOVE SPACES TO OUTPUT-RECORD
+                               STRING "Title: " JR-TITLE INTO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+
+                               MOVE SPACES TO OUTPUT-RECORD
+                               STRING "Description: " JR-DESC INTO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+
+                               MOVE SPACES TO OUTPUT-RECORD
+                               STRING "Employer: " JR-EMPLOYER INTO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+
+                               MOVE SPACES TO OUTPUT-RECORD
+                               STRING "Location: " JR-LOCATION INTO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+
+                               IF JR-SALARY NOT = SPACES
+                                   MOVE SPACES TO OUTPUT-RECORD
+                                   STRING "Salary: " JR-SALARY INTO OUTPUT-RECORD
+                                   DISPLAY OUTPUT-RECORD
+                                   WRITE OUTPUT-RECORD
+                               END-IF
+
+                               MOVE "1. Apply for this Job" TO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+                               MOVE "2. Back to Job List" TO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+
+                               READ INPUT-FILE INTO WS-TEMP-INPUT
+                                   AT END MOVE "Y" TO WS-EOF-FLAG
+                                   NOT AT END
+                                       ADD 1 TO WS-INPUT-LINE-COUNT
+                                       IF WS-TEMP-INPUT(1:1) = "1"
+                                           PERFORM APPLY-FOR-JOB
+                                       END-IF
+                               END-READ
+                           END-IF
+           IF WS-TARGET-JOB-ID-FOUND = 'N'
+             MOVE "Error. No job by provided number found! (see below)" TO OUTPUT-RECORD
+             DISPLAY OUTPUT-RECORD
+             WRITE OUTPUT-RECORD
+             MOVE WS-TARGET-JOB-ID TO OUTPUT-RECORD
+             DISPLAY OUTPUT-RECORD
+             WRITE OUTPUT-RECORD
+           END-IF
+           CLOSE JOBS-FILE
+           .
+
+       APPLY-FOR-JOB.
+           OPEN INPUT APPLICATIONS-FILE
+           MOVE 'N' TO WS-TARGET-JOB-ID-APPLIED
+           MOVE 'N' TO WS-APPLICATIONS-EOF
+           PERFORM UNTIL WS-APPLICATIONS-EOF = 'Y' OR WS-TARGET-JOB-ID-APPLIED = 'Y'
+               READ APPLICATIONS-FILE INTO APPLICATION-RECORD
+                   AT END MOVE 'Y' TO WS-APPLICATIONS-EOF
+                   NOT AT END
+                       IF APP-USERNAME = CURRENT-USERNAME
+                           IF APP-JOB-ID = WS-TARGET-JOB-ID
+                               MOVE 'Y' TO WS-TARGET-JOB-ID-APPLIED
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE APPLICATIONS-FILE
+
+           IF WS-TARGET-JOB-ID-APPLIED = 'N'
+             OPEN EXTEND APPLICATIONS-FILE
+             MOVE CURRENT-USERNAME TO APP-USERNAME
+             MOVE WS-TARGET-JOB-ID TO APP-JOB-ID
+             MOVE "A" TO APP-STATUS
+             WRITE APPLICATION-RECORD
+             CLOSE APPLICATIONS-FILE
+
+      *> this can be changed to MOVE SPACES TO OUTPUT-RECORD
+             MOVE SPACES TO WS-MESSAGE
+             STRING "Application submitted for " FUNCTION TRIM(JR-TITLE TRAILING)
+                    " at " FUNCTION TRIM(JR-EMPLOYER TRAILING) INTO WS-MESSAGE
+             END-STRING
+             DISPLAY WS-MESSAGE
+             MOVE WS-MESSAGE TO OUTPUT-RECORD
+             WRITE OUTPUT-RECORD
+           ELSE
+             MOVE "Sorry, you've already applied for this job" TO OUTPUT-RECORD
+             DISPLAY OUTPUT-RECORD
+             WRITE OUTPUT-RECORD
+           END-IF
+           .
+
+       VIEW-MY-APPLICATIONS.
+           MOVE "--- Your Job Applications ---" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE 0 TO WS-COUNTER
+
+           OPEN INPUT APPLICATIONS-FILE
+           MOVE 'N' TO WS-APPLICATIONS-EOF
+           PERFORM UNTIL WS-APPLICATIONS-EOF = 'Y'
+               READ APPLICATIONS-FILE INTO APPLICATION-RECORD
+                   AT END MOVE 'Y' TO WS-APPLICATIONS-EOF
+                   NOT AT END
+                       IF APP-USERNAME = CURRENT-USERNAME
+                           ADD 1 TO WS-COUNTER
+                           PERFORM SHOW-APPLICATION-DETAIL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE APPLICATIONS-FILE
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Total Applications: " WS-COUNTER INTO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           .
+
+       SHOW-APPLICATION-DETAIL.
+      *> JOBS-FILE IS INDEXED ON JR-ID, SO GO STRAIGHT TO THE RECORD
+      *> INSTEAD OF SCANNING THE WHOLE FILE FOR EVERY APPLICATION SHOWN
+           OPEN INPUT JOBS-FILE
+           MOVE APP-JOB-ID TO JR-ID
+           READ JOBS-FILE KEY IS JR-ID
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "Job Title: " FUNCTION TRIM(JR-TITLE TRAILING) INTO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "Employer: " FUNCTION TRIM(JR-EMPLOYER TRAILING) INTO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "Location: " FUNCTION TRIM(JR-LOCATION TRAILING) INTO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+
+                   EVALUATE APP-STATUS
+                     WHEN "U"
+                       MOVE "Status: Under Review" TO OUTPUT-RECORD
+                     WHEN "I"
+                       MOVE "Status: Interview" TO OUTPUT-RECORD
+                     WHEN "H"
+                       MOVE "Status: Hired" TO OUTPUT-RECORD
+                     WHEN "R"
+                       MOVE "Status: Rejected" TO OUTPUT-RECORD
+                     WHEN OTHER
+                       MOVE "Status: Applied" TO OUTPUT-RECORD
+                   END-EVALUATE
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+
+                   MOVE "---" TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+           END-READ
+           CLOSE JOBS-FILE
+           .
+
+       VIEW-MY-POSTED-JOBS.
+           MOVE "--- Jobs/Internships You Posted ---" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE 0 TO WS-MY-JOBS-COUNT
+
+           OPEN INPUT JOBS-FILE
+           MOVE 'N' TO WS-JOBS-FILE-EOF
+           PERFORM UNTIL WS-JOBS-FILE-EOF = 'Y'
+               READ JOBS-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-JOBS-FILE-EOF
+                   NOT AT END
+                       IF JR-AUTHOR-USERNAME = CURRENT-USERNAME
+                           ADD 1 TO WS-MY-JOBS-COUNT
+                           MOVE JR-ID TO WS-MY-JOB-ID (WS-MY-JOBS-COUNT)
+                           PERFORM SHOW-POSTED-JOB-DETAIL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOBS-FILE
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Total Posted Jobs: " WS-MY-JOBS-COUNT INTO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           IF WS-MY-JOBS-COUNT > 0
+               MOVE "Enter the number of a job above to edit or close it, or 0 to go back:" TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               READ INPUT-FILE INTO WS-TEMP-INPUT
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-LINE-COUNT
+                       IF FUNCTION NUMVAL(WS-TEMP-INPUT) > 0
+                           AND FUNCTION NUMVAL(WS-TEMP-INPUT) <= WS-MY-JOBS-COUNT
+                           MOVE WS-MY-JOB-ID (FUNCTION NUMVAL(WS-TEMP-INPUT))
+                               TO WS-EDIT-JOB-ID
+                           PERFORM EDIT-OR-CLOSE-JOB
+                       END-IF
+               END-READ
+           END-IF
+           .
+
+       SHOW-POSTED-JOB-DETAIL.
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING WS-MY-JOBS-COUNT ". " FUNCTION TRIM(JR-TITLE TRAILING) INTO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           IF JR-STATUS = "C"
+               MOVE "    Status: CLOSED" TO OUTPUT-RECORD
+           ELSE
+               IF JR-STATUS = "E"
+                   MOVE "    Status: EXPIRED" TO OUTPUT-RECORD
+               ELSE
+                   MOVE "    Status: OPEN" TO OUTPUT-RECORD
+               END-IF
+           END-IF
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Location: " FUNCTION TRIM(JR-LOCATION TRAILING) INTO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE 0 TO WS-APPLICANT-COUNT
+
+           OPEN INPUT APPLICATIONS-FILE
+           MOVE 'N' TO WS-APPLICATIONS-EOF
+           PERFORM UNTIL WS-APPLICATIONS-EOF = 'Y'
+               READ APPLICATIONS-FILE INTO APPLICATION-RECORD
+                   AT END MOVE 'Y' TO WS-APPLICATIONS-EOF
+                   NOT AT END
+                       IF APP-JOB-ID = JR-ID
+                           ADD 1 TO WS-APPLICANT-COUNT
+                           MOVE SPACES TO OUTPUT-RECORD
+                           EVALUATE APP-STATUS
+                             WHEN "U"
+                               STRING "    Applicant: " FUNCTION TRIM(APP-USERNAME TRAILING)
+                                   " (Under Review)" INTO OUTPUT-RECORD
+                             WHEN "I"
+                               STRING "    Applicant: " FUNCTION TRIM(APP-USERNAME TRAILING)
+                                   " (Interview)" INTO OUTPUT-RECORD
+                             WHEN "H"
+                               STRING "    Applicant: " FUNCTION TRIM(APP-USERNAME TRAILING)
+                                   " (Hired)" INTO OUTPUT-RECORD
+                             WHEN "R"
+                               STRING "    Applicant: " FUNCTION TRIM(APP-USERNAME TRAILING)
+                                   " (Rejected)" INTO OUTPUT-RECORD
+                             WHEN OTHER
+                               STRING "    Applicant: " FUNCTION TRIM(APP-USERNAME TRAILING)
+                                   " (Applied)" INTO OUTPUT-RECORD
+                           END-EVALUATE
+                           DISPLAY OUTPUT-RECORD
+                           WRITE OUTPUT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE APPLICATIONS-FILE
+
+           IF WS-APPLICANT-COUNT = 0
+               MOVE "    No applicants yet." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-IF
 
-           MOVE "Enter job number to view details, or 0 to go back:" TO OUTPUT-RECORD
+           MOVE "---" TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
-
-           READ INPUT-FILE INTO WS-TEMP-INPUT
-               AT END MOVE "Y" TO WS-EOF-FLAG
-               NOT AT END
-                   IF FUNCTION NUMVAL(WS-TEMP-INPUT) > 0
-                       MOVE FUNCTION NUMVAL(WS-TEMP-INPUT) TO WS-TARGET-JOB-ID
-                       PERFORM VIEW-JOB-DETAILS
-                   END-IF
-           END-READ
            .
 
-       VIEW-JOB-DETAILS.
-           OPEN INPUT JOBS-FILE
-           MOVE 1 TO TEMP-LAST-JOB-ID
-           MOVE 'N' TO WS-JOBS-FILE-EOF
-           MOVE 'N' TO WS-TARGET-JOB-ID-FOUND
-      *> added OR TEMP-LAST-JOB-ID = WS-TARGET-JOB-ID
-           PERFORM UNTIL WS-JOBS-FILE-EOF = 'Y' OR TEMP-LAST-JOB-ID > WS-TARGET-JOB-ID
-               READ JOBS-FILE INTO JOBS-FILE-RECORD
-                   AT END MOVE 'Y' TO WS-JOBS-FILE-EOF
-                   NOT AT END
-                       IF TEMP-LAST-JOB-ID = WS-TARGET-JOB-ID
-                           MOVE 'Y' TO WS-TARGET-JOB-ID-FOUND
-
-                           MOVE "=== Job Details ===" TO OUTPUT-RECORD
+       EDIT-OR-CLOSE-JOB.
+           MOVE "N" TO WS-EDIT-JOB-FOUND
+           OPEN I-O JOBS-FILE
+           MOVE WS-EDIT-JOB-ID TO JR-ID
+           READ JOBS-FILE KEY IS JR-ID
+               INVALID KEY
+                   MOVE "N" TO WS-EDIT-JOB-FOUND
+               NOT INVALID KEY
+                   IF JR-AUTHOR-USERNAME = CURRENT-USERNAME
+                           MOVE "Y" TO WS-EDIT-JOB-FOUND
+
+                           MOVE "1. Edit this listing" TO OUTPUT-RECORD
                            DISPLAY OUTPUT-RECORD
                            WRITE OUTPUT-RECORD
-
-                           MOVE SPACES TO OUTPUT-RECORD
-                           STRING "Title: " JR-TITLE INTO OUTPUT-RECORD
+                           MOVE "2. Close this listing" TO OUTPUT-RECORD
                            DISPLAY OUTPUT-RECORD
                            WRITE OUTPUT-RECORD
-
-                           MOVE SPACES TO OUTPUT-RECORD
-                           STRING "Description: " JR-DESC INTO OUTPUT-RECORD
+                           MOVE "3. Manage Applicants" TO OUTPUT-RECORD
                            DISPLAY OUTPUT-RECORD
                            WRITE OUTPUT-RECORD
-
-                           MOVE SPACES TO OUTPUT-RECORD
-                           STRING "Employer: " JR-EMPLOYER INTO OUTPUT-RECORD
+                           MOVE "4. Cancel" TO OUTPUT-RECORD
                            DISPLAY OUTPUT-RECORD
                            WRITE OUTPUT-RECORD
 
-                           MOVE SPACES TO OUTPUT-RECORD
-                           STRING "Location: " JR-LOCATION INTO OUTPUT-RECORD
-                           DISPLAY OUTPUT-RECORD
-                           WRITE OUTPUT-RECORD
+                           MOVE 0 TO WS-EDIT-JOB-CHOICE
+                           READ INPUT-FILE INTO WS-EDIT-JOB-CHOICE
+                               AT END MOVE "Y" TO WS-EOF-FLAG
+                               NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
+                           END-READ
 
-                           IF JR-SALARY NOT = SPACES
-                               MOVE SPACES TO OUTPUT-RECORD
-                               STRING "Salary: " JR-SALARY INTO OUTPUT-RECORD
+                           EVALUATE WS-EDIT-JOB-CHOICE
+                             WHEN 1
+                               MOVE "Title (blank = keep current): " TO OUTPUT-RECORD
                                DISPLAY OUTPUT-RECORD
                                WRITE OUTPUT-RECORD
-                           END-IF
+                               READ INPUT-FILE INTO WS-TEMP-INPUT
+                                   AT END MOVE "Y" TO WS-EOF-FLAG
+                                   NOT AT END
+                                       ADD 1 TO WS-INPUT-LINE-COUNT
+                                       IF WS-TEMP-INPUT NOT = SPACES
+                                           MOVE WS-TEMP-INPUT TO JR-TITLE
+                                       END-IF
+                               END-READ
 
-                           MOVE "1. Apply for this Job" TO OUTPUT-RECORD
-                           DISPLAY OUTPUT-RECORD
-                           WRITE OUTPUT-RECORD
-                           MOVE "2. Back to Job List" TO OUTPUT-RECORD
-                           DISPLAY OUTPUT-RECORD
-                           WRITE OUTPUT-RECORD
+                               MOVE "Description (blank = keep current): " TO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+                               READ INPUT-FILE INTO WS-TEMP-INPUT
+                                   AT END MOVE "Y" TO WS-EOF-FLAG
+                                   NOT AT END
+                                       ADD 1 TO WS-INPUT-LINE-COUNT
+                                       IF WS-TEMP-INPUT NOT = SPACES
+                                           MOVE WS-TEMP-INPUT TO JR-DESC
+                                       END-IF
+                               END-READ
 
-                           READ INPUT-FILE INTO WS-TEMP-INPUT
-                               AT END MOVE "Y" TO WS-EOF-FLAG
-                               NOT AT END
-                                   IF WS-TEMP-INPUT(1:1) = "1"
-                                       PERFORM APPLY-FOR-JOB
-                                   END-IF
-                           END-READ
-                       END-IF
-                       ADD 1 TO TEMP-LAST-JOB-ID
-               END-READ
-           END-PERFORM
-           IF WS-TARGET-JOB-ID-FOUND = 'N'
-             MOVE "Error. No job by provided number found! (see below)" TO OUTPUT-RECORD
-             DISPLAY OUTPUT-RECORD
-             WRITE OUTPUT-RECORD
-             MOVE WS-TARGET-JOB-ID TO OUTPUT-RECORD
-             DISPLAY OUTPUT-RECORD
-             WRITE OUTPUT-RECORD
-           END-IF
+                               MOVE "Location (blank = keep current): " TO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+                               READ INPUT-FILE INTO WS-TEMP-INPUT
+                                   AT END MOVE "Y" TO WS-EOF-FLAG
+                                   NOT AT END
+                                       ADD 1 TO WS-INPUT-LINE-COUNT
+                                       IF WS-TEMP-INPUT NOT = SPACES
+                                           MOVE WS-TEMP-INPUT TO JR-LOCATION
+                                       END-IF
+                               END-READ
+
+                               MOVE "Salary (blank = keep current): " TO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+                               READ INPUT-FILE INTO WS-TEMP-INPUT
+                                   AT END MOVE "Y" TO WS-EOF-FLAG
+                                   NOT AT END
+                                       ADD 1 TO WS-INPUT-LINE-COUNT
+                                       IF WS-TEMP-INPUT NOT = SPACES
+                                           MOVE WS-TEMP-INPUT TO JR-SALARY
+                                       END-IF
+                               END-READ
+
+                               IF JR-STATUS = "E"
+                                   MOVE "O" TO JR-STATUS
+                                   MOVE FUNCTION CURRENT-DATE (1:8) TO JR-POSTED-DATE
+                               END-IF
+                               REWRITE JOBS-FILE-RECORD
+
+                               MOVE "Listing updated." TO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+                             WHEN 2
+                               MOVE "C" TO JR-STATUS
+                               REWRITE JOBS-FILE-RECORD
+
+                               MOVE "Listing closed." TO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+                             WHEN 3
+                               PERFORM MANAGE-JOB-APPLICANTS
+                             WHEN OTHER
+                               MOVE "No changes made." TO OUTPUT-RECORD
+                               DISPLAY OUTPUT-RECORD
+                               WRITE OUTPUT-RECORD
+                           END-EVALUATE
+                   END-IF
+           END-READ
            CLOSE JOBS-FILE
+
+           IF WS-EDIT-JOB-FOUND NOT = "Y"
+               MOVE "That job listing could not be found." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-IF
            .
 
-       APPLY-FOR-JOB.
+       MANAGE-JOB-APPLICANTS.
+           MOVE 0 TO WS-MANAGE-APPLICANT-COUNT
            OPEN INPUT APPLICATIONS-FILE
-           MOVE 'N' TO WS-TARGET-JOB-ID-APPLIED
            MOVE 'N' TO WS-APPLICATIONS-EOF
-           PERFORM UNTIL WS-APPLICATIONS-EOF = 'Y' OR WS-TARGET-JOB-ID-APPLIED = 'Y'
+           PERFORM UNTIL WS-APPLICATIONS-EOF = 'Y'
                READ APPLICATIONS-FILE INTO APPLICATION-RECORD
                    AT END MOVE 'Y' TO WS-APPLICATIONS-EOF
                    NOT AT END
-                       IF APP-USERNAME = CURRENT-USERNAME
-                           IF APP-JOB-ID = WS-TARGET-JOB-ID
-                               MOVE 'Y' TO WS-TARGET-JOB-ID-APPLIED
-                           END-IF
+                       IF APP-JOB-ID = JR-ID
+                           ADD 1 TO WS-MANAGE-APPLICANT-COUNT
+                           MOVE APP-USERNAME TO
+                               WS-APPLICANT-USERNAME (WS-MANAGE-APPLICANT-COUNT)
+                           MOVE SPACES TO OUTPUT-RECORD
+                           EVALUATE APP-STATUS
+                             WHEN "U"
+                               STRING WS-MANAGE-APPLICANT-COUNT ". "
+                                   FUNCTION TRIM(APP-USERNAME TRAILING)
+                                   " (Under Review)" INTO OUTPUT-RECORD
+                             WHEN "I"
+                               STRING WS-MANAGE-APPLICANT-COUNT ". "
+                                   FUNCTION TRIM(APP-USERNAME TRAILING)
+                                   " (Interview)" INTO OUTPUT-RECORD
+                             WHEN "H"
+                               STRING WS-MANAGE-APPLICANT-COUNT ". "
+                                   FUNCTION TRIM(APP-USERNAME TRAILING)
+                                   " (Hired)" INTO OUTPUT-RECORD
+                             WHEN "R"
+                               STRING WS-MANAGE-APPLICANT-COUNT ". "
+                                   FUNCTION TRIM(APP-USERNAME TRAILING)
+                                   " (Rejected)" INTO OUTPUT-RECORD
+                             WHEN OTHER
+                               STRING WS-MANAGE-APPLICANT-COUNT ". "
+                                   FUNCTION TRIM(APP-USERNAME TRAILING)
+                                   " (Applied)" INTO OUTPUT-RECORD
+                           END-EVALUATE
+                           DISPLAY OUTPUT-RECORD
+                           WRITE OUTPUT-RECORD
                        END-IF
                END-READ
            END-PERFORM
            CLOSE APPLICATIONS-FILE
 
-           IF WS-TARGET-JOB-ID-APPLIED = 'N'
-             OPEN EXTEND APPLICATIONS-FILE
-             MOVE CURRENT-USERNAME TO APP-USERNAME
-             MOVE WS-TARGET-JOB-ID TO APP-JOB-ID
-             WRITE APPLICATION-RECORD
-             CLOSE APPLICATIONS-FILE
-
-      *> this can be changed to MOVE SPACES TO OUTPUT-RECORD
-             MOVE SPACES TO WS-MESSAGE
-             STRING "Application submitted for " FUNCTION TRIM(JR-TITLE TRAILING)
-                    " at " FUNCTION TRIM(JR-EMPLOYER TRAILING) INTO WS-MESSAGE
-             END-STRING
-             DISPLAY WS-MESSAGE
-             MOVE WS-MESSAGE TO OUTPUT-RECORD
-             WRITE OUTPUT-RECORD
-           ELSE
-             MOVE "Sorry, you've already applied for this job" TO OUTPUT-RECORD
-             DISPLAY OUTPUT-RECORD
-             WRITE OUTPUT-RECORD
+           IF WS-MANAGE-APPLICANT-COUNT = 0
+               MOVE "No applicants yet for this job." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
            END-IF
-           .
 
-       VIEW-MY-APPLICATIONS.
-           MOVE "--- Your Job Applications ---" TO OUTPUT-RECORD
+           MOVE "Enter the number of an applicant above to update, or 0 to go back:" TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
-           MOVE 0 TO WS-COUNTER
 
-           OPEN INPUT APPLICATIONS-FILE
-           MOVE 'N' TO WS-APPLICATIONS-EOF
-           PERFORM UNTIL WS-APPLICATIONS-EOF = 'Y'
-               READ APPLICATIONS-FILE INTO APPLICATION-RECORD
-                   AT END MOVE 'Y' TO WS-APPLICATIONS-EOF
-                   NOT AT END
-                       IF APP-USERNAME = CURRENT-USERNAME
-                           ADD 1 TO WS-COUNTER
-                           PERFORM SHOW-APPLICATION-DETAIL
-                       END-IF
+           MOVE 0 TO WS-MANAGE-APP-CHOICE
+           READ INPUT-FILE INTO WS-TEMP-INPUT
+               AT END MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-INPUT-LINE-COUNT
+                   MOVE FUNCTION NUMVAL(WS-TEMP-INPUT) TO WS-MANAGE-APP-CHOICE
+           END-READ
+
+           IF WS-MANAGE-APP-CHOICE > 0 AND WS-MANAGE-APP-CHOICE <= WS-MANAGE-APPLICANT-COUNT
+               MOVE "1. Mark Under Review" TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               MOVE "2. Mark Interview" TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               MOVE "3. Hire" TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               MOVE "4. Reject" TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               MOVE "5. Leave unchanged" TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE 0 TO WS-MANAGE-STATUS-CHOICE
+               READ INPUT-FILE INTO WS-MANAGE-STATUS-CHOICE
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
                END-READ
-           END-PERFORM
-           CLOSE APPLICATIONS-FILE
 
-           MOVE SPACES TO OUTPUT-RECORD
-           STRING "Total Applications: " WS-COUNTER INTO OUTPUT-RECORD
+               IF WS-MANAGE-STATUS-CHOICE > 0 AND WS-MANAGE-STATUS-CHOICE < 5
+                   MOVE "N" TO WS-MANAGE-APP-FOUND
+                   OPEN I-O APPLICATIONS-FILE
+                   MOVE 'N' TO WS-APPLICATIONS-EOF
+                   PERFORM UNTIL WS-APPLICATIONS-EOF = 'Y'
+                       READ APPLICATIONS-FILE INTO APPLICATION-RECORD
+                           AT END MOVE 'Y' TO WS-APPLICATIONS-EOF
+                           NOT AT END
+                               IF APP-JOB-ID = JR-ID
+                                   AND APP-USERNAME =
+                                       WS-APPLICANT-USERNAME (WS-MANAGE-APP-CHOICE)
+                                   MOVE "N" TO WS-MANAGE-APP-FOUND
+                                   EVALUATE WS-MANAGE-STATUS-CHOICE
+                                       WHEN 1
+                                           MOVE "U" TO APP-STATUS
+                                       WHEN 2
+                                           MOVE "I" TO APP-STATUS
+                                       WHEN 3
+                                           MOVE "H" TO APP-STATUS
+                                       WHEN 4
+                                           MOVE "R" TO APP-STATUS
+                                   END-EVALUATE
+                                   REWRITE APPLICATION-RECORD
+                                   MOVE "Y" TO WS-MANAGE-APP-FOUND
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE APPLICATIONS-FILE
+
+                   MOVE "Applicant status updated." TO OUTPUT-RECORD
+                   DISPLAY OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+               END-IF
+           END-IF
+           .
+
+       ADMIN-LOGIN.
+      *> GATES ACCESS TO THE OPS CONSOLE BEHIND ITS OWN PASSWORD, SEPARATE
+      *> FROM ANY STUDENT/EMPLOYER ACCOUNT, HASHED THE SAME WAY AS
+      *> ACCOUNT-PASSWORD SO THE CHECK REUSES HASH-PASSWORD
+           MOVE "Enter admin password:" TO OUTPUT-RECORD
            DISPLAY OUTPUT-RECORD
            WRITE OUTPUT-RECORD
+           READ INPUT-FILE INTO WS-PASSWORD
+               AT END MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-INPUT-LINE-COUNT
+                   PERFORM HASH-PASSWORD
+                   IF WS-PASSWORD-HASHED = WS-ADMIN-PASSWORD-HASH
+                       PERFORM ADMIN-CONSOLE UNTIL WS-EOF-FLAG = "Y"
+                           OR WS-ADMIN-CHOICE = 9
+                   ELSE
+                       MOVE "Invalid admin password." TO OUTPUT-RECORD
+                       DISPLAY OUTPUT-RECORD
+                       WRITE OUTPUT-RECORD
+                   END-IF
+           END-READ
            .
 
-       SHOW-APPLICATION-DETAIL.
-           OPEN INPUT JOBS-FILE
-           MOVE 'N' TO WS-JOBS-FILE-EOF
-           PERFORM UNTIL WS-JOBS-FILE-EOF = 'Y'
-               READ JOBS-FILE INTO JOBS-FILE-RECORD
-                   AT END MOVE 'Y' TO WS-JOBS-FILE-EOF
-                   NOT AT END
-                       IF JR-ID = APP-JOB-ID
-                           MOVE SPACES TO OUTPUT-RECORD
-                           STRING "Job Title: " FUNCTION TRIM(JR-TITLE TRAILING) INTO OUTPUT-RECORD
-                           DISPLAY OUTPUT-RECORD
-                           WRITE OUTPUT-RECORD
+       ADMIN-CONSOLE.
+           MOVE "==== Ops Admin Console ====" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
 
-                           MOVE SPACES TO OUTPUT-RECORD
-                           STRING "Employer: " FUNCTION TRIM(JR-EMPLOYER TRAILING) INTO OUTPUT-RECORD
-                           DISPLAY OUTPUT-RECORD
-                           WRITE OUTPUT-RECORD
+           MOVE "1. Dump Job Listings" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
 
-                           MOVE SPACES TO OUTPUT-RECORD
-                           STRING "Location: " FUNCTION TRIM(JR-LOCATION TRAILING) INTO OUTPUT-RECORD
+           MOVE "9. Back to Main Menu" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "Enter your choice:" TO OUTPUT-RECORD
+           DISPLAY OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           READ INPUT-FILE INTO WS-ADMIN-CHOICE
+               AT END MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-INPUT-LINE-COUNT
+                   EVALUATE WS-ADMIN-CHOICE
+                       WHEN 1
+                           PERFORM DEBUG-JOBS
+                       WHEN 9
+                           MOVE "Returning back to MAIN MENU..." TO OUTPUT-RECORD
                            DISPLAY OUTPUT-RECORD
                            WRITE OUTPUT-RECORD
-
-                           MOVE "---" TO OUTPUT-RECORD
+                       WHEN OTHER
+                           MOVE "Invalid choice, please try again" TO OUTPUT-RECORD
                            DISPLAY OUTPUT-RECORD
                            WRITE OUTPUT-RECORD
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE JOBS-FILE
+                   END-EVALUATE
+           END-READ
            .
 
        DEBUG-JOBS.
@@ -2162,8 +4586,8 @@ IDENTIFICATION DIVISION.
            OPEN INPUT JOBS-FILE
            MOVE 'N' TO WS-JOBS-FILE-EOF
            PERFORM UNTIL WS-JOBS-FILE-EOF = 'Y'
-             READ JOBS-FILE
-               AT END 
+             READ JOBS-FILE NEXT RECORD
+               AT END
                  MOVE 'Y' TO WS-JOBS-FILE-EOF
                NOT AT END
                  MOVE "======" TO OUTPUT-RECORD
@@ -2267,6 +4691,7 @@ IDENTIFICATION DIVISION.
                READ INPUT-FILE INTO WS-TEMP-INPUT
                    AT END MOVE "Y" TO WS-EOF-FLAG
                    NOT AT END
+                       ADD 1 TO WS-INPUT-LINE-COUNT
                        MOVE WS-TEMP-INPUT(1:1) TO WS-MSG-CHOICE
                        EVALUATE WS-MSG-CHOICE
                            WHEN 1
@@ -2292,6 +4717,7 @@ IDENTIFICATION DIVISION.
            IF WS-EOF-FLAG NOT = "Y"
                READ INPUT-FILE INTO WS-MSG-RECIPIENT
                    AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
                END-READ
            END-IF
 
@@ -2316,6 +4742,7 @@ IDENTIFICATION DIVISION.
            IF WS-EOF-FLAG NOT = "Y"
                READ INPUT-FILE INTO WS-MSG-CONTENT
                    AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-INPUT-LINE-COUNT
                END-READ
            END-IF
 
@@ -2332,6 +4759,7 @@ IDENTIFICATION DIVISION.
            MOVE WS-MSG-RECIPIENT TO MS-RECIPIENT
            MOVE WS-MSG-CONTENT TO MS-CONTENT
            MOVE WS-TIMESTAMP TO MS-TIMESTAMP
+           MOVE "U" TO MS-STATUS
            WRITE MESSAGE-RECORD
            CLOSE MESSAGES-FILE
 
@@ -2348,9 +4776,84 @@ IDENTIFICATION DIVISION.
            .
 
        VIEW-MY-MESSAGES.
-           MOVE "View My Messages is under construction." TO OUTPUT-RECORD
-           DISPLAY OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           MOVE 0 TO WS-MSG-VIEW-COUNT
+           MOVE "N" TO WS-MESSAGES-EOF
+
+           OPEN INPUT MESSAGES-FILE
+           PERFORM UNTIL WS-MESSAGES-EOF = "Y"
+               READ MESSAGES-FILE INTO MESSAGE-RECORD
+                   AT END MOVE "Y" TO WS-MESSAGES-EOF
+                   NOT AT END
+                       IF MS-RECIPIENT = CURRENT-USERNAME
+                          AND WS-MSG-VIEW-COUNT < 100
+                           ADD 1 TO WS-MSG-VIEW-COUNT
+                           MOVE MS-SENDER TO WS-MSG-VIEW-SENDER(WS-MSG-VIEW-COUNT)
+                           MOVE MS-CONTENT TO WS-MSG-VIEW-CONTENT(WS-MSG-VIEW-COUNT)
+                           MOVE MS-TIMESTAMP TO WS-MSG-VIEW-TIMESTAMP(WS-MSG-VIEW-COUNT)
+                           MOVE MS-STATUS TO WS-MSG-VIEW-STATUS(WS-MSG-VIEW-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MESSAGES-FILE
+
+           IF WS-MSG-VIEW-COUNT = 0
+               MOVE "You have no messages." TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+      *> MESSAGES ARE APPENDED IN CHRONOLOGICAL ORDER, SO WALKING THE
+      *> TABLE BACKWARDS SHOWS THE NEWEST MESSAGE FIRST
+           SET WS-MSG-VIEW-IDX TO WS-MSG-VIEW-COUNT
+           PERFORM WS-MSG-VIEW-COUNT TIMES
+               IF WS-MSG-VIEW-STATUS(WS-MSG-VIEW-IDX) = "R"
+                   MOVE "From: (Read)" TO OUTPUT-RECORD
+               ELSE
+                   MOVE "From: (Unread)" TO OUTPUT-RECORD
+               END-IF
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE WS-MSG-VIEW-SENDER(WS-MSG-VIEW-IDX) TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE "Sent: " TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE WS-MSG-VIEW-TIMESTAMP(WS-MSG-VIEW-IDX) TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE WS-MSG-VIEW-CONTENT(WS-MSG-VIEW-IDX) TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               MOVE "------------------------" TO OUTPUT-RECORD
+               DISPLAY OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+
+               SET WS-MSG-VIEW-IDX DOWN BY 1
+           END-PERFORM
+
+      *> MARK ALL OF THIS USER'S MESSAGES READ NOW THAT THEY HAVE
+      *> BEEN DISPLAYED
+           MOVE "N" TO WS-MESSAGES-EOF
+           OPEN I-O MESSAGES-FILE
+           PERFORM UNTIL WS-MESSAGES-EOF = "Y"
+               READ MESSAGES-FILE INTO MESSAGE-RECORD
+                   AT END MOVE "Y" TO WS-MESSAGES-EOF
+                   NOT AT END
+                       IF MS-RECIPIENT = CURRENT-USERNAME
+                          AND MS-STATUS NOT = "R"
+                           MOVE "R" TO MS-STATUS
+                           REWRITE MESSAGE-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MESSAGES-FILE
            .
 
        CHECK-IF-CONNECTED.

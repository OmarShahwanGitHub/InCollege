@@ -0,0 +1,535 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INCOLLEGE-RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *> Creating file variables
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+           SELECT PROFILE-FILE ASSIGN TO "profiles.doc"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PR-USERNAME
+               FILE STATUS IS WS-PROFILE-STATUS.
+           SELECT CONNECTION-REQUESTS-FILE ASSIGN TO "connection_requests.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-REQ-STATUS.
+           SELECT CONNECTIONS-FILE ASSIGN TO "connections.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONNECTION-STATUS.
+           SELECT JOBS-FILE ASSIGN TO "jobs.doc"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS JR-ID
+               FILE STATUS IS WS-JOBS-FILE-STATUS.
+           SELECT APPLICATIONS-FILE ASSIGN TO "applications.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPLICATIONS-STATUS.
+           SELECT MESSAGES-FILE ASSIGN TO "messages.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESSAGES-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "reconcile.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      *> RECORDS THE LAST STEP THIS JOB COMPLETED SO AN INTERRUPTED RUN
+      *> CAN BE RESTARTED WITHOUT REPEATING STEPS ALREADY FINISHED
+           SELECT CHECKPOINT-FILE ASSIGN TO "reconcile.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS-FILE.
+       01 ACCOUNT-RECORD.
+           05 ACCOUNT-USERNAME PIC X(20).
+           05 ACCOUNT-PASSWORD PIC X(12).
+           05 ACCOUNT-SECURITY-ANSWER PIC X(12).
+
+       FD  PROFILE-FILE.
+       01  PROFILE-RECORD.
+           05  PR-USERNAME        PIC X(20).
+           05  PR-FIRST-NAME      PIC X(20).
+           05  PR-LAST-NAME       PIC X(20).
+           05  PR-UNIVERSITY      PIC X(30).
+           05  PR-MAJOR           PIC X(30).
+           05  PR-GRAD-YEAR       PIC 9(4).
+           05  PR-ABOUT-ME        PIC X(200).
+           05  PR-EXP-COUNT       PIC 99.
+           05  PR-EXP OCCURS 10 TIMES
+               INDEXED BY PR-EXP-IDX.
+               10 PR-EXP-TITLE    PIC X(30).
+               10 PR-EXP-COMPANY  PIC X(30).
+               10 PR-EXP-DATES    PIC X(20).
+               10 PR-EXP-DESC     PIC X(100).
+           05  PR-EDU-COUNT          PIC 99.
+           05  PR-EDU OCCURS 10 TIMES
+               INDEXED BY PR-EDU-IDX.
+               10 PR-EDU-DEGREE PIC X(30).
+               10 PR-EDU-SCHOOL PIC X(30).
+               10 PR-EDU-YEARS PIC X(10).
+           05  PR-RESUME-LINK     PIC X(100).
+           05  PR-PROGRAMMING-COMPLETE PIC X(01) VALUE "N".
+           05  PR-VISIBILITY           PIC X(01) VALUE "A".
+
+       FD CONNECTION-REQUESTS-FILE.
+       01 CONNECTION-REQUEST-RECORD.
+           05 CR-SENDER   PIC X(20).
+           05 CR-RECEIVER PIC X(20).
+           05 CR-TIMESTAMP PIC X(20).
+
+       FD CONNECTIONS-FILE.
+       01 CONNECTION-RECORD.
+           05 CN-USER-ONE PIC X(20).
+           05 CN-USER-TWO PIC X(20).
+
+       FD JOBS-FILE.
+       01 JOBS-FILE-RECORD.
+           05 JR-ID              PIC 9(4) VALUE 0.
+           05 JR-TITLE           PIC X(20).
+           05 JR-DESC            PIC X(200).
+           05 JR-EMPLOYER        PIC X(20).
+           05 JR-LOCATION        PIC X(20).
+           05 JR-SALARY          PIC X(20).
+           05 JR-AUTHOR-USERNAME PIC X(20).
+           05 JR-STATUS          PIC X(01) VALUE "O".
+           05 JR-POSTED-DATE     PIC 9(8) VALUE 0.
+           05 JR-VERIFIED         PIC X(01) VALUE "N".
+
+       FD APPLICATIONS-FILE.
+       01 APPLICATION-RECORD.
+           05 APP-USERNAME   PIC X(20).
+           05 APP-JOB-ID     PIC 9(4).
+           05 APP-STATUS     PIC X(01) VALUE "A".
+
+       FD MESSAGES-FILE.
+       01 MESSAGE-RECORD.
+           05 MS-SENDER      PIC X(20).
+           05 MS-RECIPIENT   PIC X(20).
+           05 MS-CONTENT     PIC X(200).
+           05 MS-TIMESTAMP   PIC X(20).
+           05 MS-STATUS      PIC X(01) VALUE "U".
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD PIC X(100).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-STEP                       PIC 9.
+      *> ORPHAN COUNTS FROM EVERY STEP COMPLETED SO FAR ARE CARRIED
+      *> ALONG IN THE CHECKPOINT TOO, NOT JUST THE STEP NUMBER -- A
+      *> RUN RESUMED PAST A STEP MUST STILL HAVE THAT STEP'S COUNT
+      *> FOR WRITE-RECONCILE-SUMMARY SINCE CHECK-* IS NOT RE-RUN
+           05 CKPT-ORPHAN-PROFILE-COUNT       PIC 9(6).
+           05 CKPT-ORPHAN-CONNECTION-COUNT    PIC 9(6).
+           05 CKPT-ORPHAN-CONN-REQ-COUNT      PIC 9(6).
+           05 CKPT-ORPHAN-APPLICATION-COUNT   PIC 9(6).
+           05 CKPT-ORPHAN-JOB-REF-COUNT       PIC 9(6).
+           05 CKPT-ORPHAN-MESSAGE-COUNT       PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       77  WS-ACCOUNTS-STATUS     PIC XX.
+       77  WS-PROFILE-STATUS      PIC XX.
+       77  WS-CONN-REQ-STATUS     PIC XX.
+       77  WS-CONNECTION-STATUS   PIC XX.
+       77  WS-JOBS-FILE-STATUS    PIC XX.
+       77  WS-APPLICATIONS-STATUS PIC XX.
+       77  WS-MESSAGES-STATUS     PIC XX.
+       77  WS-REPORT-STATUS       PIC XX.
+       77  WS-CHECKPOINT-STATUS   PIC XX.
+
+      *> STEP NUMBERS USED BY THE CHECKPOINT/RESTART LOGIC: 1=PROFILES,
+      *> 2=CONNECTIONS, 3=CONNECTION REQUESTS, 4=APPLICATIONS, 5=MESSAGES
+       77  WS-RESUME-FROM-STEP    PIC 9 VALUE 0.
+       77  WS-LAST-COMPLETED-STEP PIC 9 VALUE 0.
+       77  WS-RESUMED-RUN         PIC X VALUE "N".
+
+       77  WS-ACCOUNTS-EOF    PIC X VALUE "N".
+       77  WS-PROFILE-EOF     PIC X VALUE "N".
+       77  WS-CONN-REQ-EOF    PIC X VALUE "N".
+       77  WS-CONNECTION-EOF  PIC X VALUE "N".
+       77  WS-APPLICATIONS-EOF PIC X VALUE "N".
+       77  WS-MESSAGES-EOF    PIC X VALUE "N".
+       77  WS-JOBS-FILE-OPENED PIC X VALUE "N".
+
+      *> TABLE OF KNOWN USERNAMES, LOADED ONCE FROM accounts.doc SO EVERY
+      *> OTHER FILE CAN BE CHECKED FOR ORPHANED REFERENCES WITHOUT REOPENING
+      *> ACCOUNTS-FILE FOR EACH LOOKUP
+       01  WS-ACCOUNT-TABLE OCCURS 1000 TIMES
+           INDEXED BY WS-ACCOUNT-IDX.
+           05  WS-ACCOUNT-TABLE-USERNAME PIC X(20).
+       77  WS-ACCOUNT-TABLE-COUNT  PIC 9(6) VALUE 0.
+       77  WS-LOOKUP-USERNAME      PIC X(20).
+       77  WS-LOOKUP-FOUND         PIC X VALUE "N".
+
+       77  WS-ORPHAN-PROFILE-COUNT     PIC 9(6) VALUE 0.
+       77  WS-ORPHAN-CONNECTION-COUNT  PIC 9(6) VALUE 0.
+       77  WS-ORPHAN-CONN-REQ-COUNT    PIC 9(6) VALUE 0.
+       77  WS-ORPHAN-APPLICATION-COUNT PIC 9(6) VALUE 0.
+       77  WS-ORPHAN-JOB-REF-COUNT     PIC 9(6) VALUE 0.
+       77  WS-ORPHAN-MESSAGE-COUNT     PIC 9(6) VALUE 0.
+       77  WS-TOTAL-ORPHAN-COUNT       PIC 9(6) VALUE 0.
+
+       77  WS-REPORT-DATE          PIC 9(8) VALUE 0.
+       77  WS-REPORT-DATE-DISPLAY  PIC X(10).
+       77  WS-REPORT-LABEL         PIC X(26).
+       77  WS-REPORT-VALUE         PIC 9(6) VALUE 0.
+       77  WS-COUNT-DISPLAY        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-RECONCILE
+           PERFORM LOAD-CHECKPOINT
+           PERFORM LOAD-ACCOUNT-TABLE
+           IF WS-RESUME-FROM-STEP < 1
+               PERFORM CHECK-PROFILES
+               MOVE 1 TO WS-LAST-COMPLETED-STEP
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+           IF WS-RESUME-FROM-STEP < 2
+               PERFORM CHECK-CONNECTIONS
+               MOVE 2 TO WS-LAST-COMPLETED-STEP
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+           IF WS-RESUME-FROM-STEP < 3
+               PERFORM CHECK-CONNECTION-REQUESTS
+               MOVE 3 TO WS-LAST-COMPLETED-STEP
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+           IF WS-RESUME-FROM-STEP < 4
+               PERFORM CHECK-APPLICATIONS
+               MOVE 4 TO WS-LAST-COMPLETED-STEP
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+           IF WS-RESUME-FROM-STEP < 5
+               PERFORM CHECK-MESSAGES
+               MOVE 5 TO WS-LAST-COMPLETED-STEP
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+           PERFORM WRITE-RECONCILE-SUMMARY
+           PERFORM DELETE-CHECKPOINT
+           PERFORM CLEANUP-RECONCILE
+           STOP RUN.
+
+       INITIALIZE-RECONCILE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-REPORT-DATE
+           OPEN OUTPUT REPORT-FILE
+           .
+
+      *> IF A CHECKPOINT FILE SURVIVES FROM A PRIOR RUN THAT DID NOT
+      *> FINISH, PICK UP AFTER THE LAST STEP IT RECORDED AS COMPLETE
+      *> INSTEAD OF REDOING THE WHOLE JOB FROM THE TOP
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-STEP TO WS-RESUME-FROM-STEP
+      *> RESTORE THE ORPHAN COUNTS A PRIOR RUN ALREADY FOUND SO THE
+      *> STEPS BEING SKIPPED THIS RUN STILL SHOW UP CORRECTLY IN
+      *> WRITE-RECONCILE-SUMMARY
+                       MOVE CKPT-ORPHAN-PROFILE-COUNT
+                           TO WS-ORPHAN-PROFILE-COUNT
+                       MOVE CKPT-ORPHAN-CONNECTION-COUNT
+                           TO WS-ORPHAN-CONNECTION-COUNT
+                       MOVE CKPT-ORPHAN-CONN-REQ-COUNT
+                           TO WS-ORPHAN-CONN-REQ-COUNT
+                       MOVE CKPT-ORPHAN-APPLICATION-COUNT
+                           TO WS-ORPHAN-APPLICATION-COUNT
+                       MOVE CKPT-ORPHAN-JOB-REF-COUNT
+                           TO WS-ORPHAN-JOB-REF-COUNT
+                       MOVE CKPT-ORPHAN-MESSAGE-COUNT
+                           TO WS-ORPHAN-MESSAGE-COUNT
+                       MOVE "Y" TO WS-RESUMED-RUN
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESUMED-RUN = "Y"
+                   DISPLAY "Resuming reconciliation after step "
+                       WS-RESUME-FROM-STEP
+               END-IF
+           END-IF
+           .
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LAST-COMPLETED-STEP TO CKPT-STEP
+      *> SNAPSHOT EVERY ACCUMULATOR KNOWN SO FAR, NOT JUST THE COUNT
+      *> FROM THE STEP THAT JUST FINISHED, SO A RUN INTERRUPTED AFTER
+      *> THIS POINT CAN RESTORE ALL OF THEM ON THE NEXT RESUME
+           MOVE WS-ORPHAN-PROFILE-COUNT TO CKPT-ORPHAN-PROFILE-COUNT
+           MOVE WS-ORPHAN-CONNECTION-COUNT TO CKPT-ORPHAN-CONNECTION-COUNT
+           MOVE WS-ORPHAN-CONN-REQ-COUNT TO CKPT-ORPHAN-CONN-REQ-COUNT
+           MOVE WS-ORPHAN-APPLICATION-COUNT TO CKPT-ORPHAN-APPLICATION-COUNT
+           MOVE WS-ORPHAN-JOB-REF-COUNT TO CKPT-ORPHAN-JOB-REF-COUNT
+           MOVE WS-ORPHAN-MESSAGE-COUNT TO CKPT-ORPHAN-MESSAGE-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       DELETE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+       LOAD-ACCOUNT-TABLE.
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACCOUNTS-STATUS = "00"
+               MOVE "N" TO WS-ACCOUNTS-EOF
+               PERFORM UNTIL WS-ACCOUNTS-EOF = "Y"
+                   READ ACCOUNTS-FILE
+                       AT END MOVE "Y" TO WS-ACCOUNTS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-ACCOUNT-TABLE-COUNT
+                           MOVE ACCOUNT-USERNAME
+                               TO WS-ACCOUNT-TABLE-USERNAME
+                                   (WS-ACCOUNT-TABLE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNTS-FILE
+           END-IF
+           .
+
+       LOOKUP-ACCOUNT.
+           MOVE "N" TO WS-LOOKUP-FOUND
+           SET WS-ACCOUNT-IDX TO 1
+           PERFORM UNTIL WS-ACCOUNT-IDX > WS-ACCOUNT-TABLE-COUNT
+                   OR WS-LOOKUP-FOUND = "Y"
+               IF WS-ACCOUNT-TABLE-USERNAME (WS-ACCOUNT-IDX)
+                       = WS-LOOKUP-USERNAME
+                   MOVE "Y" TO WS-LOOKUP-FOUND
+               END-IF
+               SET WS-ACCOUNT-IDX UP BY 1
+           END-PERFORM
+           .
+
+       CHECK-PROFILES.
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROFILE-STATUS = "00"
+               MOVE "N" TO WS-PROFILE-EOF
+               PERFORM UNTIL WS-PROFILE-EOF = "Y"
+                   READ PROFILE-FILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-PROFILE-EOF
+                       NOT AT END
+                           MOVE PR-USERNAME TO WS-LOOKUP-USERNAME
+                           PERFORM LOOKUP-ACCOUNT
+                           IF WS-LOOKUP-FOUND NOT = "Y"
+                               ADD 1 TO WS-ORPHAN-PROFILE-COUNT
+                               MOVE SPACES TO REPORT-RECORD
+                               STRING "Orphan profile (no account): "
+                                   FUNCTION TRIM(PR-USERNAME)
+                                   INTO REPORT-RECORD
+                               DISPLAY FUNCTION TRIM(REPORT-RECORD)
+                               WRITE REPORT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PROFILE-FILE
+           END-IF
+           .
+
+       CHECK-CONNECTIONS.
+           OPEN INPUT CONNECTIONS-FILE
+           IF WS-CONNECTION-STATUS = "00"
+               MOVE "N" TO WS-CONNECTION-EOF
+               PERFORM UNTIL WS-CONNECTION-EOF = "Y"
+                   READ CONNECTIONS-FILE
+                       AT END MOVE "Y" TO WS-CONNECTION-EOF
+                       NOT AT END
+                           MOVE CN-USER-ONE TO WS-LOOKUP-USERNAME
+                           PERFORM LOOKUP-ACCOUNT
+                           IF WS-LOOKUP-FOUND NOT = "Y"
+                               ADD 1 TO WS-ORPHAN-CONNECTION-COUNT
+                               PERFORM WRITE-ORPHAN-CONNECTION-LINE
+                           ELSE
+                               MOVE CN-USER-TWO TO WS-LOOKUP-USERNAME
+                               PERFORM LOOKUP-ACCOUNT
+                               IF WS-LOOKUP-FOUND NOT = "Y"
+                                   ADD 1 TO WS-ORPHAN-CONNECTION-COUNT
+                                   PERFORM WRITE-ORPHAN-CONNECTION-LINE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONNECTIONS-FILE
+           END-IF
+           .
+
+       WRITE-ORPHAN-CONNECTION-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Orphan connection: " FUNCTION TRIM(CN-USER-ONE)
+               " <-> " FUNCTION TRIM(CN-USER-TWO) INTO REPORT-RECORD
+           DISPLAY FUNCTION TRIM(REPORT-RECORD)
+           WRITE REPORT-RECORD
+           .
+
+       CHECK-CONNECTION-REQUESTS.
+           OPEN INPUT CONNECTION-REQUESTS-FILE
+           IF WS-CONN-REQ-STATUS = "00"
+               MOVE "N" TO WS-CONN-REQ-EOF
+               PERFORM UNTIL WS-CONN-REQ-EOF = "Y"
+                   READ CONNECTION-REQUESTS-FILE
+                       AT END MOVE "Y" TO WS-CONN-REQ-EOF
+                       NOT AT END
+                           MOVE CR-SENDER TO WS-LOOKUP-USERNAME
+                           PERFORM LOOKUP-ACCOUNT
+                           IF WS-LOOKUP-FOUND NOT = "Y"
+                               ADD 1 TO WS-ORPHAN-CONN-REQ-COUNT
+                               PERFORM WRITE-ORPHAN-CONN-REQ-LINE
+                           ELSE
+                               MOVE CR-RECEIVER TO WS-LOOKUP-USERNAME
+                               PERFORM LOOKUP-ACCOUNT
+                               IF WS-LOOKUP-FOUND NOT = "Y"
+                                   ADD 1 TO WS-ORPHAN-CONN-REQ-COUNT
+                                   PERFORM WRITE-ORPHAN-CONN-REQ-LINE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONNECTION-REQUESTS-FILE
+           END-IF
+           .
+
+       WRITE-ORPHAN-CONN-REQ-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Orphan connection request: " FUNCTION TRIM(CR-SENDER)
+               " -> " FUNCTION TRIM(CR-RECEIVER) INTO REPORT-RECORD
+           DISPLAY FUNCTION TRIM(REPORT-RECORD)
+           WRITE REPORT-RECORD
+           .
+
+       CHECK-APPLICATIONS.
+           OPEN INPUT APPLICATIONS-FILE
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-FILE-STATUS = "00"
+               MOVE "Y" TO WS-JOBS-FILE-OPENED
+           END-IF
+           IF WS-APPLICATIONS-STATUS = "00"
+               MOVE "N" TO WS-APPLICATIONS-EOF
+               PERFORM UNTIL WS-APPLICATIONS-EOF = "Y"
+                   READ APPLICATIONS-FILE
+                       AT END MOVE "Y" TO WS-APPLICATIONS-EOF
+                       NOT AT END
+                           MOVE APP-USERNAME TO WS-LOOKUP-USERNAME
+                           PERFORM LOOKUP-ACCOUNT
+                           IF WS-LOOKUP-FOUND NOT = "Y"
+                               ADD 1 TO WS-ORPHAN-APPLICATION-COUNT
+                               MOVE SPACES TO REPORT-RECORD
+                               STRING "Orphan application (no account): "
+                                   FUNCTION TRIM(APP-USERNAME)
+                                   " job " APP-JOB-ID INTO REPORT-RECORD
+                               DISPLAY FUNCTION TRIM(REPORT-RECORD)
+                               WRITE REPORT-RECORD
+                           END-IF
+                           IF WS-JOBS-FILE-OPENED = "Y"
+                               MOVE APP-JOB-ID TO JR-ID
+                               READ JOBS-FILE KEY IS JR-ID
+                                   INVALID KEY
+                                       ADD 1 TO WS-ORPHAN-JOB-REF-COUNT
+                                       MOVE SPACES TO REPORT-RECORD
+                                       STRING
+                                           "Orphan application (no job): "
+                                           FUNCTION TRIM(APP-USERNAME)
+                                           " job " APP-JOB-ID
+                                           INTO REPORT-RECORD
+                                       DISPLAY FUNCTION TRIM(REPORT-RECORD)
+                                       WRITE REPORT-RECORD
+                               END-READ
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE APPLICATIONS-FILE
+           END-IF
+           IF WS-JOBS-FILE-OPENED = "Y"
+               CLOSE JOBS-FILE
+           END-IF
+           .
+
+       CHECK-MESSAGES.
+           OPEN INPUT MESSAGES-FILE
+           IF WS-MESSAGES-STATUS = "00"
+               MOVE "N" TO WS-MESSAGES-EOF
+               PERFORM UNTIL WS-MESSAGES-EOF = "Y"
+                   READ MESSAGES-FILE
+                       AT END MOVE "Y" TO WS-MESSAGES-EOF
+                       NOT AT END
+                           MOVE MS-SENDER TO WS-LOOKUP-USERNAME
+                           PERFORM LOOKUP-ACCOUNT
+                           IF WS-LOOKUP-FOUND NOT = "Y"
+                               ADD 1 TO WS-ORPHAN-MESSAGE-COUNT
+                               PERFORM WRITE-ORPHAN-MESSAGE-LINE
+                           ELSE
+                               MOVE MS-RECIPIENT TO WS-LOOKUP-USERNAME
+                               PERFORM LOOKUP-ACCOUNT
+                               IF WS-LOOKUP-FOUND NOT = "Y"
+                                   ADD 1 TO WS-ORPHAN-MESSAGE-COUNT
+                                   PERFORM WRITE-ORPHAN-MESSAGE-LINE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MESSAGES-FILE
+           END-IF
+           .
+
+       WRITE-ORPHAN-MESSAGE-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Orphan message: " FUNCTION TRIM(MS-SENDER)
+               " -> " FUNCTION TRIM(MS-RECIPIENT) INTO REPORT-RECORD
+           DISPLAY FUNCTION TRIM(REPORT-RECORD)
+           WRITE REPORT-RECORD
+           .
+
+       WRITE-RECONCILE-SUMMARY.
+           COMPUTE WS-TOTAL-ORPHAN-COUNT =
+               WS-ORPHAN-PROFILE-COUNT + WS-ORPHAN-CONNECTION-COUNT
+               + WS-ORPHAN-CONN-REQ-COUNT + WS-ORPHAN-APPLICATION-COUNT
+               + WS-ORPHAN-JOB-REF-COUNT + WS-ORPHAN-MESSAGE-COUNT
+           STRING WS-REPORT-DATE (5:4) "-" WS-REPORT-DATE (1:2) "-"
+               WS-REPORT-DATE (3:2) INTO WS-REPORT-DATE-DISPLAY
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE "=== InCollege Cross-File Reconciliation Summary ==="
+               TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Run Date: " WS-REPORT-DATE-DISPLAY INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE "Orphan Profiles:          " TO WS-REPORT-LABEL
+           MOVE WS-ORPHAN-PROFILE-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-RECONCILE-LINE
+           MOVE "Orphan Connections:       " TO WS-REPORT-LABEL
+           MOVE WS-ORPHAN-CONNECTION-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-RECONCILE-LINE
+           MOVE "Orphan Connection Reqs:   " TO WS-REPORT-LABEL
+           MOVE WS-ORPHAN-CONN-REQ-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-RECONCILE-LINE
+           MOVE "Orphan Applications:      " TO WS-REPORT-LABEL
+           MOVE WS-ORPHAN-APPLICATION-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-RECONCILE-LINE
+           MOVE "Applications W/O Job:     " TO WS-REPORT-LABEL
+           MOVE WS-ORPHAN-JOB-REF-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-RECONCILE-LINE
+           MOVE "Orphan Messages:          " TO WS-REPORT-LABEL
+           MOVE WS-ORPHAN-MESSAGE-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-RECONCILE-LINE
+           MOVE "Total Orphan Records:     " TO WS-REPORT-LABEL
+           MOVE WS-TOTAL-ORPHAN-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-RECONCILE-LINE
+           .
+
+       WRITE-RECONCILE-LINE.
+           MOVE WS-REPORT-VALUE TO WS-COUNT-DISPLAY
+           MOVE SPACES TO REPORT-RECORD
+           STRING WS-REPORT-LABEL DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           DISPLAY FUNCTION TRIM(REPORT-RECORD)
+           WRITE REPORT-RECORD
+           .
+
+       CLEANUP-RECONCILE.
+           CLOSE REPORT-FILE
+           .

@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INCOLLEGE-BATCH-JOBS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *> Creating file variables
+       FILE-CONTROL.
+           SELECT JOBS-FILE ASSIGN TO "jobs.doc"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS JR-ID
+               FILE STATUS IS WS-JOBS-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "batch-jobs.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      *> QUEUE OF TRANSACTION CODES (ONE PER LINE) FOR THE SCHEDULER TO
+      *> DROP OFF BEFORE AN OFF-HOURS RUN, E.G. EXPIREJOBS/VERIFYJOBS/
+      *> DAILYREPORT -- LETS ONE CRON/JCL-SCHEDULED RUN OF THIS JOB
+      *> PROCESS WHATEVER MIX OF UNATTENDED WORK IS QUEUED UP INSTEAD OF
+      *> ALWAYS DOING JUST THE ONE HARDCODED EXPIRATION PASS
+           SELECT TRANSACTION-QUEUE-FILE ASSIGN TO "batch-queue.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUEUE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOBS-FILE.
+       01 JOBS-FILE-RECORD.
+           05 JR-ID              PIC 9(4) VALUE 0.
+           05 JR-TITLE           PIC X(20).
+           05 JR-DESC            PIC X(200).
+           05 JR-EMPLOYER        PIC X(20).
+           05 JR-LOCATION        PIC X(20).
+           05 JR-SALARY          PIC X(20).
+           05 JR-AUTHOR-USERNAME PIC X(20).
+           05 JR-STATUS          PIC X(01) VALUE "O".
+           05 JR-POSTED-DATE     PIC 9(8) VALUE 0.
+      *> SAME FLAG AND MEANING AS InCollegewithEpic7.cob'S JOBS-FILE-RECORD
+           05 JR-VERIFIED        PIC X(01) VALUE "N".
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD PIC X(100).
+
+       FD TRANSACTION-QUEUE-FILE.
+       01 TRANSACTION-QUEUE-RECORD PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  WS-JOBS-FILE-STATUS    PIC XX.
+       77  WS-REPORT-STATUS       PIC XX.
+       77  WS-JOBS-FILE-EOF       PIC X VALUE "N".
+       77  WS-QUEUE-STATUS        PIC XX.
+       77  WS-QUEUE-EOF           PIC X VALUE "N".
+       77  WS-TRANSACTION-CODE    PIC X(20).
+
+      *> SAME RETENTION WINDOW AS THE INTERACTIVE PROGRAM'S
+      *> EXPIRE-OLD-JOB-LISTINGS HOUSEKEEPING PASS
+       77  WS-JOB-EXPIRATION-DAYS PIC 9(4) VALUE 60.
+       77  WS-JOB-AGE-DAYS        PIC S9(8) VALUE 0.
+       77  WS-TODAY-DATE          PIC 9(8) VALUE 0.
+       77  WS-TODAY-DISPLAY       PIC X(10).
+
+       77  WS-JOBS-SCANNED-COUNT  PIC 9(6) VALUE 0.
+       77  WS-JOBS-EXPIRED-COUNT  PIC 9(6) VALUE 0.
+       77  WS-JOBS-VERIFIED-COUNT PIC 9(6) VALUE 0.
+       77  WS-TRANSACTIONS-RUN    PIC 9(6) VALUE 0.
+       77  WS-TRANSACTIONS-UNKNOWN PIC 9(6) VALUE 0.
+       77  WS-DAILY-REPORT-RUNS   PIC 9(4) VALUE 0.
+       77  WS-COUNT-DISPLAY       PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-BATCH
+           PERFORM PROCESS-TRANSACTION-QUEUE
+           PERFORM WRITE-BATCH-REPORT
+           PERFORM CLEANUP-BATCH
+           STOP RUN.
+
+      *> THIS PROGRAM IS MEANT TO BE SCHEDULED (E.G. A NIGHTLY CRON/JCL
+      *> RUN) SO OFF-HOURS HOUSEKEEPING HAPPENS WITHOUT A USER HAPPENING
+      *> TO OPEN AN INTERACTIVE MENU
+       INITIALIZE-BATCH.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           STRING WS-TODAY-DATE (5:4) "-" WS-TODAY-DATE (1:2) "-"
+               WS-TODAY-DATE (3:2) INTO WS-TODAY-DISPLAY
+           OPEN OUTPUT REPORT-FILE
+           .
+
+      *> DRIVES THIS RUN FROM batch-queue.doc IF THE SCHEDULER LEFT ONE
+      *> BEHIND -- ONE TRANSACTION CODE PER LINE. WITH NO QUEUE FILE
+      *> (THE HISTORICAL CASE) THIS JOB FALLS BACK TO RUNNING JUST THE
+      *> EXPIRATION PASS IT HAS ALWAYS RUN, SO A SITE THAT NEVER ADOPTS
+      *> THE QUEUE FILE SEES NO CHANGE IN BEHAVIOR
+       PROCESS-TRANSACTION-QUEUE.
+           OPEN INPUT TRANSACTION-QUEUE-FILE
+           IF WS-QUEUE-STATUS NOT = "00"
+               PERFORM EXPIRE-OLD-JOB-LISTINGS
+               ADD 1 TO WS-TRANSACTIONS-RUN
+           ELSE
+               MOVE "N" TO WS-QUEUE-EOF
+               PERFORM READ-NEXT-TRANSACTION UNTIL WS-QUEUE-EOF = "Y"
+               CLOSE TRANSACTION-QUEUE-FILE
+           END-IF
+           .
+
+       READ-NEXT-TRANSACTION.
+           READ TRANSACTION-QUEUE-FILE INTO WS-TRANSACTION-CODE
+               AT END MOVE "Y" TO WS-QUEUE-EOF
+               NOT AT END PERFORM DISPATCH-TRANSACTION
+           END-READ
+           .
+
+       DISPATCH-TRANSACTION.
+           EVALUATE FUNCTION TRIM(WS-TRANSACTION-CODE)
+               WHEN "EXPIREJOBS"
+                   PERFORM EXPIRE-OLD-JOB-LISTINGS
+                   ADD 1 TO WS-TRANSACTIONS-RUN
+               WHEN "VERIFYJOBS"
+                   PERFORM VERIFY-NEW-JOB-LISTINGS
+                   ADD 1 TO WS-TRANSACTIONS-RUN
+               WHEN "DAILYREPORT"
+                   PERFORM RUN-DAILY-REPORT
+                   ADD 1 TO WS-TRANSACTIONS-RUN
+               WHEN SPACES
+                   CONTINUE
+               WHEN OTHER
+                   ADD 1 TO WS-TRANSACTIONS-UNKNOWN
+           END-EVALUATE
+           .
+
+       EXPIRE-OLD-JOB-LISTINGS.
+           OPEN I-O JOBS-FILE
+           IF WS-JOBS-FILE-STATUS = "00"
+               MOVE "N" TO WS-JOBS-FILE-EOF
+               PERFORM UNTIL WS-JOBS-FILE-EOF = 'Y'
+                   READ JOBS-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-JOBS-FILE-EOF
+                       NOT AT END
+                           ADD 1 TO WS-JOBS-SCANNED-COUNT
+                           IF JR-STATUS = "O" AND JR-POSTED-DATE NUMERIC
+                               AND JR-POSTED-DATE > 0
+                               COMPUTE WS-JOB-AGE-DAYS =
+                                   FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE) -
+                                   FUNCTION INTEGER-OF-DATE (JR-POSTED-DATE)
+                               IF WS-JOB-AGE-DAYS > WS-JOB-EXPIRATION-DAYS
+                                   MOVE "E" TO JR-STATUS
+                                   REWRITE JOBS-FILE-RECORD
+                                   ADD 1 TO WS-JOBS-EXPIRED-COUNT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JOBS-FILE
+           END-IF
+           .
+
+      *> WORKS OFF THE BACKLOG OF NEWLY POSTED JOBS, FLIPPING JR-VERIFIED
+      *> TO "Y" ON EVERY OPEN LISTING STILL AWAITING VERIFICATION.
+      *> PURELY INFORMATIONAL TODAY (BROWSE-JOBS DOES NOT GATE ON IT),
+      *> BUT GIVES OPERATIONS A WAY TO SEE THE BACKLOG GET WORKED OFF
+       VERIFY-NEW-JOB-LISTINGS.
+           OPEN I-O JOBS-FILE
+           IF WS-JOBS-FILE-STATUS = "00"
+               MOVE "N" TO WS-JOBS-FILE-EOF
+               PERFORM UNTIL WS-JOBS-FILE-EOF = 'Y'
+                   READ JOBS-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-JOBS-FILE-EOF
+                       NOT AT END
+                           IF JR-VERIFIED = "N" AND JR-STATUS = "O"
+                               MOVE "Y" TO JR-VERIFIED
+                               REWRITE JOBS-FILE-RECORD
+                               ADD 1 TO WS-JOBS-VERIFIED-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JOBS-FILE
+           END-IF
+           .
+
+      *> RUNS THE DAILY ACTIVITY REPORT. THIS JOB HAS NO COPYBOOKS TO
+      *> SHARE REPORT LOGIC WITH InCollege-DailyReport.cob, SO IT CHAINS
+      *> TO THAT STANDALONE PROGRAM'S COMPILED EXECUTABLE THE SAME WAY
+      *> AN OPERATOR WOULD STRING JOB STEPS TOGETHER IN JCL/CRON.
+      *> ASSUMES InCollege-DailyReport.cob HAS BEEN COMPILED TO
+      *> "incollege-daily-report" AND PLACED ON THE PATH
+       RUN-DAILY-REPORT.
+           CALL "SYSTEM" USING "incollege-daily-report"
+           ADD 1 TO WS-DAILY-REPORT-RUNS
+           .
+
+       WRITE-BATCH-REPORT.
+           MOVE "=== InCollege Off-Hours Batch Run ===" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Run Date: " WS-TODAY-DISPLAY INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-TRANSACTIONS-RUN TO WS-COUNT-DISPLAY
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Transactions Run:  " WS-COUNT-DISPLAY INTO REPORT-RECORD
+           DISPLAY FUNCTION TRIM(REPORT-RECORD)
+           WRITE REPORT-RECORD
+
+           MOVE WS-TRANSACTIONS-UNKNOWN TO WS-COUNT-DISPLAY
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Unknown Codes:     " WS-COUNT-DISPLAY INTO REPORT-RECORD
+           DISPLAY FUNCTION TRIM(REPORT-RECORD)
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-JOBS-SCANNED-COUNT TO WS-COUNT-DISPLAY
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Listings Scanned:  " WS-COUNT-DISPLAY INTO REPORT-RECORD
+           DISPLAY FUNCTION TRIM(REPORT-RECORD)
+           WRITE REPORT-RECORD
+
+           MOVE WS-JOBS-EXPIRED-COUNT TO WS-COUNT-DISPLAY
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Listings Expired:  " WS-COUNT-DISPLAY INTO REPORT-RECORD
+           DISPLAY FUNCTION TRIM(REPORT-RECORD)
+           WRITE REPORT-RECORD
+
+           MOVE WS-JOBS-VERIFIED-COUNT TO WS-COUNT-DISPLAY
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Listings Verified: " WS-COUNT-DISPLAY INTO REPORT-RECORD
+           DISPLAY FUNCTION TRIM(REPORT-RECORD)
+           WRITE REPORT-RECORD
+
+           MOVE WS-DAILY-REPORT-RUNS TO WS-COUNT-DISPLAY
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Daily Reports Run: " WS-COUNT-DISPLAY INTO REPORT-RECORD
+           DISPLAY FUNCTION TRIM(REPORT-RECORD)
+           WRITE REPORT-RECORD
+           .
+
+       CLEANUP-BATCH.
+           CLOSE REPORT-FILE
+           .

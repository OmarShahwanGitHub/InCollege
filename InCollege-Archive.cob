@@ -0,0 +1,415 @@
+      *> === INCOLLEGE DATA RETENTION / ARCHIVAL BATCH JOB ===
+      *> Standalone housekeeping job: moves inactive records out of the
+      *> live messages/applications/connection-requests files into
+      *> matching .arc archive files, so the live files stay lean for
+      *> the interactive program while history is preserved for the
+      *> reconciliation and reporting jobs to read later if needed.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INCOLLEGE-ARCHIVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MESSAGES-FILE ASSIGN TO "messages.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESSAGES-FILE-STATUS.
+
+           SELECT MESSAGES-TEMP-FILE ASSIGN TO "messages.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESSAGES-TEMP-STATUS.
+
+           SELECT MESSAGES-ARCHIVE-FILE ASSIGN TO "messages.arc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESSAGES-ARCHIVE-STATUS.
+
+           SELECT APPLICATIONS-FILE ASSIGN TO "applications.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPLICATIONS-FILE-STATUS.
+
+           SELECT APPLICATIONS-TEMP-FILE ASSIGN TO "applications.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPLICATIONS-TEMP-STATUS.
+
+           SELECT APPLICATIONS-ARCHIVE-FILE ASSIGN TO "applications.arc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPLICATIONS-ARCHIVE-STATUS.
+
+           SELECT CONNECTION-REQUESTS-FILE ASSIGN TO "connection_requests.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-REQ-FILE-STATUS.
+
+           SELECT CONNECTION-REQUESTS-TEMP-FILE ASSIGN TO "connection_requests.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-REQ-TEMP-STATUS.
+
+           SELECT CONNECTION-REQUESTS-ARCHIVE-FILE ASSIGN TO "connection_requests.arc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-REQ-ARCHIVE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "archive.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MESSAGES-FILE.
+       01 MESSAGE-RECORD.
+           05 MS-SENDER      PIC X(20).
+           05 MS-RECIPIENT   PIC X(20).
+           05 MS-CONTENT     PIC X(200).
+           05 MS-TIMESTAMP   PIC X(20).
+           05 MS-STATUS      PIC X(01) VALUE "U".
+
+       FD MESSAGES-TEMP-FILE.
+       01 MESSAGE-TEMP-RECORD.
+           05 MST-SENDER      PIC X(20).
+           05 MST-RECIPIENT   PIC X(20).
+           05 MST-CONTENT     PIC X(200).
+           05 MST-TIMESTAMP   PIC X(20).
+           05 MST-STATUS      PIC X(01).
+
+       FD MESSAGES-ARCHIVE-FILE.
+       01 MESSAGE-ARCHIVE-RECORD.
+           05 MSA-SENDER      PIC X(20).
+           05 MSA-RECIPIENT   PIC X(20).
+           05 MSA-CONTENT     PIC X(200).
+           05 MSA-TIMESTAMP   PIC X(20).
+           05 MSA-STATUS      PIC X(01).
+
+       FD APPLICATIONS-FILE.
+       01 APPLICATION-RECORD.
+           05 APP-USERNAME   PIC X(20).
+           05 APP-JOB-ID     PIC 9(4).
+           05 APP-STATUS     PIC X(01) VALUE "A".
+
+       FD APPLICATIONS-TEMP-FILE.
+       01 APPLICATION-TEMP-RECORD.
+           05 APPT-USERNAME   PIC X(20).
+           05 APPT-JOB-ID     PIC 9(4).
+           05 APPT-STATUS     PIC X(01).
+
+       FD APPLICATIONS-ARCHIVE-FILE.
+       01 APPLICATION-ARCHIVE-RECORD.
+           05 APPA-USERNAME   PIC X(20).
+           05 APPA-JOB-ID     PIC 9(4).
+           05 APPA-STATUS     PIC X(01).
+
+       FD CONNECTION-REQUESTS-FILE.
+       01 CONNECTION-REQUEST-RECORD.
+           05 CR-SENDER    PIC X(20).
+           05 CR-RECEIVER  PIC X(20).
+           05 CR-TIMESTAMP PIC X(20).
+
+       FD CONNECTION-REQUESTS-TEMP-FILE.
+       01 CONNECTION-REQUEST-TEMP-RECORD.
+           05 CRT-SENDER    PIC X(20).
+           05 CRT-RECEIVER  PIC X(20).
+           05 CRT-TIMESTAMP PIC X(20).
+
+       FD CONNECTION-REQUESTS-ARCHIVE-FILE.
+       01 CONNECTION-REQUEST-ARCHIVE-RECORD.
+           05 CRA-SENDER    PIC X(20).
+           05 CRA-RECEIVER  PIC X(20).
+           05 CRA-TIMESTAMP PIC X(20).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  WS-MESSAGES-FILE-STATUS        PIC XX.
+       77  WS-MESSAGES-TEMP-STATUS        PIC XX.
+       77  WS-MESSAGES-ARCHIVE-STATUS     PIC XX.
+       77  WS-APPLICATIONS-FILE-STATUS    PIC XX.
+       77  WS-APPLICATIONS-TEMP-STATUS    PIC XX.
+       77  WS-APPLICATIONS-ARCHIVE-STATUS PIC XX.
+       77  WS-CONN-REQ-FILE-STATUS        PIC XX.
+       77  WS-CONN-REQ-TEMP-STATUS        PIC XX.
+       77  WS-CONN-REQ-ARCHIVE-STATUS     PIC XX.
+       77  WS-REPORT-STATUS                PIC XX.
+
+       77  WS-EOF-FLAG             PIC X VALUE "N".
+
+      *> Retention windows, in days, for each file's inactive records.
+       77  WS-MESSAGE-RETENTION-DAYS     PIC 9(4) VALUE 90.
+       77  WS-CONN-REQ-RETENTION-DAYS    PIC 9(4) VALUE 90.
+
+       77  WS-TODAY-NUM             PIC 9(8).
+       77  WS-TODAY-INTEGER         PIC S9(9) COMP.
+       77  WS-CUTOFF-INTEGER        PIC S9(9) COMP.
+       77  WS-MESSAGE-CUTOFF-DATE   PIC 9(8).
+       77  WS-CONN-REQ-CUTOFF-DATE PIC 9(8).
+       77  WS-RECORD-DATE           PIC 9(8).
+
+       77  WS-MESSAGES-ARCHIVED     PIC 9(6) VALUE 0.
+       77  WS-MESSAGES-KEPT         PIC 9(6) VALUE 0.
+       77  WS-APPLICATIONS-ARCHIVED PIC 9(6) VALUE 0.
+       77  WS-APPLICATIONS-KEPT     PIC 9(6) VALUE 0.
+       77  WS-CONN-REQ-ARCHIVED     PIC 9(6) VALUE 0.
+       77  WS-CONN-REQ-KEPT         PIC 9(6) VALUE 0.
+
+       77  WS-REPORT-LABEL  PIC X(40).
+       77  WS-REPORT-VALUE  PIC 9(6).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-ARCHIVE
+           PERFORM ARCHIVE-MESSAGES
+           PERFORM ARCHIVE-APPLICATIONS
+           PERFORM ARCHIVE-CONNECTION-REQUESTS
+           PERFORM WRITE-ARCHIVE-REPORT
+           PERFORM CLEANUP-ARCHIVE
+           STOP RUN
+           .
+
+       INITIALIZE-ARCHIVE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-NUM
+           COMPUTE WS-TODAY-INTEGER = FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM)
+
+           COMPUTE WS-CUTOFF-INTEGER =
+               WS-TODAY-INTEGER - WS-MESSAGE-RETENTION-DAYS
+           COMPUTE WS-MESSAGE-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+
+           COMPUTE WS-CUTOFF-INTEGER =
+               WS-TODAY-INTEGER - WS-CONN-REQ-RETENTION-DAYS
+           COMPUTE WS-CONN-REQ-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+
+           OPEN OUTPUT REPORT-FILE
+           MOVE "==== InCollege Archive Run ====" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           .
+
+      *> Messages already marked read and older than the retention
+      *> window move to messages.arc; everything else is kept.
+       ARCHIVE-MESSAGES.
+           OPEN INPUT MESSAGES-FILE
+           IF WS-MESSAGES-FILE-STATUS = "00"
+               OPEN OUTPUT MESSAGES-TEMP-FILE
+               OPEN EXTEND MESSAGES-ARCHIVE-FILE
+               IF WS-MESSAGES-ARCHIVE-STATUS NOT = "00"
+                   CLOSE MESSAGES-ARCHIVE-FILE
+                   OPEN OUTPUT MESSAGES-ARCHIVE-FILE
+               END-IF
+
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ MESSAGES-FILE INTO MESSAGE-RECORD
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           MOVE 0 TO WS-RECORD-DATE
+                           IF MS-TIMESTAMP(1:8) IS NUMERIC
+                               MOVE MS-TIMESTAMP(1:8) TO WS-RECORD-DATE
+                           END-IF
+                           IF MS-STATUS = "R"
+                               AND WS-RECORD-DATE > 0
+                               AND WS-RECORD-DATE < WS-MESSAGE-CUTOFF-DATE
+                               MOVE MS-SENDER TO MSA-SENDER
+                               MOVE MS-RECIPIENT TO MSA-RECIPIENT
+                               MOVE MS-CONTENT TO MSA-CONTENT
+                               MOVE MS-TIMESTAMP TO MSA-TIMESTAMP
+                               MOVE MS-STATUS TO MSA-STATUS
+                               WRITE MESSAGE-ARCHIVE-RECORD
+                               ADD 1 TO WS-MESSAGES-ARCHIVED
+                           ELSE
+                               MOVE MS-SENDER TO MST-SENDER
+                               MOVE MS-RECIPIENT TO MST-RECIPIENT
+                               MOVE MS-CONTENT TO MST-CONTENT
+                               MOVE MS-TIMESTAMP TO MST-TIMESTAMP
+                               MOVE MS-STATUS TO MST-STATUS
+                               WRITE MESSAGE-TEMP-RECORD
+                               ADD 1 TO WS-MESSAGES-KEPT
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE MESSAGES-FILE
+               CLOSE MESSAGES-TEMP-FILE
+               CLOSE MESSAGES-ARCHIVE-FILE
+
+               OPEN INPUT MESSAGES-TEMP-FILE
+               OPEN OUTPUT MESSAGES-FILE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ MESSAGES-TEMP-FILE INTO MESSAGE-TEMP-RECORD
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           MOVE MST-SENDER TO MS-SENDER
+                           MOVE MST-RECIPIENT TO MS-RECIPIENT
+                           MOVE MST-CONTENT TO MS-CONTENT
+                           MOVE MST-TIMESTAMP TO MS-TIMESTAMP
+                           MOVE MST-STATUS TO MS-STATUS
+                           WRITE MESSAGE-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE MESSAGES-TEMP-FILE
+               CLOSE MESSAGES-FILE
+           ELSE
+               CLOSE MESSAGES-FILE
+           END-IF
+           .
+
+      *> Applications with a terminal status (accepted or rejected) are
+      *> no longer acted on by the interactive program, so they move to
+      *> applications.arc. Applications have no date field to weigh
+      *> against an age window, so status alone is the retention rule.
+       ARCHIVE-APPLICATIONS.
+           OPEN INPUT APPLICATIONS-FILE
+           IF WS-APPLICATIONS-FILE-STATUS = "00"
+               OPEN OUTPUT APPLICATIONS-TEMP-FILE
+               OPEN EXTEND APPLICATIONS-ARCHIVE-FILE
+               IF WS-APPLICATIONS-ARCHIVE-STATUS NOT = "00"
+                   CLOSE APPLICATIONS-ARCHIVE-FILE
+                   OPEN OUTPUT APPLICATIONS-ARCHIVE-FILE
+               END-IF
+
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ APPLICATIONS-FILE INTO APPLICATION-RECORD
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           IF APP-STATUS = "H" OR APP-STATUS = "R"
+                               MOVE APP-USERNAME TO APPA-USERNAME
+                               MOVE APP-JOB-ID TO APPA-JOB-ID
+                               MOVE APP-STATUS TO APPA-STATUS
+                               WRITE APPLICATION-ARCHIVE-RECORD
+                               ADD 1 TO WS-APPLICATIONS-ARCHIVED
+                           ELSE
+                               MOVE APP-USERNAME TO APPT-USERNAME
+                               MOVE APP-JOB-ID TO APPT-JOB-ID
+                               MOVE APP-STATUS TO APPT-STATUS
+                               WRITE APPLICATION-TEMP-RECORD
+                               ADD 1 TO WS-APPLICATIONS-KEPT
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE APPLICATIONS-FILE
+               CLOSE APPLICATIONS-TEMP-FILE
+               CLOSE APPLICATIONS-ARCHIVE-FILE
+
+               OPEN INPUT APPLICATIONS-TEMP-FILE
+               OPEN OUTPUT APPLICATIONS-FILE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ APPLICATIONS-TEMP-FILE INTO APPLICATION-TEMP-RECORD
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           MOVE APPT-USERNAME TO APP-USERNAME
+                           MOVE APPT-JOB-ID TO APP-JOB-ID
+                           MOVE APPT-STATUS TO APP-STATUS
+                           WRITE APPLICATION-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE APPLICATIONS-TEMP-FILE
+               CLOSE APPLICATIONS-FILE
+           ELSE
+               CLOSE APPLICATIONS-FILE
+           END-IF
+           .
+
+      *> Connection requests still sit in connection_requests.doc only
+      *> while unanswered -- once accepted or rejected the interactive
+      *> program already removes them. A request left unanswered past
+      *> the retention window is treated as stale and auto-expired into
+      *> connection_requests.arc, the same way job postings auto-expire.
+       ARCHIVE-CONNECTION-REQUESTS.
+           OPEN INPUT CONNECTION-REQUESTS-FILE
+           IF WS-CONN-REQ-FILE-STATUS = "00"
+               OPEN OUTPUT CONNECTION-REQUESTS-TEMP-FILE
+               OPEN EXTEND CONNECTION-REQUESTS-ARCHIVE-FILE
+               IF WS-CONN-REQ-ARCHIVE-STATUS NOT = "00"
+                   CLOSE CONNECTION-REQUESTS-ARCHIVE-FILE
+                   OPEN OUTPUT CONNECTION-REQUESTS-ARCHIVE-FILE
+               END-IF
+
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ CONNECTION-REQUESTS-FILE INTO CONNECTION-REQUEST-RECORD
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           MOVE 0 TO WS-RECORD-DATE
+                           IF CR-TIMESTAMP(1:8) IS NUMERIC
+                               MOVE CR-TIMESTAMP(1:8) TO WS-RECORD-DATE
+                           END-IF
+                           IF WS-RECORD-DATE > 0
+                               AND WS-RECORD-DATE < WS-CONN-REQ-CUTOFF-DATE
+                               MOVE CR-SENDER TO CRA-SENDER
+                               MOVE CR-RECEIVER TO CRA-RECEIVER
+                               MOVE CR-TIMESTAMP TO CRA-TIMESTAMP
+                               WRITE CONNECTION-REQUEST-ARCHIVE-RECORD
+                               ADD 1 TO WS-CONN-REQ-ARCHIVED
+                           ELSE
+                               MOVE CR-SENDER TO CRT-SENDER
+                               MOVE CR-RECEIVER TO CRT-RECEIVER
+                               MOVE CR-TIMESTAMP TO CRT-TIMESTAMP
+                               WRITE CONNECTION-REQUEST-TEMP-RECORD
+                               ADD 1 TO WS-CONN-REQ-KEPT
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE CONNECTION-REQUESTS-FILE
+               CLOSE CONNECTION-REQUESTS-TEMP-FILE
+               CLOSE CONNECTION-REQUESTS-ARCHIVE-FILE
+
+               OPEN INPUT CONNECTION-REQUESTS-TEMP-FILE
+               OPEN OUTPUT CONNECTION-REQUESTS-FILE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ CONNECTION-REQUESTS-TEMP-FILE
+                       INTO CONNECTION-REQUEST-TEMP-RECORD
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           MOVE CRT-SENDER TO CR-SENDER
+                           MOVE CRT-RECEIVER TO CR-RECEIVER
+                           MOVE CRT-TIMESTAMP TO CR-TIMESTAMP
+                           WRITE CONNECTION-REQUEST-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CONNECTION-REQUESTS-TEMP-FILE
+               CLOSE CONNECTION-REQUESTS-FILE
+           ELSE
+               CLOSE CONNECTION-REQUESTS-FILE
+           END-IF
+           .
+
+       WRITE-ARCHIVE-REPORT.
+           MOVE "Messages archived" TO WS-REPORT-LABEL
+           MOVE WS-MESSAGES-ARCHIVED TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE "Messages kept" TO WS-REPORT-LABEL
+           MOVE WS-MESSAGES-KEPT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE "Applications archived" TO WS-REPORT-LABEL
+           MOVE WS-APPLICATIONS-ARCHIVED TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE "Applications kept" TO WS-REPORT-LABEL
+           MOVE WS-APPLICATIONS-KEPT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE "Connection requests archived" TO WS-REPORT-LABEL
+           MOVE WS-CONN-REQ-ARCHIVED TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE "Connection requests kept" TO WS-REPORT-LABEL
+           MOVE WS-CONN-REQ-KEPT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           .
+
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           STRING WS-REPORT-LABEL DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  WS-REPORT-VALUE DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           DISPLAY FUNCTION TRIM(REPORT-RECORD)
+           WRITE REPORT-RECORD
+           .
+
+       CLEANUP-ARCHIVE.
+           CLOSE REPORT-FILE
+           .

@@ -0,0 +1,382 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INCOLLEGE-DAILY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *> Creating file variables
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+           SELECT PROFILE-FILE ASSIGN TO "profiles.doc"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PR-USERNAME
+               FILE STATUS IS WS-PROFILE-STATUS.
+           SELECT CONNECTION-REQUESTS-FILE ASSIGN TO "connection_requests.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-REQ-STATUS.
+           SELECT CONNECTIONS-FILE ASSIGN TO "connections.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONNECTION-STATUS.
+           SELECT JOBS-FILE ASSIGN TO "jobs.doc"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS JR-ID
+               FILE STATUS IS WS-JOBS-FILE-STATUS.
+           SELECT APPLICATIONS-FILE ASSIGN TO "applications.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPLICATIONS-STATUS.
+           SELECT MESSAGES-FILE ASSIGN TO "messages.doc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESSAGES-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "daily-activity.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS-FILE.
+       01 ACCOUNT-RECORD.
+           05 ACCOUNT-USERNAME PIC X(20).
+           05 ACCOUNT-PASSWORD PIC X(12).
+           05 ACCOUNT-SECURITY-ANSWER PIC X(12).
+
+       FD  PROFILE-FILE.
+       01  PROFILE-RECORD.
+           05  PR-USERNAME        PIC X(20).
+           05  PR-FIRST-NAME      PIC X(20).
+           05  PR-LAST-NAME       PIC X(20).
+           05  PR-UNIVERSITY      PIC X(30).
+           05  PR-MAJOR           PIC X(30).
+           05  PR-GRAD-YEAR       PIC 9(4).
+           05  PR-ABOUT-ME        PIC X(200).
+           05  PR-EXP-COUNT       PIC 99.
+           05  PR-EXP OCCURS 10 TIMES
+               INDEXED BY PR-EXP-IDX.
+               10 PR-EXP-TITLE    PIC X(30).
+               10 PR-EXP-COMPANY  PIC X(30).
+               10 PR-EXP-DATES    PIC X(20).
+               10 PR-EXP-DESC     PIC X(100).
+           05  PR-EDU-COUNT          PIC 99.
+           05  PR-EDU OCCURS 10 TIMES
+               INDEXED BY PR-EDU-IDX.
+               10 PR-EDU-DEGREE PIC X(30).
+               10 PR-EDU-SCHOOL PIC X(30).
+               10 PR-EDU-YEARS PIC X(10).
+           05  PR-RESUME-LINK     PIC X(100).
+           05  PR-PROGRAMMING-COMPLETE PIC X(01) VALUE "N".
+           05  PR-VISIBILITY           PIC X(01) VALUE "A".
+
+       FD CONNECTION-REQUESTS-FILE.
+       01 CONNECTION-REQUEST-RECORD.
+           05 CR-SENDER   PIC X(20).
+           05 CR-RECEIVER PIC X(20).
+           05 CR-TIMESTAMP PIC X(20).
+
+       FD CONNECTIONS-FILE.
+       01 CONNECTION-RECORD.
+           05 CN-USER-ONE PIC X(20).
+           05 CN-USER-TWO PIC X(20).
+
+       FD JOBS-FILE.
+       01 JOBS-FILE-RECORD.
+           05 JR-ID              PIC 9(4) VALUE 0.
+           05 JR-TITLE           PIC X(20).
+           05 JR-DESC            PIC X(200).
+           05 JR-EMPLOYER        PIC X(20).
+           05 JR-LOCATION        PIC X(20).
+           05 JR-SALARY          PIC X(20).
+           05 JR-AUTHOR-USERNAME PIC X(20).
+           05 JR-STATUS          PIC X(01) VALUE "O".
+           05 JR-POSTED-DATE     PIC 9(8) VALUE 0.
+           05 JR-VERIFIED         PIC X(01) VALUE "N".
+
+       FD APPLICATIONS-FILE.
+       01 APPLICATION-RECORD.
+           05 APP-USERNAME   PIC X(20).
+           05 APP-JOB-ID     PIC 9(4).
+           05 APP-STATUS     PIC X(01) VALUE "A".
+
+       FD MESSAGES-FILE.
+       01 MESSAGE-RECORD.
+           05 MS-SENDER      PIC X(20).
+           05 MS-RECIPIENT   PIC X(20).
+           05 MS-CONTENT     PIC X(200).
+           05 MS-TIMESTAMP   PIC X(20).
+           05 MS-STATUS      PIC X(01) VALUE "U".
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  WS-ACCOUNTS-STATUS     PIC XX.
+       77  WS-PROFILE-STATUS      PIC XX.
+       77  WS-CONN-REQ-STATUS     PIC XX.
+       77  WS-CONNECTION-STATUS   PIC XX.
+       77  WS-JOBS-FILE-STATUS    PIC XX.
+       77  WS-APPLICATIONS-STATUS PIC XX.
+       77  WS-MESSAGES-STATUS     PIC XX.
+       77  WS-REPORT-STATUS       PIC XX.
+
+       77  WS-ACCOUNTS-EOF    PIC X VALUE "N".
+       77  WS-PROFILE-EOF     PIC X VALUE "N".
+       77  WS-CONN-REQ-EOF    PIC X VALUE "N".
+       77  WS-CONNECTION-EOF  PIC X VALUE "N".
+       77  WS-JOBS-FILE-EOF   PIC X VALUE "N".
+       77  WS-APPLICATIONS-EOF PIC X VALUE "N".
+       77  WS-MESSAGES-EOF    PIC X VALUE "N".
+
+       77  WS-ACCOUNT-COUNT        PIC 9(6) VALUE 0.
+       77  WS-PROFILE-COUNT        PIC 9(6) VALUE 0.
+       77  WS-PENDING-REQ-COUNT    PIC 9(6) VALUE 0.
+       77  WS-CONNECTION-COUNT     PIC 9(6) VALUE 0.
+       77  WS-JOBS-OPEN-COUNT      PIC 9(6) VALUE 0.
+       77  WS-JOBS-CLOSED-COUNT    PIC 9(6) VALUE 0.
+       77  WS-JOBS-EXPIRED-COUNT   PIC 9(6) VALUE 0.
+       77  WS-JOBS-TOTAL-COUNT     PIC 9(6) VALUE 0.
+       77  WS-APPS-PENDING-COUNT   PIC 9(6) VALUE 0.
+       77  WS-APPS-UNDER-REVIEW-COUNT PIC 9(6) VALUE 0.
+       77  WS-APPS-INTERVIEW-COUNT PIC 9(6) VALUE 0.
+       77  WS-APPS-ACCEPTED-COUNT  PIC 9(6) VALUE 0.
+       77  WS-APPS-REJECTED-COUNT  PIC 9(6) VALUE 0.
+       77  WS-APPS-TOTAL-COUNT     PIC 9(6) VALUE 0.
+       77  WS-MSG-READ-COUNT       PIC 9(6) VALUE 0.
+       77  WS-MSG-UNREAD-COUNT     PIC 9(6) VALUE 0.
+       77  WS-MSG-TOTAL-COUNT      PIC 9(6) VALUE 0.
+
+       77  WS-REPORT-DATE          PIC 9(8) VALUE 0.
+       77  WS-REPORT-DATE-DISPLAY  PIC X(10).
+       77  WS-COUNT-DISPLAY        PIC ZZZ,ZZ9.
+       77  WS-REPORT-LABEL         PIC X(26).
+       77  WS-REPORT-VALUE         PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-REPORT
+           PERFORM COUNT-ACCOUNTS
+           PERFORM COUNT-PROFILES
+           PERFORM COUNT-PENDING-REQUESTS
+           PERFORM COUNT-CONNECTIONS
+           PERFORM COUNT-JOBS
+           PERFORM COUNT-APPLICATIONS
+           PERFORM COUNT-MESSAGES
+           PERFORM WRITE-REPORT
+           PERFORM CLEANUP-REPORT
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-REPORT-DATE
+           OPEN OUTPUT REPORT-FILE
+           .
+
+       COUNT-ACCOUNTS.
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACCOUNTS-STATUS = "00"
+               MOVE "N" TO WS-ACCOUNTS-EOF
+               PERFORM UNTIL WS-ACCOUNTS-EOF = "Y"
+                   READ ACCOUNTS-FILE
+                       AT END MOVE "Y" TO WS-ACCOUNTS-EOF
+                       NOT AT END ADD 1 TO WS-ACCOUNT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNTS-FILE
+           END-IF
+           .
+
+       COUNT-PROFILES.
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROFILE-STATUS = "00"
+               MOVE "N" TO WS-PROFILE-EOF
+               PERFORM UNTIL WS-PROFILE-EOF = "Y"
+                   READ PROFILE-FILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-PROFILE-EOF
+                       NOT AT END ADD 1 TO WS-PROFILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PROFILE-FILE
+           END-IF
+           .
+
+       COUNT-PENDING-REQUESTS.
+           OPEN INPUT CONNECTION-REQUESTS-FILE
+           IF WS-CONN-REQ-STATUS = "00"
+               MOVE "N" TO WS-CONN-REQ-EOF
+               PERFORM UNTIL WS-CONN-REQ-EOF = "Y"
+                   READ CONNECTION-REQUESTS-FILE
+                       AT END MOVE "Y" TO WS-CONN-REQ-EOF
+                       NOT AT END ADD 1 TO WS-PENDING-REQ-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CONNECTION-REQUESTS-FILE
+           END-IF
+           .
+
+       COUNT-CONNECTIONS.
+           OPEN INPUT CONNECTIONS-FILE
+           IF WS-CONNECTION-STATUS = "00"
+               MOVE "N" TO WS-CONNECTION-EOF
+               PERFORM UNTIL WS-CONNECTION-EOF = "Y"
+                   READ CONNECTIONS-FILE
+                       AT END MOVE "Y" TO WS-CONNECTION-EOF
+                       NOT AT END ADD 1 TO WS-CONNECTION-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CONNECTIONS-FILE
+           END-IF
+           .
+
+       COUNT-JOBS.
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-FILE-STATUS = "00"
+               MOVE "N" TO WS-JOBS-FILE-EOF
+               PERFORM UNTIL WS-JOBS-FILE-EOF = "Y"
+                   READ JOBS-FILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-JOBS-FILE-EOF
+                       NOT AT END
+                           ADD 1 TO WS-JOBS-TOTAL-COUNT
+                           EVALUATE JR-STATUS
+                               WHEN "C" ADD 1 TO WS-JOBS-CLOSED-COUNT
+                               WHEN "E" ADD 1 TO WS-JOBS-EXPIRED-COUNT
+                               WHEN OTHER ADD 1 TO WS-JOBS-OPEN-COUNT
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE JOBS-FILE
+           END-IF
+           .
+
+       COUNT-APPLICATIONS.
+           OPEN INPUT APPLICATIONS-FILE
+           IF WS-APPLICATIONS-STATUS = "00"
+               MOVE "N" TO WS-APPLICATIONS-EOF
+               PERFORM UNTIL WS-APPLICATIONS-EOF = "Y"
+                   READ APPLICATIONS-FILE
+                       AT END MOVE "Y" TO WS-APPLICATIONS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-APPS-TOTAL-COUNT
+                           EVALUATE APP-STATUS
+                               WHEN "U" ADD 1 TO WS-APPS-UNDER-REVIEW-COUNT
+                               WHEN "I" ADD 1 TO WS-APPS-INTERVIEW-COUNT
+                               WHEN "H" ADD 1 TO WS-APPS-ACCEPTED-COUNT
+                               WHEN "R" ADD 1 TO WS-APPS-REJECTED-COUNT
+                               WHEN OTHER ADD 1 TO WS-APPS-PENDING-COUNT
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE APPLICATIONS-FILE
+           END-IF
+           .
+
+       COUNT-MESSAGES.
+           OPEN INPUT MESSAGES-FILE
+           IF WS-MESSAGES-STATUS = "00"
+               MOVE "N" TO WS-MESSAGES-EOF
+               PERFORM UNTIL WS-MESSAGES-EOF = "Y"
+                   READ MESSAGES-FILE
+                       AT END MOVE "Y" TO WS-MESSAGES-EOF
+                       NOT AT END
+                           ADD 1 TO WS-MSG-TOTAL-COUNT
+                           IF MS-STATUS = "R"
+                               ADD 1 TO WS-MSG-READ-COUNT
+                           ELSE
+                               ADD 1 TO WS-MSG-UNREAD-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MESSAGES-FILE
+           END-IF
+           .
+
+       WRITE-REPORT.
+           STRING WS-REPORT-DATE (5:4) "-" WS-REPORT-DATE (1:2) "-"
+               WS-REPORT-DATE (3:2) INTO WS-REPORT-DATE-DISPLAY
+           MOVE "=== InCollege Daily Activity Report ===" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Run Date: " WS-REPORT-DATE-DISPLAY INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE "Total Accounts:           " TO WS-REPORT-LABEL
+           MOVE WS-ACCOUNT-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "Total Profiles:           " TO WS-REPORT-LABEL
+           MOVE WS-PROFILE-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "Pending Connection Reqs:  " TO WS-REPORT-LABEL
+           MOVE WS-PENDING-REQ-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "Total Connections:        " TO WS-REPORT-LABEL
+           MOVE WS-CONNECTION-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE "--- Job Listings ---" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE "  Open:                   " TO WS-REPORT-LABEL
+           MOVE WS-JOBS-OPEN-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "  Closed:                 " TO WS-REPORT-LABEL
+           MOVE WS-JOBS-CLOSED-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "  Expired:                " TO WS-REPORT-LABEL
+           MOVE WS-JOBS-EXPIRED-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "  Total:                  " TO WS-REPORT-LABEL
+           MOVE WS-JOBS-TOTAL-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE "--- Job Applications ---" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE "  Applied:                " TO WS-REPORT-LABEL
+           MOVE WS-APPS-PENDING-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "  Under Review:           " TO WS-REPORT-LABEL
+           MOVE WS-APPS-UNDER-REVIEW-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "  Interview:              " TO WS-REPORT-LABEL
+           MOVE WS-APPS-INTERVIEW-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "  Hired:                  " TO WS-REPORT-LABEL
+           MOVE WS-APPS-ACCEPTED-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "  Rejected:               " TO WS-REPORT-LABEL
+           MOVE WS-APPS-REJECTED-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "  Total:                  " TO WS-REPORT-LABEL
+           MOVE WS-APPS-TOTAL-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE "--- Messages ---" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE "  Read:                   " TO WS-REPORT-LABEL
+           MOVE WS-MSG-READ-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "  Unread:                 " TO WS-REPORT-LABEL
+           MOVE WS-MSG-UNREAD-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "  Total:                  " TO WS-REPORT-LABEL
+           MOVE WS-MSG-TOTAL-COUNT TO WS-REPORT-VALUE
+           PERFORM WRITE-REPORT-LINE
+           .
+
+       WRITE-REPORT-LINE.
+           MOVE WS-REPORT-VALUE TO WS-COUNT-DISPLAY
+           MOVE SPACES TO REPORT-RECORD
+           STRING WS-REPORT-LABEL DELIMITED BY SIZE
+               WS-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           DISPLAY FUNCTION TRIM(REPORT-RECORD)
+           WRITE REPORT-RECORD
+           .
+
+       CLEANUP-REPORT.
+           CLOSE REPORT-FILE
+           .
